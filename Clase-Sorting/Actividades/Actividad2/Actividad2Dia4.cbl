@@ -5,12 +5,18 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY "DECIMAL-CONFIG.CBL".
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           COPY "ARCHIVOS-FISICOS.CBL".
-           
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==ARCHIVO-ESTUDIANTES==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+
+           SELECT ARCHIVO-ORDENADO ASSIGN TO "NUEVOS_ESTUDIANTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-TRABAJO ASSIGN TO "TRABAJO.TMP".
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -40,6 +46,7 @@
        WORKING-STORAGE SECTION.
       
        01  ESTADO-ARCHIVO              PIC X(02).
+       01  FILE-CHECK-KEY              PIC X(02).
        01  CONT-TOTAL-REGISTROS        pic 9(5) value zero.
 
        01 W-REGISTRO-BONITO.
@@ -58,41 +65,157 @@
        01 W-EOF-SORT           pic X(1) value "N".
            88 NO-HAY-MAS-SORT  value "S".
 
+       01 WS-ORDEN             pic X(1) value "A".
+           88 ORDEN-DESCENDENTE value "D".
+
+       01 WS-ESTADO-VALIDACION pic X(1).
+           88 ESTUDIANTE-VALIDO value "S".
+       01 WS-RECHAZADOS        pic 9(5) value zero.
+
+      * Tabla en memoria de matriculas ya vistas en esta corrida, para
+      * detectar un NUMERO-MATRICULA repetido antes de escribirlo.
+       01 WS-VISTAS.
+           05 WS-VISTAS-COUNT       pic 9(3) value zero.
+           05 WS-MATRICULA-VISTA    pic 9(7) occurs 500 times.
+       01 WS-VIS-INDICE             pic 9(3).
+       01 WS-DUPLICADO               pic X value "N".
+           88 ES-DUPLICADO          value "Y".
+       01 WS-VISTAS-LLENA-SW         pic X value "N".
+           88 WS-VISTAS-LLENA       value "Y".
+
+       01 WS-PROGRESS-INTERVAL       pic 9(5) value 100.
+       01 WS-PROGRESS-COUNT          pic 9(5) value zero.
+
+       COPY "DEGREE-CODES.CBL"
+           REPLACING ==WS-DEGREE-CODES-LIST==
+                  BY ==WS-MATERIAS-VALIDAS==
+                     ==WS-DEGREE-CODES-TABLE==
+                  BY ==WS-TABLA-MATERIAS==
+                     ==WS-DEGREE-CODE==
+                  BY ==WS-MATERIA-OK==.
+
+       01 WS-MATERIA-INDICE    pic 9(1).
+
+       01 WS-CONT-POR-MATERIA.
+           05 WS-CONT-MATERIA   PIC 9(5) OCCURS 4 TIMES VALUE ZERO.
+
+       01 W-TRAILER-TITULO     PIC X(40)
+           VALUE "DESGLOSE POR MATERIA:".
+
+       01 W-TRAILER-LINEA.
+          05 T-MATERIA         PIC X(3).
+          05 FILLER            PIC X(3) VALUE ": ".
+          05 T-CANTIDAD        PIC ZZZZ9.
+
+       01 W-TRAILER-TOTAL.
+          05 FILLER            PIC X(15) VALUE "TOTAL GENERAL: ".
+          05 T-TOTAL           PIC ZZZZ9.
+
        PROCEDURE DIVISION.
-       MAIN. 
+       MAIN.
            DISPLAY "INICIO DEL PROGRAMA".
            display "----------------------------------".
+
+           display "ORDEN ASCENDENTE(A) O DESCENDENTE(D): ".
+           accept WS-ORDEN.
+
            OPEN OUTPUT ARCHIVO-ORDENADO.
 
-           sort ARCHIVO-TRABAJO
-               ON ASCENDING KEY MATERIA, APELLIDO, NOMBRE
-               USING ARCHIVO-ESTUDIANTES
-               OUTPUT PROCEDURE IS GENERAR-SALIDA.
+           if ORDEN-DESCENDENTE
+               sort ARCHIVO-TRABAJO
+                   ON DESCENDING KEY MATERIA, APELLIDO, NOMBRE
+                   USING ARCHIVO-ESTUDIANTES
+                   OUTPUT PROCEDURE IS GENERAR-SALIDA
+           else
+               sort ARCHIVO-TRABAJO
+                   ON ASCENDING KEY MATERIA, APELLIDO, NOMBRE
+                   USING ARCHIVO-ESTUDIANTES
+                   OUTPUT PROCEDURE IS GENERAR-SALIDA
+           end-if.
+           MOVE SPACES TO R-ORDENADO.
+           WRITE R-ORDENADO FROM W-TRAILER-TITULO.
+           PERFORM VARYING WS-MATERIA-INDICE FROM 1 BY 1
+                   UNTIL WS-MATERIA-INDICE > 4
+               MOVE WS-MATERIA-OK (WS-MATERIA-INDICE) TO T-MATERIA
+               MOVE WS-CONT-MATERIA (WS-MATERIA-INDICE) TO T-CANTIDAD
+               WRITE R-ORDENADO FROM W-TRAILER-LINEA
+           END-PERFORM.
+           MOVE CONT-TOTAL-REGISTROS TO T-TOTAL.
+           WRITE R-ORDENADO FROM W-TRAILER-TOTAL.
            CLOSE ARCHIVO-ORDENADO.
+           display "TOTAL DE REGISTROS: " CONT-TOTAL-REGISTROS.
+           display "TOTAL RECHAZADOS: " WS-RECHAZADOS.
            STOP RUN.
 
        GENERAR-SALIDA.
            return ARCHIVO-TRABAJO at END SET NO-HAY-MAS-SORT TO TRUE.
            perform until NO-HAY-MAS-SORT
-           move NUMERO-MATRICULA to O-MATRICULA
-           move APELLIDO TO O-APELLIDO
-           move NOMBRE TO O-NOMBRE
-           move CODIGO TO O-CODIGO
-           move MATERIA TO O-MATERIA
-           move GENERO TO O-GENERO
-
-           MOVE " | " TO S1 S3 S4 S5
-           MOVE " "   TO S2
-
-        
-           write R-ORDENADO from W-REGISTRO-BONITO
            call "VALIDAR-ESTUDIANTE" using REGISTRO-TRABAJO
-         
-           compute  CONT-TOTAL-REGISTROS = CONT-TOTAL-REGISTROS + 1
-           
+               WS-ESTADO-VALIDACION
+
+           move "N" to WS-DUPLICADO
+           perform varying WS-VIS-INDICE from 1 by 1
+                   until WS-VIS-INDICE > WS-VISTAS-COUNT
+               if NUMERO-MATRICULA = WS-MATRICULA-VISTA (WS-VIS-INDICE)
+                   set ES-DUPLICADO to true
+               end-if
+           end-perform
+
+           if ES-DUPLICADO
+               add 1 to WS-RECHAZADOS
+               display "MATRICULA DUPLICADA, REGISTRO OMITIDO: "
+                   NUMERO-MATRICULA
+           else
+               if WS-VISTAS-COUNT < 500
+                   add 1 to WS-VISTAS-COUNT
+                   move NUMERO-MATRICULA
+                       to WS-MATRICULA-VISTA (WS-VISTAS-COUNT)
+               else
+                   if NOT WS-VISTAS-LLENA
+                       display "ADVERTENCIA: SE ALCANZO EL LIMITE DE "
+                           "500 MATRICULAS DISTINTAS; NO SE DETECTARAN "
+                           "DUPLICADOS ADICIONALES DE LAS QUE ENTREN "
+                           "DE AQUI EN ADELANTE."
+                       set WS-VISTAS-LLENA to true
+                   end-if
+               end-if
+
+               if ESTUDIANTE-VALIDO
+                   move NUMERO-MATRICULA to O-MATRICULA
+                   move APELLIDO TO O-APELLIDO
+                   move NOMBRE TO O-NOMBRE
+                   move CODIGO TO O-CODIGO
+                   move MATERIA TO O-MATERIA
+                   move GENERO TO O-GENERO
+
+                   MOVE " | " TO S1 S3 S4 S5
+                   MOVE " "   TO S2
+
+                   write R-ORDENADO from W-REGISTRO-BONITO
+                   compute CONT-TOTAL-REGISTROS =
+                       CONT-TOTAL-REGISTROS + 1
+                   perform varying WS-MATERIA-INDICE from 1 by 1
+                           until WS-MATERIA-INDICE > 4
+                       if MATERIA = WS-MATERIA-OK (WS-MATERIA-INDICE)
+                           add 1 to WS-CONT-MATERIA (WS-MATERIA-INDICE)
+                       end-if
+                   end-perform
+               else
+                   add 1 to WS-RECHAZADOS
+               end-if
+           end-if
+
+           add 1 to WS-PROGRESS-COUNT
+           if WS-PROGRESS-COUNT = WS-PROGRESS-INTERVAL
+               display "PROGRESO: " CONT-TOTAL-REGISTROS
+                   " REGISTROS ESCRITOS, " WS-RECHAZADOS
+                   " RECHAZADOS."
+               move zero to WS-PROGRESS-COUNT
+           end-if
+
            return ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO true
            end-return
-          
+
            end-perform.
 
        END PROGRAM ACtividad2Dia4.
