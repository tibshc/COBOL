@@ -0,0 +1,17 @@
+      *> STUDENT-RECORD.CBL
+      *> Shared leading student-record fields: matricula + surname +
+      *> name. ActividadDia3, LabDia3/LaboratorioDia3, Actividad1Dia4,
+      *> LaboratorioDia4 and LaboratorioDia5 each redefine this same
+      *> trio under their own field names before adding whatever
+      *> fields (degree code, grade, gender, ...) are specific to that
+      *> file. Each program supplies its own field-name prefix via
+      *> REPLACING so its PROCEDURE DIVISION doesn't have to change,
+      *> and keeps declaring its own trailing fields locally after the
+      *> COPY. A width change (e.g. widening the surname past
+      *> PIC X(10)) now only has to happen here.
+      *> COPY "STUDENT-RECORD.CBL" REPLACING ==SR-ID==    BY <id-field>
+      *>                                     ==SR-LNAME== BY <lname-field>
+      *>                                     ==SR-FNAME== BY <fname-field>.
+           02  SR-ID                   PIC 9(7).
+           02  SR-LNAME                PIC X(10).
+           02  SR-FNAME                PIC X(10).
