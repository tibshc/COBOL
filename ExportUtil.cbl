@@ -0,0 +1,390 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportUtil.
+       AUTHOR.     J R.
+
+      * Utilidad independiente de conversion: relee cualquiera de los
+      * cuatro layouts de reporte fijo mas comunes de la suite
+      * (REPORT_ENG/BUS/IST/SCI.DAT de LaboratorioDia5, STUDENTS_MG/
+      * FG/OG.DAT de ActividadDia3, ORDENADOS.DAT de LaboratorioDia4,
+      * NUEVOS_ESTUDIANTES.DAT de Actividad1Dia4/Actividad2Dia4) y lo
+      * vuelve a escribir en CSV o JSON, para que la oficina de
+      * registro lo pueda abrir en una hoja de calculo u otro sistema
+      * sin escribir un parser de columnas fijas cada vez. No conoce
+      * los nombres de archivo por adelantado: se piden por ACCEPT y
+      * se asignan a las SELECT de forma dinamica.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORIGEN-FILE ASSIGN TO WS-ORIGEN-NOMBRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORIGEN-STATUS.
+           SELECT DESTINO-FILE ASSIGN TO WS-DESTINO-NOMBRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DESTINO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORIGEN-FILE.
+       01  ORIGEN-REC              PIC X(120).
+
+       FD  DESTINO-FILE.
+       01  DESTINO-REC             PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-ORIGEN-NOMBRE    PIC X(100).
+           05  WS-ORIGEN-STATUS    PIC X(2).
+           05  WS-DESTINO-NOMBRE   PIC X(100).
+           05  WS-DESTINO-STATUS   PIC X(2).
+           05  WS-ORIGEN-EOF       PIC X VALUE "N".
+               88  ORIGEN-EOF      VALUE "Y".
+           05  WS-LAYOUT           PIC 9.
+               88  LAYOUT-CLASE    VALUE 1.
+               88  LAYOUT-GENERO   VALUE 2.
+               88  LAYOUT-ORDENADO VALUE 3.
+               88  LAYOUT-NUEVOS   VALUE 4.
+           05  WS-FORMATO          PIC 9.
+               88  FORMATO-CSV     VALUE 1.
+               88  FORMATO-JSON    VALUE 2.
+           05  WS-REG-LEIDOS       PIC 9(5) VALUE ZERO.
+           05  WS-REG-EXPORTADOS   PIC 9(5) VALUE ZERO.
+           05  WS-PRIMERA-FILA     PIC X VALUE "S".
+               88  ES-PRIMERA-FILA VALUE "S".
+
+      * Layout 1: REPORT_ENG/BUS/IST/SCI.DAT (RP-DET, LaboratorioDia5).
+       01  WS-L1-CAMPOS.
+           05  WS-L1-ID            PIC X(7).
+           05  WS-L1-FNAME         PIC X(10).
+           05  WS-L1-LNAME         PIC X(10).
+           05  WS-L1-N1            PIC X(5).
+           05  WS-L1-N2            PIC X(5).
+           05  WS-L1-N3            PIC X(5).
+           05  WS-L1-AVG           PIC X(5).
+           05  WS-L1-FLAG          PIC X(8).
+
+      * Layout 2: STUDENTS_MG/FG/OG.DAT (REP-DET, ActividadDia3).
+       01  WS-L2-CAMPOS.
+           05  WS-L2-ID            PIC X(11).
+           05  WS-L2-APELL         PIC X(11).
+           05  WS-L2-NOMBRE        PIC X(11).
+           05  WS-L2-COD           PIC X(10).
+           05  WS-L2-GRAD          PIC X(6).
+           05  WS-L2-GEN           PIC X(1).
+
+      * Layout 3: ORDENADOS.DAT (W-REGISTRO-BONITO, LaboratorioDia4).
+       01  WS-L3-CAMPOS.
+           05  WS-L3-MATRICULA     PIC X(7).
+           05  WS-L3-APELLIDO      PIC X(10).
+           05  WS-L3-NOMBRE        PIC X(10).
+           05  WS-L3-CARRERA       PIC X(3).
+           05  WS-L3-GENERO        PIC X(1).
+           05  WS-L3-NOTA          PIC X(6).
+
+      * Layout 4: NUEVOS_ESTUDIANTES.DAT (W-REGISTRO-BONITO,
+      * Actividad1Dia4/Actividad2Dia4).
+       01  WS-L4-CAMPOS.
+           05  WS-L4-MATRICULA     PIC X(7).
+           05  WS-L4-APELLIDO      PIC X(10).
+           05  WS-L4-NOMBRE        PIC X(10).
+           05  WS-L4-CODIGO        PIC X(9).
+           05  WS-L4-MATERIA       PIC X(3).
+           05  WS-L4-GENERO        PIC X(1).
+
+       01  WS-JSON-LINE            PIC X(250).
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INICIO.
+           PERFORM 0200-PROCESO.
+           PERFORM 0300-FIN.
+
+       0100-INICIO.
+           DISPLAY "EXPORTUTIL - CONVERSOR DE REPORTES A CSV/JSON".
+           DISPLAY "Seleccione el layout de origen:".
+           DISPLAY "  1. Reporte de clase (REPORT_ENG/BUS/IST/SCI.DAT)".
+           DISPLAY "  2. Reporte de genero (STUDENTS_MG/FG/OG.DAT)".
+           DISPLAY "  3. Roster ordenado (ORDENADOS.DAT)".
+           DISPLAY "  4. Nuevos estudiantes (NUEVOS_ESTUDIANTES.DAT)".
+           ACCEPT WS-LAYOUT.
+
+           DISPLAY "Nombre del archivo de origen: ".
+           ACCEPT WS-ORIGEN-NOMBRE.
+
+           DISPLAY "Formato de salida: 1=CSV  2=JSON".
+           ACCEPT WS-FORMATO.
+
+           DISPLAY "Nombre del archivo de salida: ".
+           ACCEPT WS-DESTINO-NOMBRE.
+
+           OPEN INPUT ORIGEN-FILE.
+           IF WS-ORIGEN-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR " WS-ORIGEN-NOMBRE
+                       " CODIGO: " WS-ORIGEN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DESTINO-FILE.
+           IF WS-DESTINO-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR " WS-DESTINO-NOMBRE
+                       " CODIGO: " WS-DESTINO-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF FORMATO-CSV
+               PERFORM 0110-ESCRIBIR-ENCABEZADO-CSV
+           ELSE
+               MOVE "[" TO DESTINO-REC
+               WRITE DESTINO-REC
+           END-IF.
+
+       0110-ESCRIBIR-ENCABEZADO-CSV.
+           EVALUATE TRUE
+               WHEN LAYOUT-CLASE
+                   MOVE "ID,NOMBRE,APELLIDO,N1,N2,N3,AVG,FLAG"
+                       TO DESTINO-REC
+               WHEN LAYOUT-GENERO
+                   MOVE "ID,APELLIDO,NOMBRE,CODIGO,NOTA,GENERO"
+                       TO DESTINO-REC
+               WHEN LAYOUT-ORDENADO
+                   MOVE "MATRICULA,APELLIDO,NOMBRE,CARRERA,GENERO,NOTA"
+                       TO DESTINO-REC
+               WHEN LAYOUT-NUEVOS
+                  MOVE "MATRICULA,APELLIDO,NOMBRE,CODIGO,MATERIA,GENERO"
+                       TO DESTINO-REC
+           END-EVALUATE.
+           WRITE DESTINO-REC.
+
+       0200-PROCESO.
+           PERFORM 0210-LEER-ORIGEN.
+           PERFORM UNTIL ORIGEN-EOF
+               PERFORM 0220-PROCESAR-LINEA
+               PERFORM 0210-LEER-ORIGEN
+           END-PERFORM.
+
+       0210-LEER-ORIGEN.
+           READ ORIGEN-FILE
+               AT END SET ORIGEN-EOF TO TRUE
+           END-READ.
+
+      * Solo las lineas de detalle traen un identificador numerico en
+      * la primera columna del layout (titulos, encabezados, lineas de
+      * "-" y renglones de resumen no lo hacen), asi que esa prueba
+      * basta para saltarselos sin tener que llevar la cuenta de en
+      * que parte del reporte -- con encabezados repetidos por pagina
+      * (req 043) -- va la lectura.
+       0220-PROCESAR-LINEA.
+           ADD 1 TO WS-REG-LEIDOS.
+           EVALUATE TRUE
+               WHEN LAYOUT-CLASE
+                   PERFORM 0230-PARSEAR-L1
+               WHEN LAYOUT-GENERO
+                   PERFORM 0240-PARSEAR-L2
+               WHEN LAYOUT-ORDENADO
+                   PERFORM 0250-PARSEAR-L3
+               WHEN LAYOUT-NUEVOS
+                   PERFORM 0260-PARSEAR-L4
+           END-EVALUATE.
+
+       0230-PARSEAR-L1.
+           MOVE ORIGEN-REC(1:7)   TO WS-L1-ID.
+           IF WS-L1-ID IS NUMERIC
+               MOVE ORIGEN-REC(10:10) TO WS-L1-FNAME
+               MOVE ORIGEN-REC(22:10) TO WS-L1-LNAME
+               MOVE ORIGEN-REC(34:5)  TO WS-L1-N1
+               MOVE ORIGEN-REC(41:5)  TO WS-L1-N2
+               MOVE ORIGEN-REC(48:5)  TO WS-L1-N3
+               MOVE ORIGEN-REC(55:5)  TO WS-L1-AVG
+               MOVE ORIGEN-REC(62:8)  TO WS-L1-FLAG
+               ADD 1 TO WS-REG-EXPORTADOS
+               IF FORMATO-CSV
+                   PERFORM 0231-ESCRIBIR-L1-CSV
+               ELSE
+                   PERFORM 0232-ESCRIBIR-L1-JSON
+               END-IF
+           END-IF.
+
+       0231-ESCRIBIR-L1-CSV.
+           STRING
+               FUNCTION TRIM(WS-L1-ID) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-FNAME) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-LNAME) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-N1) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-N2) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-N3) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-AVG) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L1-FLAG) DELIMITED BY SIZE
+               INTO DESTINO-REC
+           END-STRING.
+           WRITE DESTINO-REC.
+
+       0232-ESCRIBIR-L1-JSON.
+           PERFORM 0290-COMA-SI-NO-PRIMERA.
+           STRING
+               '  {"id":"' FUNCTION TRIM(WS-L1-ID) '"'
+               ',"nombre":"' FUNCTION TRIM(WS-L1-FNAME) '"'
+               ',"apellido":"' FUNCTION TRIM(WS-L1-LNAME) '"'
+               ',"n1":"' FUNCTION TRIM(WS-L1-N1) '"'
+               ',"n2":"' FUNCTION TRIM(WS-L1-N2) '"'
+               ',"n3":"' FUNCTION TRIM(WS-L1-N3) '"'
+               ',"avg":"' FUNCTION TRIM(WS-L1-AVG) '"'
+               ',"flag":"' FUNCTION TRIM(WS-L1-FLAG) '"}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING.
+           MOVE WS-JSON-LINE TO DESTINO-REC.
+           WRITE DESTINO-REC.
+
+       0240-PARSEAR-L2.
+           MOVE ORIGEN-REC(1:11) TO WS-L2-ID.
+           IF WS-L2-ID(1:7) IS NUMERIC
+               MOVE ORIGEN-REC(14:11) TO WS-L2-APELL
+               MOVE ORIGEN-REC(27:11) TO WS-L2-NOMBRE
+               MOVE ORIGEN-REC(40:10) TO WS-L2-COD
+               MOVE ORIGEN-REC(52:6)  TO WS-L2-GRAD
+               MOVE ORIGEN-REC(60:1)  TO WS-L2-GEN
+               ADD 1 TO WS-REG-EXPORTADOS
+               IF FORMATO-CSV
+                   PERFORM 0241-ESCRIBIR-L2-CSV
+               ELSE
+                   PERFORM 0242-ESCRIBIR-L2-JSON
+               END-IF
+           END-IF.
+
+       0241-ESCRIBIR-L2-CSV.
+           STRING
+               FUNCTION TRIM(WS-L2-ID) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L2-APELL) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L2-NOMBRE) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L2-COD) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L2-GRAD) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L2-GEN) DELIMITED BY SIZE
+               INTO DESTINO-REC
+           END-STRING.
+           WRITE DESTINO-REC.
+
+       0242-ESCRIBIR-L2-JSON.
+           PERFORM 0290-COMA-SI-NO-PRIMERA.
+           STRING
+               '  {"id":"' FUNCTION TRIM(WS-L2-ID) '"'
+               ',"apellido":"' FUNCTION TRIM(WS-L2-APELL) '"'
+               ',"nombre":"' FUNCTION TRIM(WS-L2-NOMBRE) '"'
+               ',"codigo":"' FUNCTION TRIM(WS-L2-COD) '"'
+               ',"nota":"' FUNCTION TRIM(WS-L2-GRAD) '"'
+               ',"genero":"' FUNCTION TRIM(WS-L2-GEN) '"}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING.
+           MOVE WS-JSON-LINE TO DESTINO-REC.
+           WRITE DESTINO-REC.
+
+       0250-PARSEAR-L3.
+           MOVE ORIGEN-REC(1:7) TO WS-L3-MATRICULA.
+           IF WS-L3-MATRICULA IS NUMERIC
+               MOVE ORIGEN-REC(11:10) TO WS-L3-APELLIDO
+               MOVE ORIGEN-REC(22:10) TO WS-L3-NOMBRE
+               MOVE ORIGEN-REC(35:3)  TO WS-L3-CARRERA
+               MOVE ORIGEN-REC(41:1)  TO WS-L3-GENERO
+               MOVE ORIGEN-REC(45:6)  TO WS-L3-NOTA
+               ADD 1 TO WS-REG-EXPORTADOS
+               IF FORMATO-CSV
+                   PERFORM 0251-ESCRIBIR-L3-CSV
+               ELSE
+                   PERFORM 0252-ESCRIBIR-L3-JSON
+               END-IF
+           END-IF.
+
+       0251-ESCRIBIR-L3-CSV.
+           STRING
+               FUNCTION TRIM(WS-L3-MATRICULA) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L3-APELLIDO) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L3-NOMBRE) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L3-CARRERA) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L3-GENERO) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L3-NOTA) DELIMITED BY SIZE
+               INTO DESTINO-REC
+           END-STRING.
+           WRITE DESTINO-REC.
+
+       0252-ESCRIBIR-L3-JSON.
+           PERFORM 0290-COMA-SI-NO-PRIMERA.
+           STRING
+               '  {"matricula":"' FUNCTION TRIM(WS-L3-MATRICULA) '"'
+               ',"apellido":"' FUNCTION TRIM(WS-L3-APELLIDO) '"'
+               ',"nombre":"' FUNCTION TRIM(WS-L3-NOMBRE) '"'
+               ',"carrera":"' FUNCTION TRIM(WS-L3-CARRERA) '"'
+               ',"genero":"' FUNCTION TRIM(WS-L3-GENERO) '"'
+               ',"nota":"' FUNCTION TRIM(WS-L3-NOTA) '"}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING.
+           MOVE WS-JSON-LINE TO DESTINO-REC.
+           WRITE DESTINO-REC.
+
+       0260-PARSEAR-L4.
+           MOVE ORIGEN-REC(1:7) TO WS-L4-MATRICULA.
+           IF WS-L4-MATRICULA IS NUMERIC
+               MOVE ORIGEN-REC(11:10) TO WS-L4-APELLIDO
+               MOVE ORIGEN-REC(22:10) TO WS-L4-NOMBRE
+               MOVE ORIGEN-REC(35:9)  TO WS-L4-CODIGO
+               MOVE ORIGEN-REC(47:3)  TO WS-L4-MATERIA
+               MOVE ORIGEN-REC(53:1)  TO WS-L4-GENERO
+               ADD 1 TO WS-REG-EXPORTADOS
+               IF FORMATO-CSV
+                   PERFORM 0261-ESCRIBIR-L4-CSV
+               ELSE
+                   PERFORM 0262-ESCRIBIR-L4-JSON
+               END-IF
+           END-IF.
+
+       0261-ESCRIBIR-L4-CSV.
+           STRING
+               FUNCTION TRIM(WS-L4-MATRICULA) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L4-APELLIDO) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L4-NOMBRE) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L4-CODIGO) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L4-MATERIA) DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-L4-GENERO) DELIMITED BY SIZE
+               INTO DESTINO-REC
+           END-STRING.
+           WRITE DESTINO-REC.
+
+       0262-ESCRIBIR-L4-JSON.
+           PERFORM 0290-COMA-SI-NO-PRIMERA.
+           STRING
+               '  {"matricula":"' FUNCTION TRIM(WS-L4-MATRICULA) '"'
+               ',"apellido":"' FUNCTION TRIM(WS-L4-APELLIDO) '"'
+               ',"nombre":"' FUNCTION TRIM(WS-L4-NOMBRE) '"'
+               ',"codigo":"' FUNCTION TRIM(WS-L4-CODIGO) '"'
+               ',"materia":"' FUNCTION TRIM(WS-L4-MATERIA) '"'
+               ',"genero":"' FUNCTION TRIM(WS-L4-GENERO) '"}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING.
+           MOVE WS-JSON-LINE TO DESTINO-REC.
+           WRITE DESTINO-REC.
+
+      * El primer objeto JSON no lleva coma delante; los siguientes si,
+      * para producir un arreglo JSON valido sin tener que reescribir
+      * el archivo al final para quitar la ultima coma.
+       0290-COMA-SI-NO-PRIMERA.
+           IF ES-PRIMERA-FILA
+               MOVE "N" TO WS-PRIMERA-FILA
+           ELSE
+               MOVE "," TO DESTINO-REC
+               WRITE DESTINO-REC
+           END-IF.
+
+       0300-FIN.
+           IF FORMATO-JSON
+               MOVE "]" TO DESTINO-REC
+               WRITE DESTINO-REC
+           END-IF.
+           CLOSE ORIGEN-FILE.
+           CLOSE DESTINO-FILE.
+           DISPLAY "REGISTROS LEIDOS: " WS-REG-LEIDOS.
+           DISPLAY "REGISTROS EXPORTADOS: " WS-REG-EXPORTADOS.
+           STOP RUN.
+
+       END PROGRAM ExportUtil.
