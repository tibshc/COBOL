@@ -14,10 +14,12 @@
                02 WS-RESULTADO-SUMA        PIC 9(4) VALUE ZERO.
                02 WS-RESULTADO-MULTI       PIC 9(5) VALUE ZERO.
                02 WS-RESULTADO-MEDIA       PIC 9(4) VALUE zero.
-               02 WS-RESULTADO-DOBLE.       
+               02 WS-RESULTADO-DOBLE.
                    04 WS-DOBLE1            PIC 9(4) VALUE ZERO.
                    04 WS-DOBLE2            PIC 9(4) VALUE ZERO.
                    04 WS-DOBLE3            PIC 9(4) VALUE ZERO.
+               02 WS-RESULTADO-MAXIMO      PIC 9(2) VALUE ZERO.
+               02 WS-RESULTADO-MINIMO      PIC 9(2) VALUE ZERO.
 
            01 WS-REPORTE.
                02 WS-REPORTE-SUMA PIC 9(4) VALUE ZERO.
@@ -27,6 +29,8 @@
                    04 WS-RES-DOBLE1        PIC 9(4) VALUE ZERO.
                    04 WS-RES-DOBLE2      PIC 9(4) VALUE ZERO.
                    04 WS-RES-DOBLE3       PIC 9(4) VALUE ZERO.
+               02 WS-REPORTE-MAXIMO       PIC 9(2) VALUE ZERO.
+               02 WS-REPORTE-MINIMO       PIC 9(2) VALUE ZERO.
 
        procedure division.
         
@@ -38,7 +42,8 @@
            perform MULTIPLICACION.
            perform MEDIA.
            perform DOBLE.
-           PERFORM MOSTRAR-RESULTADOS. 
+           perform MAXIMO-MINIMO.
+           PERFORM MOSTRAR-RESULTADOS.
        
            STOP RUN.
 
@@ -71,7 +76,23 @@
            compute WS-DOBLE1 = WS-NUMERO1 * 2.
            compute WS-DOBLE2 = WS-NUMERO2 * 2.
            compute WS-DOBLE3 = WS-NUMERO3 * 2.
-       
+
+       MAXIMO-MINIMO.
+           move WS-NUMERO1 to WS-RESULTADO-MAXIMO.
+           move WS-NUMERO1 to WS-RESULTADO-MINIMO.
+           if WS-NUMERO2 > WS-RESULTADO-MAXIMO
+               move WS-NUMERO2 to WS-RESULTADO-MAXIMO
+           end-if.
+           if WS-NUMERO2 < WS-RESULTADO-MINIMO
+               move WS-NUMERO2 to WS-RESULTADO-MINIMO
+           end-if.
+           if WS-NUMERO3 > WS-RESULTADO-MAXIMO
+               move WS-NUMERO3 to WS-RESULTADO-MAXIMO
+           end-if.
+           if WS-NUMERO3 < WS-RESULTADO-MINIMO
+               move WS-NUMERO3 to WS-RESULTADO-MINIMO
+           end-if.
+
        MOSTRAR-RESULTADOS.
 
            MOVE WS-RESULTADO-SUMA to WS-REPORTE-SUMA.
@@ -80,6 +101,8 @@
            MOVE WS-DOBLE1 TO WS-RES-DOBLE1.
            MOVE WS-DOBLE2 TO WS-RES-DOBLE2.
            MOVE WS-DOBLE3 TO WS-RES-DOBLE3.
+           MOVE WS-RESULTADO-MAXIMO TO WS-REPORTE-MAXIMO.
+           MOVE WS-RESULTADO-MINIMO TO WS-REPORTE-MINIMO.
            display "--------------------------------------".
            DISPLAY "           RESULTADOS                 ".
            display "--------------------------------------".
@@ -94,5 +117,7 @@
            display "1: " WS-RES-DOBLE1.
            display "2: " WS-RES-DOBLE2.
            display "3: " WS-RES-DOBLE3.
+           display "EL MAYOR DE LOS NUMEROS ES: " WS-REPORTE-MAXIMO.
+           display "EL MENOR DE LOS NUMEROS ES: " WS-REPORTE-MINIMO.
            display "--------------------------------------".
                   END PROGRAM PRACTICA2.
\ No newline at end of file
