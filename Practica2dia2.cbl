@@ -7,7 +7,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * Variables del programa     
-           01 WS-NUMBER-COUNT      PIC 9(3) VALUE 5.    
+           01 WS-NUMBER-COUNT      PIC 9(3).
            01 WS-NUMBER            pic 9(3)  occurs 99 times.
            01 WS-NUMBER-LIMIT      pic s9(3).
 
@@ -23,15 +23,25 @@
        
        PRINCIPAL.
            perform INICIO THRU DISPLAY-RESULTS.
-           
+
            STOP RUN.
-       
-       INICIO. 
+
+       INICIO.
            display "--------------------------------------------".
            display "   PRACTICA 2 DIA 2".
            display "--------------------------------------------".
            initialize WS-RESULT WS-NUMBER-LIMIT.
 
+       INPUT-NUMBER-COUNT.
+           display "INGRESE LA CANTIDAD DE NUMEROS (MAX 99): ".
+           perform until WS-NUMBER-COUNT >= 1 and
+                         WS-NUMBER-COUNT <= 99
+               accept WS-NUMBER-COUNT
+               if WS-NUMBER-COUNT < 1 OR WS-NUMBER-COUNT > 99
+                   display "EL NUMERO DEBE ESTAR ENTRE 1 Y 99"
+                   display "INTENTE NUEVAMENTE"
+               end-if
+           end-perform.
 
        INPUT-NUMBERS.
            display "INGRESE LOS " WS-NUMBER-COUNT " NUMEROS"
