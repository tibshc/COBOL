@@ -11,15 +11,20 @@
            select ARCHIVO-ORDDENADO assign TO "NUEVOS_ESTUDIANTES.DAT"
            organization is line sequential.
            select ARCHIVO-TRABAJO assign to "TRABAJO.TMP".
-           
+           select RECHAZADOS-FILE assign TO "RECHAZADOS.DAT"
+           organization is line sequential.
+           select CSV-FILE assign TO "NUEVOS_ESTUDIANTES.CSV"
+           organization is line sequential.
+
        DATA DIVISION.
        FILE section.
        fd ARCHIVO-ENTRADA.
        01 R-REGISTRO-ESTUDIANTE.
            88 END-OF-FILE value high-values.
-           02 R-NUMERO-MATRICULA       pic 9(7).
-           02 R-APELLIDO               PIC X(10).
-           02 R-NOMBRE                 PIC X(10).
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==R-NUMERO-MATRICULA==
+                         ==SR-LNAME== BY ==R-APELLIDO==
+                         ==SR-FNAME== BY ==R-NOMBRE==.
            02 R-CODIGO                 PIC X(9).
            02 R-MATERIA                PIC X(3).
            02 R-GENERO                 PIC X(1).       
@@ -28,12 +33,19 @@
        fd ARCHIVO-ORDDENADO.
        01 R-ORDENADO pic X(80).
 
+       fd RECHAZADOS-FILE.
+       01 R-RECHAZADO pic X(80).
+
+       fd CSV-FILE.
+       01 R-CSV pic X(80).
+
 
        sd  ARCHIVO-TRABAJO.
        01 REGISTRO-TRABAJO.
-           02 NUMERO-MATRICULA         pic 9(7).
-           02 APELLIDO                 pic X(10).
-           02 NOMBRE                   PIC X(10).   
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==NUMERO-MATRICULA==
+                         ==SR-LNAME== BY ==APELLIDO==
+                         ==SR-FNAME== BY ==NOMBRE==.
            02 CODIGO                   pic X(9).
            02 MATERIA                  pic X(3).
            02 GENERO                   pic X(1).
@@ -58,6 +70,55 @@
        01 W-EOF-SORT           pic X(1) value "N".
            88 NO-HAY-MAS-SORT  value "S".
 
+       01 WS-ORDEN             pic X(1) value "A".
+           88 ORDEN-DESCENDENTE value "D".
+
+       01 CONT-RECHAZADOS      pic 9(5) value zero.
+
+       01 W-REGISTRO-CSV.
+          05 C-MATRICULA       PIC 9(7).
+          05 C-COMA1           PIC X VALUE ",".
+          05 C-APELLIDO        PIC X(10).
+          05 C-COMA2           PIC X VALUE ",".
+          05 C-NOMBRE          PIC X(10).
+          05 C-COMA3           PIC X VALUE ",".
+          05 C-CODIGO          PIC X(9).
+          05 C-COMA4           PIC X VALUE ",".
+          05 C-MATERIA         PIC X(3).
+          05 C-COMA5           PIC X VALUE ",".
+          05 C-GENERO          PIC X(1).
+
+       01 WS-CSV-OPT           pic X(1) value "N".
+           88 GENERAR-CSV      value "Y".
+
+       01 WS-PROGRESS-INTERVAL pic 9(5) value 100.
+       01 WS-PROGRESS-COUNT    pic 9(5) value zero.
+
+       COPY "DEGREE-CODES.CBL"
+           REPLACING ==WS-DEGREE-CODES-LIST==
+                  BY ==WS-MATERIAS-VALIDAS==
+                     ==WS-DEGREE-CODES-TABLE==
+                  BY ==WS-TABLA-MATERIAS==
+                     ==WS-DEGREE-CODE==
+                  BY ==WS-MATERIA-OK==.
+
+       01 WS-MATERIA-INDICE    pic 9(1).
+
+       01 WS-CONT-POR-MATERIA.
+           05 WS-CONT-MATERIA   PIC 9(5) OCCURS 4 TIMES VALUE ZERO.
+
+       01 W-TRAILER-TITULO     PIC X(40)
+           VALUE "DESGLOSE POR MATERIA:".
+
+       01 W-TRAILER-LINEA.
+          05 T-MATERIA         PIC X(3).
+          05 FILLER            PIC X(3) VALUE ": ".
+          05 T-CANTIDAD        PIC ZZZZ9.
+
+       01 W-TRAILER-TOTAL.
+          05 FILLER            PIC X(15) VALUE "TOTAL GENERAL: ".
+          05 T-TOTAL           PIC ZZZZ9.
+
 
        PROCEDURE DIVISION.
        MAIN.
@@ -67,14 +128,49 @@
            display "-------------------------------------".
            display "-------------------------------------".
 
-           open output ARCHIVO-ORDDENADO. 
-           
-           sort ARCHIVO-TRABAJO
-               on ascending keY MATERIA, APELLIDO, NOMBRE
-               using ARCHIVO-ENTRADA
-               output procedure IS GENERAR-SALIDA.
+           display "ORDEN ASCENDENTE(A) O DESCENDENTE(D): ".
+           accept WS-ORDEN.
+
+           display "GENERAR TAMBIEN SALIDA EN CSV? (Y/N): ".
+           accept WS-CSV-OPT.
+
+           open output ARCHIVO-ORDDENADO.
+           open output RECHAZADOS-FILE.
+           if GENERAR-CSV
+               open output CSV-FILE
+               move "MATRICULA,APELLIDO,NOMBRE,CODIGO,MATERIA,GENERO"
+                   to R-CSV
+               write R-CSV
+           end-if.
+
+           if ORDEN-DESCENDENTE
+               sort ARCHIVO-TRABAJO
+                   on descending key MATERIA, APELLIDO, NOMBRE
+                   using ARCHIVO-ENTRADA
+                   output procedure IS GENERAR-SALIDA
+           else
+               sort ARCHIVO-TRABAJO
+                   on ascending keY MATERIA, APELLIDO, NOMBRE
+                   using ARCHIVO-ENTRADA
+                   output procedure IS GENERAR-SALIDA
+           end-if.
+           move spaces to R-ORDENADO.
+           write R-ORDENADO from W-TRAILER-TITULO.
+           perform varying WS-MATERIA-INDICE from 1 by 1
+                   until WS-MATERIA-INDICE > 4
+               move WS-MATERIA-OK (WS-MATERIA-INDICE) to T-MATERIA
+               move WS-CONT-MATERIA (WS-MATERIA-INDICE) to T-CANTIDAD
+               write R-ORDENADO from W-TRAILER-LINEA
+           end-perform.
+           move CONT-TOTAL-REGISTROS to T-TOTAL.
+           write R-ORDENADO from W-TRAILER-TOTAL.
            close ARCHIVO-ORDDENADO.
+           close RECHAZADOS-FILE.
+           if GENERAR-CSV
+               close CSV-FILE
+           end-if.
            display "Total de registros: "CONT-TOTAL-REGISTROS.
+           display "Total de rechazados: "CONT-RECHAZADOS.
            display "PROCESO TERMINADO CON EXITO.".
            display "=====================================".
            display "*************************************".
@@ -94,10 +190,37 @@
            MOVE " | " TO S1 S3 S4 S5
            MOVE " "   TO S2
 
-           write R-ORDENADO from W-REGISTRO-BONITO
-
-           display R-ORDENADO
-           compute  CONT-TOTAL-REGISTROS = CONT-TOTAL-REGISTROS + 1
+           if MATERIA = SPACES or GENERO = SPACES
+               write R-RECHAZADO from W-REGISTRO-BONITO
+               compute CONT-RECHAZADOS = CONT-RECHAZADOS + 1
+           else
+               write R-ORDENADO from W-REGISTRO-BONITO
+               display R-ORDENADO
+               compute  CONT-TOTAL-REGISTROS = CONT-TOTAL-REGISTROS + 1
+               perform varying WS-MATERIA-INDICE from 1 by 1
+                       until WS-MATERIA-INDICE > 4
+                   if MATERIA = WS-MATERIA-OK (WS-MATERIA-INDICE)
+                       add 1 to WS-CONT-MATERIA (WS-MATERIA-INDICE)
+                   end-if
+               end-perform
+               if GENERAR-CSV
+                   move NUMERO-MATRICULA to C-MATRICULA
+                   move APELLIDO TO C-APELLIDO
+                   move NOMBRE TO C-NOMBRE
+                   move CODIGO TO C-CODIGO
+                   move MATERIA TO C-MATERIA
+                   move GENERO TO C-GENERO
+                   write R-CSV from W-REGISTRO-CSV
+               end-if
+           end-if
+
+           add 1 to WS-PROGRESS-COUNT
+           if WS-PROGRESS-COUNT = WS-PROGRESS-INTERVAL
+               display "PROGRESO: " CONT-TOTAL-REGISTROS
+                   " REGISTROS ESCRITOS, " CONT-RECHAZADOS
+                   " RECHAZADOS."
+               move zero to WS-PROGRESS-COUNT
+           end-if
 
            return ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO true
            end-perform.
