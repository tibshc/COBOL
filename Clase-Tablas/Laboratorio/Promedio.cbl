@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Promedio.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-GRADES.
+           05  LS-GRADE                PIC 9(2)V99 OCCURS 4 TIMES.
+
+       PROCEDURE DIVISION USING LS-GRADES.
+           COMPUTE LS-GRADE(4) =
+               (LS-GRADE(1) + LS-GRADE(2) + LS-GRADE(3)) / 3.
+
+       END PROGRAM Promedio.
