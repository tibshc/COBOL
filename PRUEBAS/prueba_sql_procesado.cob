@@ -4,38 +4,81 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==INPUT-FILE==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  STUDENT-INFO.
+           88  EOF                 VALUE HIGH-VALUE.
+           02  ID-STUDENT          PIC 9(7).
+           02  LNAME-STUDENT       PIC X(10).
+           02  FNAME-STUDENT       PIC X(10).
+           02  DEGCOD-STUDENT      PIC X(9).
+           02  DEG-STUDENT         PIC X(3).
+           02  GRADE-STUDENT       PIC 9(2)V99.
+
        WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(02).
+           05  WS-TOTAL-LEIDOS     PIC 9(5) VALUE ZERO.
+           05  WS-TOTAL-INSERTADOS PIC 9(5) VALUE ZERO.
+           05  WS-GRADE-EDIT       PIC ZZ.99.
       * El SQLCA es indispensable para capturar errores de SQL
 OCESQL*    EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
 
       * Definicion de variables que usaremos para conectar
+      * Ya no se fijan por VALUE: MAIN-LOGIC las lee de variables de
+      * entorno al arrancar, asi el mismo ejecutable sirve para
+      * dev/test/prod sin recompilar.
 OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  USER-ID      PIC X(20) VALUE "admin".
-       01  PASSWORD     PIC X(20) VALUE "1234".
-      * Usamos localhost y el puerto 3306 que vimos en DBeaver
-       01  DB-STRING    PIC X(50) VALUE "hola@localhost:3306".
+       01  USER-ID      PIC X(20) VALUE SPACES.
+       01  DB-PASSWORD  PIC X(20) VALUE SPACES.
+       01  DB-STRING    PIC X(50) VALUE SPACES.
 OCESQL*    EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*
 OCESQL 01  SQ0001.
 OCESQL     02  FILLER PIC X(018) VALUE "DISCONNECT CURRENT".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+      * Statement de INSERT: se compone en tiempo de ejecucion (via
+      * STRING) porque el texto depende de cada fila leida de
+      * STUDENTS_1.DAT, a diferencia de SQ0001 que es literal fijo.
+OCESQL*    EXEC SQL INSERT INTO students
+OCESQL*        (id, lname, fname, degcod, deg, grade)
+OCESQL*        VALUES (:ID-STUDENT, :LNAME-STUDENT, :FNAME-STUDENT,
+OCESQL*                :DEGCOD-STUDENT, :DEG-STUDENT, :GRADE-STUDENT)
+OCESQL*    END-EXEC.
+OCESQL 01  SQ0002.
+OCESQL     02  SQ0002-TEXTO PIC X(200).
+OCESQL     02  SQ0002-NULL  PIC X(1).
 OCESQL*
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           DISPLAY "DB_USER_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT USER-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_CONN_STRING" UPON ENVIRONMENT-NAME.
+           ACCEPT DB-STRING FROM ENVIRONMENT-VALUE.
+
            DISPLAY "Intentando conectar a la base de datos...".
 
       * Intentamos la conexion
 OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USER-ID IDENTIFIED BY :PASSWORD USING :DB-STRING
+OCESQL*        CONNECT :USER-ID IDENTIFIED BY :DB-PASSWORD USING :DB-STRING
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLConnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE USER-ID
 OCESQL          BY VALUE 20
-OCESQL          BY REFERENCE PASSWORD
+OCESQL          BY REFERENCE DB-PASSWORD
 OCESQL          BY VALUE 20
 OCESQL          BY REFERENCE DB-STRING
 OCESQL          BY VALUE 50
@@ -44,6 +87,7 @@ OCESQL     END-CALL.
       * Verificamos si la conexion fue exitosa
            IF SQLCODE = 0
                DISPLAY "¡Conexion exitosa!"
+               PERFORM 0100-CARGAR-ROSTER
            ELSE
                DISPLAY "Error de conexion. SQLCODE: " SQLCODE
                DISPLAY "Mensaje: " SQLERRMC
@@ -55,4 +99,57 @@ OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Filas leidas: " WS-TOTAL-LEIDOS
+               " Filas insertadas: " WS-TOTAL-INSERTADOS.
+           STOP RUN.
+
+       0100-CARGAR-ROSTER.
+           OPEN INPUT INPUT-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR al abrir STUDENTS_1.DAT: "
+                       FILE-CHECK-KEY
+           ELSE
+               PERFORM 0110-LEER-REGISTRO
+               PERFORM UNTIL EOF
+                   ADD 1 TO WS-TOTAL-LEIDOS
+                   PERFORM 0120-INSERTAR-REGISTRO
+                   PERFORM 0110-LEER-REGISTRO
+               END-PERFORM
+               CLOSE INPUT-FILE
+           END-IF.
+
+       0110-LEER-REGISTRO.
+           READ INPUT-FILE
+               AT END SET EOF TO TRUE
+           END-READ.
+
+       0120-INSERTAR-REGISTRO.
+           MOVE GRADE-STUDENT TO WS-GRADE-EDIT.
+           MOVE SPACES TO SQ0002-TEXTO.
+           STRING
+               "INSERT INTO students"
+               " (id, lname, fname, degcod, deg, grade) VALUES ("
+               ID-STUDENT
+               ", '" LNAME-STUDENT "'"
+               ", '" FNAME-STUDENT "'"
+               ", '" DEGCOD-STUDENT "'"
+               ", '" DEG-STUDENT "'"
+               ", " WS-GRADE-EDIT
+               ")"
+               DELIMITED BY SIZE
+               INTO SQ0002-TEXTO
+           END-STRING.
+           MOVE X"00" TO SQ0002-NULL.
+
+OCESQL*    EXEC SQL EXECUTE IMMEDIATE :SQ0002-TEXTO END-EXEC.
+OCESQL     CALL "OCESQLExecute" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-TOTAL-INSERTADOS
+           ELSE
+               DISPLAY "ERROR al insertar matricula " ID-STUDENT
+                       " SQLCODE: " SQLCODE
+           END-IF.
