@@ -1,416 +1,1037 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LaboratorioDia5.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "STUDENTS_5.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FILE-CHECK-KEY.
-
-           SELECT ENG-FILE ASSIGN TO "REPORT_ENG.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT BUS-FILE ASSIGN TO "REPORT_BUS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT IST-FILE ASSIGN TO "REPORT_IST.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SCI-FILE ASSIGN TO "REPORT_SCI.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  STUDENT-INFO.
-           88  EOF                     VALUE HIGH-VALUE.
-           02  STUDENT-ID              PIC 9(7).
-           02  STUDENT-LNAME           PIC X(10).
-           02  STUDENT-FNAME           PIC X(10).
-           02  STUDENT-DEGCOD          PIC X(9).
-           02  STUDENT-DEG             PIC X(3).
-           02  STUDENT-GRADE           PIC 9(2)V99 OCCURS 3 TIMES.
-
-       FD  ENG-FILE.
-       01  ENG-LN                      PIC X(61).
-
-       FD  BUS-FILE.
-       01  BUS-LN                      PIC X(61).
-
-       FD  IST-FILE.
-       01  IST-LN                      PIC X(61).
-
-       FD  SCI-FILE.
-       01  SCI-LN                      PIC X(61).
-
-       WORKING-STORAGE SECTION.
-       01  WS-WORK-AREAS.
-           05  FILE-CHECK-KEY          PIC X(2).
-           05  ERR-MSG                 PIC X(128).
-           05  ERR-CODE                PIC X(2).
-           05  WS-SUBSCRIPT            PIC 99.
-           05  WS-MAX                  PIC 9(2)V9(2).
-           05  WS-MIN                  PIC 9(2)V9(2).
-           05  WS-AVG                  PIC 9(2)V9(2).
-           05  WS-OP1                  PIC X.
-               88  OP1-Y               VALUE "y".
-               88  OP1-ENG             VALUE "1".
-               88  OP1-BUS             VALUE "2".
-               88  OP1-IST             VALUE "3".
-               88  OP1-SCI             VALUE "4".
-           05  WS-SEARCH-NAME          PIC X(10).
-
-       01  WS-ENG-CLASS.
-           05  WS-ENG-STUDENT OCCURS 10 TIMES INDEXED BY ENG-IDX.
-               10 WS-ENG-ID            PIC 9(7).
-               10 WS-ENG-LNAME         PIC X(10).
-               10 WS-ENG-FNAME         PIC X(10).
-               10 WS-ENG-DEGCOD        PIC X(9).
-               10 WS-ENG-DEG           PIC X(3).
-               10 WS-ENG-GRADES.
-                   15 WS-ENG-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
-
-       01  WS-BUS-CLASS.
-           05  WS-BUS-STUDENT OCCURS 10 TIMES INDEXED BY BUS-IDX.
-               10 WS-BUS-ID            PIC 9(7).
-               10 WS-BUS-LNAME         PIC X(10).
-               10 WS-BUS-FNAME         PIC X(10).
-               10 WS-BUS-DEGCOD        PIC X(9).
-               10 WS-BUS-DEG           PIC X(3).
-               10 WS-BUS-GRADES.
-                   15 WS-BUS-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
-
-       01  WS-IST-CLASS.
-           05  WS-IST-STUDENT OCCURS 10 TIMES INDEXED BY IST-IDX.
-               10 WS-IST-ID            PIC 9(7).
-               10 WS-IST-LNAME         PIC X(10).
-               10 WS-IST-FNAME         PIC X(10).
-               10 WS-IST-DEGCOD        PIC X(9).
-               10 WS-IST-DEG           PIC X(3).
-               10 WS-IST-GRADES.
-                   15 WS-IST-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
-
-       01  WS-SCI-CLASS.
-           05  WS-SCI-STUDENT OCCURS 10 TIMES INDEXED BY SCI-IDX.
-               10 WS-SCI-ID            PIC 9(7).
-               10 WS-SCI-LNAME         PIC X(10).
-               10 WS-SCI-FNAME         PIC X(10).
-               10 WS-SCI-DEGCOD        PIC X(9).
-               10 WS-SCI-DEG           PIC X(3).
-               10 WS-SCI-GRADES.
-                   15 WS-SCI-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
-
-       01  RP-FORMAT.
-           05  RP-TITLE.
-               10  FILLER              PIC X(20) VALUE SPACES.
-               10  FILLER              PIC X(14) VALUE "REPORTE CLASE ".
-               10  RP-CLASS-NAME       PIC X(3).
-               10  FILLER              PIC X(20) VALUE SPACES.
-           05  RP-HEADER.
-               10  FILLER              PIC X(7) VALUE "ID".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(10) VALUE "NOMBRE".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(10) VALUE "APELLIDO".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE "N1".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE "N2".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE "N3".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE "AVG".
-               10  FILLER              PIC X(2) VALUE SPACES.
-           05  RP-HEADER-LN.
-               10  FILLER              PIC X(7) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(10) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(10) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  FILLER              PIC X(5) VALUE ALL "-".
-               10  FILLER              PIC X(2) VALUE SPACES.
-           05  RP-DET.
-               10  RP-ID               PIC X(7).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-FNAME            PIC X(10).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-LNAME            PIC X(10).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-N1               PIC 9(2).9(2).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-N2               PIC 9(2).9(2).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-N3               PIC 9(2).9(2).
-               10  FILLER              PIC X(2) VALUE SPACES.
-               10  RP-AVG              PIC 9(2).9(2).
-               10  FILLER              PIC X(2) VALUE SPACES.
-           05  RP-MAX.
-               10  FILLER          PIC X(9) VALUE SPACES.
-               10  FILLER              PIC X(13) VALUE "NOTA MAXIMA: ".
-               10  RP-N-MAX            PIC 9(2).9(2).
-           05  RP-MIN.
-                   10  FILLER          PIC X(9) VALUE SPACES.
-                   10  FILLER          PIC X(13) VALUE "NOTA MINIMA: ".
-                   10  RP-N-MIN        PIC 9(2).9(2).
-           05  RP-CLASS-AVG.
-                   10  FILLER          PIC X(22) VALUE "PROMEDIO "-
-                                       "DE LA CLASE: ".
-                   10  RP-N-AVG        PIC 9(2).9(2).
-       PROCEDURE DIVISION.
-           PERFORM 0100-INICIO.
-           PERFORM 0200-PROCESO.
-           PERFORM 0300-FIN.
-
-       0100-INICIO.
-           INITIALIZE WS-WORK-AREAS.
-           SET ENG-IDX TO 1.
-           OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT ENG-FILE BUS-FILE IST-FILE SCI-FILE.
-
-           IF FILE-CHECK-KEY NOT = '00'
-               MOVE 'Error al abrir INPUT-FILE. CODIGO: ' TO ERR-MSG
-               MOVE FILE-CHECK-KEY TO ERR-CODE
-               PERFORM 0310-ERR-FIN
-           END-IF.
-
-           PERFORM 0110-WRITE-HEADER.
-
-       0110-WRITE-HEADER.
-           MOVE "ENG" TO RP-CLASS-NAME.
-           MOVE RP-TITLE TO ENG-LN.
-           MOVE "BUS" TO RP-CLASS-NAME.
-           MOVE RP-TITLE TO BUS-LN.
-           MOVE "IST" TO RP-CLASS-NAME.
-           MOVE RP-TITLE TO IST-LN.
-           MOVE "SCI" TO RP-CLASS-NAME.
-           MOVE RP-TITLE TO SCI-LN.
-           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
-           MOVE RP-HEADER TO ENG-LN BUS-LN IST-LN SCI-LN.
-           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
-           MOVE RP-HEADER-LN TO ENG-LN BUS-LN IST-LN SCI-LN.
-           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
-       0200-PROCESO.
-
-           PERFORM UNTIL EOF
-               PERFORM 0210-READ-FILE
-               EVALUATE STUDENT-DEG
-                   WHEN "ENG"
-                       MOVE STUDENT-INFO TO WS-ENG-STUDENT(ENG-IDX)
-                       CALL "Promedio"
-                           USING WS-ENG-GRADES(ENG-IDX)
-                       SET ENG-IDX UP BY 1
-                   WHEN "BUS"
-                       MOVE STUDENT-INFO TO WS-BUS-STUDENT(BUS-IDX)
-                       CALL "Promedio"
-                           USING WS-BUS-GRADES(BUS-IDX)
-                       SET BUS-IDX UP BY 1
-                   WHEN "IST"
-                       MOVE STUDENT-INFO TO WS-IST-STUDENT(IST-IDX)
-                       CALL "Promedio"
-                           USING WS-IST-GRADES(IST-IDX)
-                       SET IST-IDX UP BY 1
-                   WHEN "SCI"
-                       MOVE STUDENT-INFO TO WS-SCI-STUDENT(SCI-IDX)
-                       CALL "Promedio"
-                           USING WS-SCI-GRADES(SCI-IDX)
-                       SET SCI-IDX UP BY 1
-               END-EVALUATE
-           END-PERFORM.
-           PERFORM 0260-WRITE-ENG-TBL THRU 0263-WRITE-IST-TBL.
-           MOVE ALL "-" TO ENG-LN BUS-LN IST-LN SCI-LN.
-           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
-
-           CALL "MaxMinAvg"
-               USING WS-ENG-CLASS WS-MAX WS-MIN WS-AVG.
-           MOVE WS-MAX TO RP-N-MAX.
-           MOVE WS-MIN TO RP-N-MIN.
-           MOVE WS-AVG TO RP-N-AVG.
-           WRITE ENG-LN FROM RP-MAX.
-           WRITE ENG-LN FROM RP-MIN.
-           WRITE ENG-LN FROM RP-CLASS-AVG.
-
-           CALL "MaxMinAvg"
-               USING WS-BUS-CLASS WS-MAX WS-MIN WS-AVG.
-           MOVE WS-MAX TO RP-N-MAX.
-           MOVE WS-MIN TO RP-N-MIN.
-           MOVE WS-AVG TO RP-N-AVG.
-           WRITE BUS-LN FROM RP-MAX.
-           WRITE BUS-LN FROM RP-MIN.
-           WRITE BUS-LN FROM RP-CLASS-AVG.
-
-           CALL "MaxMinAvg"
-               USING WS-IST-CLASS WS-MAX WS-MIN WS-AVG.
-           MOVE WS-MAX TO RP-N-MAX.
-           MOVE WS-MIN TO RP-N-MIN.
-           MOVE WS-AVG TO RP-N-AVG.
-           WRITE IST-LN FROM RP-MAX.
-           WRITE IST-LN FROM RP-MIN.
-           WRITE IST-LN FROM RP-CLASS-AVG.
-
-           CALL "MaxMinAvg"
-               USING WS-SCI-CLASS WS-MAX WS-MIN WS-AVG.
-           MOVE WS-MAX TO RP-N-MAX.
-           MOVE WS-MIN TO RP-N-MIN.
-           MOVE WS-AVG TO RP-N-AVG.
-           WRITE SCI-LN FROM RP-MAX.
-           WRITE SCI-LN FROM RP-MIN.
-           WRITE SCI-LN FROM RP-CLASS-AVG.
-
-
-       0210-READ-FILE.
-           READ INPUT-FILE
-               AT END SET EOF TO TRUE
-           END-READ.
-
-       0220-WRITE-ENG-FILE.
-           WRITE ENG-LN.
-       0230-WRITE-BUS-FILE.
-           WRITE BUS-LN.
-       0240-WRITE-IST-FILE.
-           WRITE IST-LN.
-       0250-WRITE-SCI-FILE.
-           WRITE SCI-LN.
-
-       0260-WRITE-ENG-TBL.
-           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
-                   UNTIL WS-SUBSCRIPT = ENG-IDX
-               MOVE WS-ENG-ID(WS-SUBSCRIPT) TO RP-ID
-               MOVE WS-ENG-FNAME(WS-SUBSCRIPT) TO RP-FNAME
-               MOVE WS-ENG-LNAME(WS-SUBSCRIPT) TO RP-LNAME
-               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,1) TO RP-N1
-               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,2) TO RP-N2
-               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,3) TO RP-N3
-               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
-               MOVE RP-DET TO ENG-LN
-               PERFORM 0220-WRITE-ENG-FILE
-           END-PERFORM.
-
-       0261-WRITE-BUS-TBL.
-           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
-                   UNTIL WS-SUBSCRIPT = BUS-IDX
-               MOVE WS-BUS-ID(WS-SUBSCRIPT) TO RP-ID
-               MOVE WS-BUS-FNAME(WS-SUBSCRIPT) TO RP-FNAME
-               MOVE WS-BUS-LNAME(WS-SUBSCRIPT) TO RP-LNAME
-               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,1) TO RP-N1
-               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,2) TO RP-N2
-               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,3) TO RP-N3
-               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
-               MOVE RP-DET TO BUS-LN
-               PERFORM 0230-WRITE-BUS-FILE
-           END-PERFORM.
-
-       0262-WRITE-IST-TBL.
-           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
-                   UNTIL WS-SUBSCRIPT = IST-IDX
-               MOVE WS-IST-ID(WS-SUBSCRIPT) TO RP-ID
-               MOVE WS-IST-FNAME(WS-SUBSCRIPT) TO RP-FNAME
-               MOVE WS-IST-LNAME(WS-SUBSCRIPT) TO RP-LNAME
-               MOVE WS-IST-GRADE(WS-SUBSCRIPT,1) TO RP-N1
-               MOVE WS-IST-GRADE(WS-SUBSCRIPT,2) TO RP-N2
-               MOVE WS-IST-GRADE(WS-SUBSCRIPT,3) TO RP-N3
-               MOVE WS-IST-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
-               MOVE RP-DET TO IST-LN
-               PERFORM 0240-WRITE-IST-FILE
-           END-PERFORM.
-
-       0263-WRITE-IST-TBL.
-           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
-                   UNTIL WS-SUBSCRIPT = SCI-IDX
-               MOVE WS-SCI-ID(WS-SUBSCRIPT) TO RP-ID
-               MOVE WS-SCI-FNAME(WS-SUBSCRIPT) TO RP-FNAME
-               MOVE WS-SCI-LNAME(WS-SUBSCRIPT) TO RP-LNAME
-               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,1) TO RP-N1
-               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,2) TO RP-N2
-               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,3) TO RP-N3
-               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
-               MOVE RP-DET TO SCI-LN
-               PERFORM 0250-WRITE-SCI-FILE
-           END-PERFORM.
-
-       0270-MENU.
-           DISPLAY "MENU DE BUSQUEDA".
-           DISPLAY "Desea buscar: Si(y)".
-           ACCEPT WS-OP1.
-           IF OP1-Y
-               DISPLAY "Seleccione la clase en la que desea buscar:"
-               DISPLAY "1: ENG"
-               DISPLAY "2: BUS"
-               DISPLAY "3: IST"
-               DISPLAY "4: SCI"
-               ACCEPT  WS-OP1
-               PERFORM 0280-SEARCH
-           ELSE
-               DISPLAY "No ingreso a la busqueda".
-
-       0280-SEARCH.
-           DISPLAY "Ingrese el apellido:".
-           ACCEPT WS-SEARCH-NAME.
-           EVALUATE TRUE
-               WHEN OP1-ENG
-                   SET ENG-IDX TO 1
-                   SEARCH WS-ENG-STUDENT
-                          AT END DISPLAY "No existe la persona"
-                                         " en la clase ENG."
-                       WHEN WS-ENG-LNAME(ENG-IDX)=WS-SEARCH-NAME
-                           DISPLAY "Existe la persona "
-                                   WS-SEARCH-NAME " con id: "
-                                   WS-ENG-ID(ENG-IDX)
-                           DISPLAY "Se encuentra en la fila "
-                                   ENG-IDX " del reporte"
-                   END-SEARCH
-               WHEN OP1-BUS
-                   SET BUS-IDX TO 1
-                   SEARCH WS-BUS-STUDENT
-                          AT END DISPLAY "No existe la persona"
-                                         " en la clase BUS."
-                       WHEN WS-BUS-LNAME(BUS-IDX)=WS-SEARCH-NAME
-                           DISPLAY "Existe la persona "
-                                   WS-SEARCH-NAME " con id: "
-                                   WS-BUS-ID(BUS-IDX)
-                           DISPLAY "Se encuentra en la fila "
-                                   BUS-IDX " del reporte"
-                   END-SEARCH
-               WHEN OP1-IST
-                   SET IST-IDX TO 1
-                   SEARCH WS-IST-STUDENT
-                          AT END DISPLAY "No existe la persona"
-                                         " en la clase IST."
-                       WHEN WS-IST-LNAME(IST-IDX)=WS-SEARCH-NAME
-                           DISPLAY "Existe la persona "
-                                   WS-SEARCH-NAME " con id: "
-                                   WS-IST-ID(IST-IDX)
-                           DISPLAY "Se encuentra en la fila "
-                                   IST-IDX " del reporte"
-                   END-SEARCH
-               WHEN OP1-SCI
-                   SET SCI-IDX TO 1
-                   SEARCH WS-SCI-STUDENT
-                          AT END DISPLAY "No existe la persona"
-                                         " en la clase SCI."
-                       WHEN WS-SCI-LNAME(SCI-IDX)=WS-SEARCH-NAME
-                           DISPLAY "Existe la persona "
-                                   WS-SEARCH-NAME " con id: "
-                                   WS-SCI-ID(SCI-IDX)
-                           DISPLAY "Se encuentra en la fila "
-                                   SCI-IDX " del reporte"
-                   END-SEARCH
-           END-EVALUATE.
-
-       0300-FIN.
-           CLOSE INPUT-FILE ENG-FILE BUS-FILE IST-FILE SCI-FILE.
-           PERFORM 0270-MENU.
-           STOP RUN.
-       0310-ERR-FIN.
-           DISPLAY ERR-MSG.
-           DISPLAY ERR-CODE.
-           PERFORM 0300-FIN.
-
-       END PROGRAM LaboratorioDia5.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LaboratorioDia5.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY "DECIMAL-CONFIG.CBL".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==INPUT-FILE==
+                         ==FIS-DAT==  BY =="STUDENTS_5.DAT"==.
+
+           SELECT ENG-FILE ASSIGN TO "REPORT_ENG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BUS-FILE ASSIGN TO "REPORT_BUS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT IST-FILE ASSIGN TO "REPORT_IST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCI-FILE ASSIGN TO "REPORT_SCI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Checkpoint de reinicio: guarda el ultimo STUDENT-ID cargado con
+      * exito en las tablas en memoria. Como este programa acumula toda
+      * la clase en memoria y solo escribe los reportes una vez, al
+      * final de 0200-PROCESO, un reinicio no puede saltarse los
+      * registros ya vistos en la corrida anterior (perderia esos
+      * estudiantes del reporte final): el checkpoint solo se usa para
+      * informar en pantalla desde donde se reinicia, y la corrida
+      * vuelve a tabular el archivo completo.
+           SELECT CKP-FILE ASSIGN TO "LABORATORIODIA5.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  STUDENT-INFO.
+           88  EOF                     VALUE HIGH-VALUE.
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==STUDENT-ID==
+                         ==SR-LNAME== BY ==STUDENT-LNAME==
+                         ==SR-FNAME== BY ==STUDENT-FNAME==.
+           02  STUDENT-DEGCOD          PIC X(9).
+           02  STUDENT-DEG             PIC X(3).
+           02  STUDENT-GRADE           PIC 9(2)V99 OCCURS 3 TIMES.
+
+       FD  ENG-FILE.
+       01  ENG-LN                      PIC X(69).
+
+       FD  BUS-FILE.
+       01  BUS-LN                      PIC X(69).
+
+       FD  IST-FILE.
+       01  IST-LN                      PIC X(69).
+
+       FD  SCI-FILE.
+       01  SCI-LN                      PIC X(69).
+
+       FD  CKP-FILE.
+       01  CKP-REC                     PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY          PIC X(2).
+           05  ERR-MSG                 PIC X(128).
+           05  ERR-CODE                PIC X(2).
+           05  WS-SUBSCRIPT            PIC 99.
+           05  WS-MAX                  PIC 9(2)V9(2).
+           05  WS-MIN                  PIC 9(2)V9(2).
+           05  WS-AVG                  PIC 9(2)V9(2).
+           05  WS-MAX-ID               PIC 9(7).
+           05  WS-MIN-ID               PIC 9(7).
+           05  WS-OP1                  PIC X.
+               88  OP1-Y               VALUE "y".
+               88  OP1-ENG             VALUE "1".
+               88  OP1-BUS             VALUE "2".
+               88  OP1-IST             VALUE "3".
+               88  OP1-SCI             VALUE "4".
+           05  WS-SEARCH-NAME          PIC X(10).
+           05  WS-OP2                  PIC X.
+               88  OP2-APELLIDO        VALUE "1".
+               88  OP2-MATRICULA       VALUE "2".
+           05  WS-SEARCH-ID            PIC 9(7).
+           05  WS-FOUND                PIC X VALUE "N".
+               88  ID-ENCONTRADO       VALUE "S".
+           05  WS-MAX-CAPACIDAD        PIC 99 VALUE 50.
+           05  WS-INPUT-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-OUTPUT-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-DEGCOD-MISMATCH-CNT  PIC 9(5) VALUE ZERO.
+           05  WS-AT-RISK-THRESHOLD    PIC 9(2)V99 VALUE 14,00.
+           05  WS-TOP-N                PIC 99 VALUE 3.
+           05  WS-TOP-IDX              PIC 99.
+           05  WS-TOP-COUNT            PIC 99.
+           05  WS-RANK-TABLE.
+               10  WS-RANK-ENTRY OCCURS 10 TIMES.
+                   15  WS-RANK-ID      PIC 9(7).
+                   15  WS-RANK-FNAME   PIC X(10).
+                   15  WS-RANK-LNAME   PIC X(10).
+                   15  WS-RANK-AVG     PIC 9(2)V99.
+           05  WS-DEG-INDICE           PIC 9.
+           05  WS-CKP-STATUS           PIC X(2).
+           05  WS-LAST-ID-PROCESADO    PIC 9(7) VALUE ZERO.
+           05  WS-CKP-EOF              PIC X VALUE "N".
+               88  CKP-EOF             VALUE "Y".
+           05  WS-CKP-TRUNCAR          PIC X VALUE "Y".
+           05  WS-PRE-ENG-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-PRE-BUS-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-PRE-IST-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-PRE-SCI-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 20.
+           05  WS-PAGE-LINE-COUNT      PIC 9(3) VALUE ZERO.
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-RUN-TIME             PIC 9(8).
+
+      * Persistencia del resumen por clase (WS-MAX/WS-MIN/WS-AVG) a
+      * MySQL via OCESQL, misma tecnica de CALL "OCESQLxxx" usada en
+      * PRUEBA-SQL y LaboratorioDia3: el EXEC SQL equivalente queda
+      * comentado justo arriba de cada CALL.
+      * El SQLCA es indispensable para capturar errores de SQL
+OCESQL*    EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+
+OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-DB-USER-ID   PIC X(20) VALUE SPACES.
+       01  WS-DB-PASSWORD  PIC X(20) VALUE SPACES.
+       01  WS-DB-STRING    PIC X(50) VALUE SPACES.
+OCESQL*    EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL 01  SQ-INSERT-RESUMEN.
+OCESQL     02  SQ-INSERT-TEXTO PIC X(200).
+OCESQL     02  SQ-INSERT-NULL  PIC X(1).
+       01  RS-CLASE            PIC X(3).
+       01  RS-CONT              PIC 999.
+       01  WS-DB-CONECTADA     PIC X VALUE "N".
+           88  DB-CONECTADA    VALUE "S".
+       01  WS-DB-AVG-EDIT       PIC Z9.99.
+       01  WS-DB-MAX-EDIT       PIC Z9.99.
+       01  WS-DB-MIN-EDIT       PIC Z9.99.
+
+       COPY "DEGREE-CODES.CBL"
+           REPLACING ==WS-DEGREE-CODES-LIST==
+                  BY ==WS-DEG-VALIDOS==
+                     ==WS-DEGREE-CODES-TABLE==
+                  BY ==WS-TABLA-DEG-VALIDOS==
+                     ==WS-DEGREE-CODE==
+                  BY ==WS-DEG-VALIDO==.
+
+       01  WS-ENG-CLASS.
+           05  WS-ENG-STUDENT OCCURS 50 TIMES
+               ASCENDING KEY IS WS-ENG-LNAME
+               INDEXED BY ENG-IDX.
+               10 WS-ENG-ID            PIC 9(7).
+               10 WS-ENG-LNAME         PIC X(10).
+               10 WS-ENG-FNAME         PIC X(10).
+               10 WS-ENG-DEGCOD        PIC X(9).
+               10 WS-ENG-DEG           PIC X(3).
+               10 WS-ENG-GRADES.
+                   15 WS-ENG-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  WS-BUS-CLASS.
+           05  WS-BUS-STUDENT OCCURS 50 TIMES
+               ASCENDING KEY IS WS-BUS-LNAME
+               INDEXED BY BUS-IDX.
+               10 WS-BUS-ID            PIC 9(7).
+               10 WS-BUS-LNAME         PIC X(10).
+               10 WS-BUS-FNAME         PIC X(10).
+               10 WS-BUS-DEGCOD        PIC X(9).
+               10 WS-BUS-DEG           PIC X(3).
+               10 WS-BUS-GRADES.
+                   15 WS-BUS-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  WS-IST-CLASS.
+           05  WS-IST-STUDENT OCCURS 50 TIMES
+               ASCENDING KEY IS WS-IST-LNAME
+               INDEXED BY IST-IDX.
+               10 WS-IST-ID            PIC 9(7).
+               10 WS-IST-LNAME         PIC X(10).
+               10 WS-IST-FNAME         PIC X(10).
+               10 WS-IST-DEGCOD        PIC X(9).
+               10 WS-IST-DEG           PIC X(3).
+               10 WS-IST-GRADES.
+                   15 WS-IST-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  WS-SCI-CLASS.
+           05  WS-SCI-STUDENT OCCURS 50 TIMES
+               ASCENDING KEY IS WS-SCI-LNAME
+               INDEXED BY SCI-IDX.
+               10 WS-SCI-ID            PIC 9(7).
+               10 WS-SCI-LNAME         PIC X(10).
+               10 WS-SCI-FNAME         PIC X(10).
+               10 WS-SCI-DEGCOD        PIC X(9).
+               10 WS-SCI-DEG           PIC X(3).
+               10 WS-SCI-GRADES.
+                   15 WS-SCI-GRADE     PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  RP-FORMAT.
+           05  RP-TITLE.
+               10  FILLER              PIC X(20) VALUE SPACES.
+               10  FILLER              PIC X(14) VALUE "REPORTE CLASE ".
+               10  RP-CLASS-NAME       PIC X(3).
+               10  FILLER              PIC X(20) VALUE SPACES.
+           05  RP-HEADER.
+               10  FILLER              PIC X(7) VALUE "ID".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE "NOMBRE".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE "APELLIDO".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE "N1".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE "N2".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE "N3".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE "AVG".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(8) VALUE "RIESGO".
+           05  RP-HEADER-LN.
+               10  FILLER              PIC X(7) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(5) VALUE ALL "-".
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  FILLER              PIC X(8) VALUE ALL "-".
+           05  RP-DET.
+               10  RP-ID               PIC X(7).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-FNAME            PIC X(10).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-LNAME            PIC X(10).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-N1               PIC 9(2),9(2).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-N2               PIC 9(2),9(2).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-N3               PIC 9(2),9(2).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-AVG              PIC 9(2),9(2).
+               10  FILLER              PIC X(2) VALUE SPACES.
+               10  RP-FLAG              PIC X(8).
+           05  RP-MAX.
+               10  FILLER          PIC X(9) VALUE SPACES.
+               10  FILLER              PIC X(13) VALUE "NOTA MAXIMA: ".
+               10  RP-N-MAX            PIC 9(2),9(2).
+               10  FILLER              PIC X(10) VALUE "  ID.EST: ".
+               10  RP-ID-MAX           PIC 9(7).
+           05  RP-MIN.
+                   10  FILLER          PIC X(9) VALUE SPACES.
+                   10  FILLER          PIC X(13) VALUE "NOTA MINIMA: ".
+                   10  RP-N-MIN        PIC 9(2),9(2).
+                   10  FILLER          PIC X(10) VALUE "  ID.EST: ".
+                   10  RP-ID-MIN       PIC 9(7).
+           05  RP-CLASS-AVG.
+                   10  FILLER          PIC X(22) VALUE "PROMEDIO "-
+                                       "DE LA CLASE: ".
+                   10  RP-N-AVG        PIC 9(2),9(2).
+           05  RP-TOP-TITLE.
+                   10  FILLER          PIC X(6) VALUE SPACES.
+                   10  FILLER          PIC X(11) VALUE "TOP ".
+                   10  RP-TOP-N-EDIT   PIC Z9.
+                   10  FILLER          PIC X(20) VALUE
+                                       " DE LA CLASE ".
+                   10  RP-TOP-CLASS    PIC X(3).
+           05  RP-TOP-DET.
+                   10  FILLER          PIC X(2) VALUE SPACES.
+                   10  RP-TOP-RANK     PIC Z9.
+                   10  FILLER          PIC X(3) VALUE ". ".
+                   10  RP-TOP-FNAME    PIC X(10).
+                   10  FILLER          PIC X(2) VALUE SPACES.
+                   10  RP-TOP-LNAME    PIC X(10).
+                   10  FILLER          PIC X(2) VALUE SPACES.
+                   10  FILLER          PIC X(6) VALUE "AVG: ".
+                   10  RP-TOP-AVG      PIC 9(2),9(2).
+                   10  FILLER          PIC X(2) VALUE SPACES.
+                   10  FILLER          PIC X(9) VALUE "ID.EST: ".
+                   10  RP-TOP-ID       PIC 9(7).
+       PROCEDURE DIVISION.
+           PERFORM 0100-INICIO.
+           PERFORM 0200-PROCESO.
+           PERFORM 0300-FIN.
+
+       0100-INICIO.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           SET ENG-IDX TO 1.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT ENG-FILE BUS-FILE IST-FILE SCI-FILE.
+
+           IF FILE-CHECK-KEY NOT = '00'
+               MOVE 'Error al abrir INPUT-FILE. CODIGO: ' TO ERR-MSG
+               MOVE FILE-CHECK-KEY TO ERR-CODE
+               PERFORM 0310-ERR-FIN
+           END-IF.
+
+           OPEN INPUT CKP-FILE.
+           IF WS-CKP-STATUS = "00"
+               PERFORM UNTIL CKP-EOF
+                   READ CKP-FILE INTO WS-LAST-ID-PROCESADO
+                       AT END SET CKP-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKP-FILE
+               IF WS-LAST-ID-PROCESADO NOT = ZERO
+                   DISPLAY "REINICIO: LA CORRIDA ANTERIOR LLEGO HASTA "
+                       "LA MATRICULA " WS-LAST-ID-PROCESADO
+                       ". SE VUELVE A TABULAR EL ARCHIVO COMPLETO."
+               END-IF
+               OPEN EXTEND CKP-FILE
+           ELSE
+               OPEN OUTPUT CKP-FILE
+           END-IF.
+
+           PERFORM 0115-PREFLIGHT-CHECK.
+           PERFORM 0110-WRITE-HEADER.
+
+       0115-PREFLIGHT-CHECK.
+      * Pre-lee todo el archivo de entrada para contar cuantos
+      * estudiantes de cada carrera se cargarian en esta corrida, y
+      * aborta antes de escribir un solo registro si alguna carrera
+      * excederia WS-MAX-CAPACIDAD, en vez de descubrirlo a medio
+      * cargar las tablas.
+           PERFORM UNTIL EOF
+               PERFORM 0210-READ-FILE
+               IF NOT EOF
+                   EVALUATE STUDENT-DEG
+                       WHEN "ENG"
+                           ADD 1 TO WS-PRE-ENG-COUNT
+                       WHEN "BUS"
+                           ADD 1 TO WS-PRE-BUS-COUNT
+                       WHEN "IST"
+                           ADD 1 TO WS-PRE-IST-COUNT
+                       WHEN "SCI"
+                           ADD 1 TO WS-PRE-SCI-COUNT
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           INITIALIZE STUDENT-INFO.
+
+           IF WS-PRE-ENG-COUNT > WS-MAX-CAPACIDAD
+               OR WS-PRE-BUS-COUNT > WS-MAX-CAPACIDAD
+               OR WS-PRE-IST-COUNT > WS-MAX-CAPACIDAD
+               OR WS-PRE-SCI-COUNT > WS-MAX-CAPACIDAD
+               DISPLAY "ERROR: El archivo de entrada excede la "
+                       "capacidad maxima por carrera (" WS-MAX-CAPACIDAD
+                       ") ANTES DE INICIAR LA CARGA."
+               DISPLAY "  ENG: " WS-PRE-ENG-COUNT
+                       "  BUS: " WS-PRE-BUS-COUNT
+                       "  IST: " WS-PRE-IST-COUNT
+                       "  SCI: " WS-PRE-SCI-COUNT
+               MOVE "N" TO WS-CKP-TRUNCAR
+               PERFORM 0300-FIN
+           END-IF.
+
+       0110-WRITE-HEADER.
+           MOVE "ENG" TO RP-CLASS-NAME.
+           MOVE RP-TITLE TO ENG-LN.
+           MOVE "BUS" TO RP-CLASS-NAME.
+           MOVE RP-TITLE TO BUS-LN.
+           MOVE "IST" TO RP-CLASS-NAME.
+           MOVE RP-TITLE TO IST-LN.
+           MOVE "SCI" TO RP-CLASS-NAME.
+           MOVE RP-TITLE TO SCI-LN.
+           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
+           MOVE RP-HEADER TO ENG-LN BUS-LN IST-LN SCI-LN.
+           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
+           MOVE RP-HEADER-LN TO ENG-LN BUS-LN IST-LN SCI-LN.
+           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
+       0200-PROCESO.
+
+           PERFORM UNTIL EOF
+               PERFORM 0210-READ-FILE
+               IF NOT EOF
+                   ADD 1 TO WS-INPUT-COUNT
+               END-IF
+               IF NOT EOF
+               PERFORM 0231-VALIDAR-DEGCOD
+               EVALUATE STUDENT-DEG
+                   WHEN "ENG"
+                       IF ENG-IDX > WS-MAX-CAPACIDAD
+                           DISPLAY "ERROR: Capacidad maxima de "
+                                   "estudiantes ENG excedida ("
+                                   WS-MAX-CAPACIDAD ")."
+                           MOVE "N" TO WS-CKP-TRUNCAR
+                           PERFORM 0300-FIN
+                       END-IF
+                       MOVE STUDENT-ID    TO WS-ENG-ID(ENG-IDX)
+                       MOVE STUDENT-LNAME TO WS-ENG-LNAME(ENG-IDX)
+                       MOVE STUDENT-FNAME TO WS-ENG-FNAME(ENG-IDX)
+                       MOVE STUDENT-DEGCOD TO WS-ENG-DEGCOD(ENG-IDX)
+                       MOVE STUDENT-DEG   TO WS-ENG-DEG(ENG-IDX)
+                       MOVE STUDENT-GRADE(1) TO WS-ENG-GRADE(ENG-IDX,1)
+                       MOVE STUDENT-GRADE(2) TO WS-ENG-GRADE(ENG-IDX,2)
+                       MOVE STUDENT-GRADE(3) TO WS-ENG-GRADE(ENG-IDX,3)
+                       CALL "Promedio"
+                           USING WS-ENG-GRADES(ENG-IDX)
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       SET ENG-IDX UP BY 1
+                   WHEN "BUS"
+                       IF BUS-IDX > WS-MAX-CAPACIDAD
+                           DISPLAY "ERROR: Capacidad maxima de "
+                                   "estudiantes BUS excedida ("
+                                   WS-MAX-CAPACIDAD ")."
+                           MOVE "N" TO WS-CKP-TRUNCAR
+                           PERFORM 0300-FIN
+                       END-IF
+                       MOVE STUDENT-ID    TO WS-BUS-ID(BUS-IDX)
+                       MOVE STUDENT-LNAME TO WS-BUS-LNAME(BUS-IDX)
+                       MOVE STUDENT-FNAME TO WS-BUS-FNAME(BUS-IDX)
+                       MOVE STUDENT-DEGCOD TO WS-BUS-DEGCOD(BUS-IDX)
+                       MOVE STUDENT-DEG   TO WS-BUS-DEG(BUS-IDX)
+                       MOVE STUDENT-GRADE(1) TO WS-BUS-GRADE(BUS-IDX,1)
+                       MOVE STUDENT-GRADE(2) TO WS-BUS-GRADE(BUS-IDX,2)
+                       MOVE STUDENT-GRADE(3) TO WS-BUS-GRADE(BUS-IDX,3)
+                       CALL "Promedio"
+                           USING WS-BUS-GRADES(BUS-IDX)
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       SET BUS-IDX UP BY 1
+                   WHEN "IST"
+                       IF IST-IDX > WS-MAX-CAPACIDAD
+                           DISPLAY "ERROR: Capacidad maxima de "
+                                   "estudiantes IST excedida ("
+                                   WS-MAX-CAPACIDAD ")."
+                           MOVE "N" TO WS-CKP-TRUNCAR
+                           PERFORM 0300-FIN
+                       END-IF
+                       MOVE STUDENT-ID    TO WS-IST-ID(IST-IDX)
+                       MOVE STUDENT-LNAME TO WS-IST-LNAME(IST-IDX)
+                       MOVE STUDENT-FNAME TO WS-IST-FNAME(IST-IDX)
+                       MOVE STUDENT-DEGCOD TO WS-IST-DEGCOD(IST-IDX)
+                       MOVE STUDENT-DEG   TO WS-IST-DEG(IST-IDX)
+                       MOVE STUDENT-GRADE(1) TO WS-IST-GRADE(IST-IDX,1)
+                       MOVE STUDENT-GRADE(2) TO WS-IST-GRADE(IST-IDX,2)
+                       MOVE STUDENT-GRADE(3) TO WS-IST-GRADE(IST-IDX,3)
+                       CALL "Promedio"
+                           USING WS-IST-GRADES(IST-IDX)
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       SET IST-IDX UP BY 1
+                   WHEN "SCI"
+                       IF SCI-IDX > WS-MAX-CAPACIDAD
+                           DISPLAY "ERROR: Capacidad maxima de "
+                                   "estudiantes SCI excedida ("
+                                   WS-MAX-CAPACIDAD ")."
+                           MOVE "N" TO WS-CKP-TRUNCAR
+                           PERFORM 0300-FIN
+                       END-IF
+                       MOVE STUDENT-ID    TO WS-SCI-ID(SCI-IDX)
+                       MOVE STUDENT-LNAME TO WS-SCI-LNAME(SCI-IDX)
+                       MOVE STUDENT-FNAME TO WS-SCI-FNAME(SCI-IDX)
+                       MOVE STUDENT-DEGCOD TO WS-SCI-DEGCOD(SCI-IDX)
+                       MOVE STUDENT-DEG   TO WS-SCI-DEG(SCI-IDX)
+                       MOVE STUDENT-GRADE(1) TO WS-SCI-GRADE(SCI-IDX,1)
+                       MOVE STUDENT-GRADE(2) TO WS-SCI-GRADE(SCI-IDX,2)
+                       MOVE STUDENT-GRADE(3) TO WS-SCI-GRADE(SCI-IDX,3)
+                       CALL "Promedio"
+                           USING WS-SCI-GRADES(SCI-IDX)
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       SET SCI-IDX UP BY 1
+                   WHEN OTHER
+                       DISPLAY "REGISTRO FUERA DE CATEGORIA: "
+                           STUDENT-INFO
+                       DISPLAY "  CODIGOS VALIDOS:"
+                       PERFORM VARYING WS-DEG-INDICE FROM 1 BY 1
+                               UNTIL WS-DEG-INDICE > 4
+                           DISPLAY "    "
+                               WS-DEG-VALIDO (WS-DEG-INDICE)
+                       END-PERFORM
+               END-EVALUATE
+               MOVE STUDENT-ID TO CKP-REC
+               WRITE CKP-REC
+               END-IF
+           END-PERFORM.
+           SORT WS-ENG-STUDENT.
+           SORT WS-BUS-STUDENT.
+           SORT WS-IST-STUDENT.
+           SORT WS-SCI-STUDENT.
+           PERFORM 0260-WRITE-ENG-TBL THRU 0263-WRITE-SCI-TBL.
+           MOVE ALL "-" TO ENG-LN BUS-LN IST-LN SCI-LN.
+           PERFORM 0220-WRITE-ENG-FILE THRU 0250-WRITE-SCI-FILE.
+
+           PERFORM 0295-CONECTAR-BD.
+
+           CALL "MaxMinAvg"
+               USING WS-ENG-CLASS WS-MAX WS-MIN WS-AVG
+               WS-MAX-ID WS-MIN-ID.
+           MOVE WS-MAX TO RP-N-MAX.
+           MOVE WS-MIN TO RP-N-MIN.
+           MOVE WS-AVG TO RP-N-AVG.
+           MOVE WS-MAX-ID TO RP-ID-MAX.
+           MOVE WS-MIN-ID TO RP-ID-MIN.
+           WRITE ENG-LN FROM RP-MAX.
+           WRITE ENG-LN FROM RP-MIN.
+           WRITE ENG-LN FROM RP-CLASS-AVG.
+           MOVE "ENG" TO RS-CLASE.
+           MOVE WS-PRE-ENG-COUNT TO RS-CONT.
+           PERFORM 0296-PERSISTIR-RESUMEN.
+           CALL "TopN" USING WS-ENG-CLASS WS-TOP-N WS-RANK-TABLE
+               WS-TOP-COUNT.
+           MOVE "ENG" TO RP-TOP-CLASS.
+           PERFORM 0480-WRITE-TOP-N-ENG.
+
+           CALL "MaxMinAvg"
+               USING WS-BUS-CLASS WS-MAX WS-MIN WS-AVG
+               WS-MAX-ID WS-MIN-ID.
+           MOVE WS-MAX TO RP-N-MAX.
+           MOVE WS-MIN TO RP-N-MIN.
+           MOVE WS-AVG TO RP-N-AVG.
+           MOVE WS-MAX-ID TO RP-ID-MAX.
+           MOVE WS-MIN-ID TO RP-ID-MIN.
+           WRITE BUS-LN FROM RP-MAX.
+           WRITE BUS-LN FROM RP-MIN.
+           WRITE BUS-LN FROM RP-CLASS-AVG.
+           MOVE "BUS" TO RS-CLASE.
+           MOVE WS-PRE-BUS-COUNT TO RS-CONT.
+           PERFORM 0296-PERSISTIR-RESUMEN.
+           CALL "TopN" USING WS-BUS-CLASS WS-TOP-N WS-RANK-TABLE
+               WS-TOP-COUNT.
+           MOVE "BUS" TO RP-TOP-CLASS.
+           PERFORM 0481-WRITE-TOP-N-BUS.
+
+           CALL "MaxMinAvg"
+               USING WS-IST-CLASS WS-MAX WS-MIN WS-AVG
+               WS-MAX-ID WS-MIN-ID.
+           MOVE WS-MAX TO RP-N-MAX.
+           MOVE WS-MIN TO RP-N-MIN.
+           MOVE WS-AVG TO RP-N-AVG.
+           MOVE WS-MAX-ID TO RP-ID-MAX.
+           MOVE WS-MIN-ID TO RP-ID-MIN.
+           WRITE IST-LN FROM RP-MAX.
+           WRITE IST-LN FROM RP-MIN.
+           WRITE IST-LN FROM RP-CLASS-AVG.
+           MOVE "IST" TO RS-CLASE.
+           MOVE WS-PRE-IST-COUNT TO RS-CONT.
+           PERFORM 0296-PERSISTIR-RESUMEN.
+           CALL "TopN" USING WS-IST-CLASS WS-TOP-N WS-RANK-TABLE
+               WS-TOP-COUNT.
+           MOVE "IST" TO RP-TOP-CLASS.
+           PERFORM 0482-WRITE-TOP-N-IST.
+
+           CALL "MaxMinAvg"
+               USING WS-SCI-CLASS WS-MAX WS-MIN WS-AVG
+               WS-MAX-ID WS-MIN-ID.
+           MOVE WS-MAX TO RP-N-MAX.
+           MOVE WS-MIN TO RP-N-MIN.
+           MOVE WS-AVG TO RP-N-AVG.
+           MOVE WS-MAX-ID TO RP-ID-MAX.
+           MOVE WS-MIN-ID TO RP-ID-MIN.
+           WRITE SCI-LN FROM RP-MAX.
+           WRITE SCI-LN FROM RP-MIN.
+           WRITE SCI-LN FROM RP-CLASS-AVG.
+           MOVE "SCI" TO RS-CLASE.
+           MOVE WS-PRE-SCI-COUNT TO RS-CONT.
+           PERFORM 0296-PERSISTIR-RESUMEN.
+           CALL "TopN" USING WS-SCI-CLASS WS-TOP-N WS-RANK-TABLE
+               WS-TOP-COUNT.
+           MOVE "SCI" TO RP-TOP-CLASS.
+           PERFORM 0483-WRITE-TOP-N-SCI.
+
+           PERFORM 0297-DESCONECTAR-BD.
+
+           IF WS-OUTPUT-COUNT NOT = WS-INPUT-COUNT
+               DISPLAY "ADVERTENCIA: DISCREPANCIA DE REGISTROS. "
+                   "LEIDOS: " WS-INPUT-COUNT
+                   " CLASIFICADOS: " WS-OUTPUT-COUNT
+           ELSE
+               DISPLAY "CONCILIACION OK. REGISTROS: " WS-INPUT-COUNT
+           END-IF.
+
+           IF WS-DEGCOD-MISMATCH-CNT > ZERO
+               DISPLAY "REGISTROS CON CODIGO/CARRERA INCONSISTENTE: "
+                   WS-DEGCOD-MISMATCH-CNT
+           END-IF.
+
+       0210-READ-FILE.
+           READ INPUT-FILE
+               AT END SET EOF TO TRUE
+           END-READ.
+
+      * El codigo de curso (STUDENT-DEGCOD) trae la carrera codificada
+      * en sus tres primeras posiciones, y debe coincidir con la
+      * abreviatura de tres letras que trae STUDENT-DEG por separado.
+       0231-VALIDAR-DEGCOD.
+           IF STUDENT-DEGCOD(1:3) NOT = STUDENT-DEG
+               ADD 1 TO WS-DEGCOD-MISMATCH-CNT
+               DISPLAY "ADVERTENCIA: CODIGO/CARRERA INCONSISTENTE. "
+                   "MATRICULA: " STUDENT-ID
+                   " CODIGO: " STUDENT-DEGCOD
+                   " CARRERA: " STUDENT-DEG
+           END-IF.
+
+       0220-WRITE-ENG-FILE.
+           WRITE ENG-LN.
+       0230-WRITE-BUS-FILE.
+           WRITE BUS-LN.
+       0240-WRITE-IST-FILE.
+           WRITE IST-LN.
+       0250-WRITE-SCI-FILE.
+           WRITE SCI-LN.
+
+       0260-WRITE-ENG-TBL.
+           MOVE ZERO TO WS-PAGE-LINE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               IF WS-ENG-ID(WS-SUBSCRIPT) NOT = ZERO
+               MOVE WS-ENG-ID(WS-SUBSCRIPT) TO RP-ID
+               MOVE WS-ENG-FNAME(WS-SUBSCRIPT) TO RP-FNAME
+               MOVE WS-ENG-LNAME(WS-SUBSCRIPT) TO RP-LNAME
+               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,1) TO RP-N1
+               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,2) TO RP-N2
+               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,3) TO RP-N3
+               MOVE WS-ENG-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
+               IF WS-ENG-GRADE(WS-SUBSCRIPT,4) < WS-AT-RISK-THRESHOLD
+                   MOVE "*RIESGO*" TO RP-FLAG
+               ELSE
+                   MOVE SPACES TO RP-FLAG
+               END-IF
+               ADD 1 TO WS-PAGE-LINE-COUNT
+               IF WS-PAGE-LINE-COUNT > WS-LINES-PER-PAGE
+                   MOVE "ENG" TO RP-CLASS-NAME
+                   MOVE RP-TITLE TO ENG-LN
+                   PERFORM 0220-WRITE-ENG-FILE
+                   MOVE RP-HEADER TO ENG-LN
+                   PERFORM 0220-WRITE-ENG-FILE
+                   MOVE RP-HEADER-LN TO ENG-LN
+                   PERFORM 0220-WRITE-ENG-FILE
+                   MOVE 1 TO WS-PAGE-LINE-COUNT
+               END-IF
+               MOVE RP-DET TO ENG-LN
+               PERFORM 0220-WRITE-ENG-FILE
+               END-IF
+           END-PERFORM.
+
+       0261-WRITE-BUS-TBL.
+           MOVE ZERO TO WS-PAGE-LINE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               IF WS-BUS-ID(WS-SUBSCRIPT) NOT = ZERO
+               MOVE WS-BUS-ID(WS-SUBSCRIPT) TO RP-ID
+               MOVE WS-BUS-FNAME(WS-SUBSCRIPT) TO RP-FNAME
+               MOVE WS-BUS-LNAME(WS-SUBSCRIPT) TO RP-LNAME
+               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,1) TO RP-N1
+               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,2) TO RP-N2
+               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,3) TO RP-N3
+               MOVE WS-BUS-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
+               IF WS-BUS-GRADE(WS-SUBSCRIPT,4) < WS-AT-RISK-THRESHOLD
+                   MOVE "*RIESGO*" TO RP-FLAG
+               ELSE
+                   MOVE SPACES TO RP-FLAG
+               END-IF
+               ADD 1 TO WS-PAGE-LINE-COUNT
+               IF WS-PAGE-LINE-COUNT > WS-LINES-PER-PAGE
+                   MOVE "BUS" TO RP-CLASS-NAME
+                   MOVE RP-TITLE TO BUS-LN
+                   PERFORM 0230-WRITE-BUS-FILE
+                   MOVE RP-HEADER TO BUS-LN
+                   PERFORM 0230-WRITE-BUS-FILE
+                   MOVE RP-HEADER-LN TO BUS-LN
+                   PERFORM 0230-WRITE-BUS-FILE
+                   MOVE 1 TO WS-PAGE-LINE-COUNT
+               END-IF
+               MOVE RP-DET TO BUS-LN
+               PERFORM 0230-WRITE-BUS-FILE
+               END-IF
+           END-PERFORM.
+
+       0262-WRITE-IST-TBL.
+           MOVE ZERO TO WS-PAGE-LINE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               IF WS-IST-ID(WS-SUBSCRIPT) NOT = ZERO
+               MOVE WS-IST-ID(WS-SUBSCRIPT) TO RP-ID
+               MOVE WS-IST-FNAME(WS-SUBSCRIPT) TO RP-FNAME
+               MOVE WS-IST-LNAME(WS-SUBSCRIPT) TO RP-LNAME
+               MOVE WS-IST-GRADE(WS-SUBSCRIPT,1) TO RP-N1
+               MOVE WS-IST-GRADE(WS-SUBSCRIPT,2) TO RP-N2
+               MOVE WS-IST-GRADE(WS-SUBSCRIPT,3) TO RP-N3
+               MOVE WS-IST-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
+               IF WS-IST-GRADE(WS-SUBSCRIPT,4) < WS-AT-RISK-THRESHOLD
+                   MOVE "*RIESGO*" TO RP-FLAG
+               ELSE
+                   MOVE SPACES TO RP-FLAG
+               END-IF
+               ADD 1 TO WS-PAGE-LINE-COUNT
+               IF WS-PAGE-LINE-COUNT > WS-LINES-PER-PAGE
+                   MOVE "IST" TO RP-CLASS-NAME
+                   MOVE RP-TITLE TO IST-LN
+                   PERFORM 0240-WRITE-IST-FILE
+                   MOVE RP-HEADER TO IST-LN
+                   PERFORM 0240-WRITE-IST-FILE
+                   MOVE RP-HEADER-LN TO IST-LN
+                   PERFORM 0240-WRITE-IST-FILE
+                   MOVE 1 TO WS-PAGE-LINE-COUNT
+               END-IF
+               MOVE RP-DET TO IST-LN
+               PERFORM 0240-WRITE-IST-FILE
+               END-IF
+           END-PERFORM.
+
+       0263-WRITE-SCI-TBL.
+           MOVE ZERO TO WS-PAGE-LINE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               IF WS-SCI-ID(WS-SUBSCRIPT) NOT = ZERO
+               MOVE WS-SCI-ID(WS-SUBSCRIPT) TO RP-ID
+               MOVE WS-SCI-FNAME(WS-SUBSCRIPT) TO RP-FNAME
+               MOVE WS-SCI-LNAME(WS-SUBSCRIPT) TO RP-LNAME
+               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,1) TO RP-N1
+               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,2) TO RP-N2
+               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,3) TO RP-N3
+               MOVE WS-SCI-GRADE(WS-SUBSCRIPT,4) TO RP-AVG
+               IF WS-SCI-GRADE(WS-SUBSCRIPT,4) < WS-AT-RISK-THRESHOLD
+                   MOVE "*RIESGO*" TO RP-FLAG
+               ELSE
+                   MOVE SPACES TO RP-FLAG
+               END-IF
+               ADD 1 TO WS-PAGE-LINE-COUNT
+               IF WS-PAGE-LINE-COUNT > WS-LINES-PER-PAGE
+                   MOVE "SCI" TO RP-CLASS-NAME
+                   MOVE RP-TITLE TO SCI-LN
+                   PERFORM 0250-WRITE-SCI-FILE
+                   MOVE RP-HEADER TO SCI-LN
+                   PERFORM 0250-WRITE-SCI-FILE
+                   MOVE RP-HEADER-LN TO SCI-LN
+                   PERFORM 0250-WRITE-SCI-FILE
+                   MOVE 1 TO WS-PAGE-LINE-COUNT
+               END-IF
+               MOVE RP-DET TO SCI-LN
+               PERFORM 0250-WRITE-SCI-FILE
+               END-IF
+           END-PERFORM.
+
+       0270-MENU.
+           DISPLAY "MENU DE BUSQUEDA".
+           DISPLAY "Desea buscar: Si(y)".
+           ACCEPT WS-OP1.
+           IF NOT OP1-Y
+               DISPLAY "No ingreso a la busqueda"
+           END-IF.
+           PERFORM UNTIL NOT OP1-Y
+               DISPLAY "Seleccione la clase en la que desea buscar:"
+               DISPLAY "1: ENG"
+               DISPLAY "2: BUS"
+               DISPLAY "3: IST"
+               DISPLAY "4: SCI"
+               ACCEPT  WS-OP1
+               DISPLAY "Buscar por: 1-Apellido  2-Matricula"
+               ACCEPT  WS-OP2
+               IF OP2-MATRICULA
+                   PERFORM 0285-SEARCH-BY-ID
+               ELSE
+                   PERFORM 0280-SEARCH
+               END-IF
+               DISPLAY "Desea realizar otra busqueda: Si(y)"
+               ACCEPT WS-OP1
+           END-PERFORM.
+
+       0280-SEARCH.
+           DISPLAY "Ingrese el apellido:".
+           ACCEPT WS-SEARCH-NAME.
+           EVALUATE TRUE
+               WHEN OP1-ENG
+                   SEARCH ALL WS-ENG-STUDENT
+                          AT END DISPLAY "No existe la persona"
+                                         " en la clase ENG."
+                       WHEN WS-ENG-LNAME(ENG-IDX)=WS-SEARCH-NAME
+                           DISPLAY "Existe la persona "
+                                   WS-SEARCH-NAME " con id: "
+                                   WS-ENG-ID(ENG-IDX)
+                           DISPLAY "Se encuentra en la fila "
+                                   ENG-IDX " del reporte"
+                   END-SEARCH
+               WHEN OP1-BUS
+                   SEARCH ALL WS-BUS-STUDENT
+                          AT END DISPLAY "No existe la persona"
+                                         " en la clase BUS."
+                       WHEN WS-BUS-LNAME(BUS-IDX)=WS-SEARCH-NAME
+                           DISPLAY "Existe la persona "
+                                   WS-SEARCH-NAME " con id: "
+                                   WS-BUS-ID(BUS-IDX)
+                           DISPLAY "Se encuentra en la fila "
+                                   BUS-IDX " del reporte"
+                   END-SEARCH
+               WHEN OP1-IST
+                   SEARCH ALL WS-IST-STUDENT
+                          AT END DISPLAY "No existe la persona"
+                                         " en la clase IST."
+                       WHEN WS-IST-LNAME(IST-IDX)=WS-SEARCH-NAME
+                           DISPLAY "Existe la persona "
+                                   WS-SEARCH-NAME " con id: "
+                                   WS-IST-ID(IST-IDX)
+                           DISPLAY "Se encuentra en la fila "
+                                   IST-IDX " del reporte"
+                   END-SEARCH
+               WHEN OP1-SCI
+                   SEARCH ALL WS-SCI-STUDENT
+                          AT END DISPLAY "No existe la persona"
+                                         " en la clase SCI."
+                       WHEN WS-SCI-LNAME(SCI-IDX)=WS-SEARCH-NAME
+                           DISPLAY "Existe la persona "
+                                   WS-SEARCH-NAME " con id: "
+                                   WS-SCI-ID(SCI-IDX)
+                           DISPLAY "Se encuentra en la fila "
+                                   SCI-IDX " del reporte"
+                   END-SEARCH
+           END-EVALUATE.
+
+       0285-SEARCH-BY-ID.
+           DISPLAY "Ingrese la matricula:".
+           ACCEPT WS-SEARCH-ID.
+           MOVE "N" TO WS-FOUND.
+           EVALUATE TRUE
+               WHEN OP1-ENG
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                           UNTIL WS-SUBSCRIPT > 50
+                       IF WS-ENG-ID(WS-SUBSCRIPT) = WS-SEARCH-ID
+                           SET ID-ENCONTRADO TO TRUE
+                           DISPLAY "Existe la persona con id: "
+                                   WS-SEARCH-ID " Apellido: "
+                                   WS-ENG-LNAME(WS-SUBSCRIPT)
+                           DISPLAY "Se encuentra en la fila "
+                                   WS-SUBSCRIPT " del reporte"
+                       END-IF
+                   END-PERFORM
+               WHEN OP1-BUS
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                           UNTIL WS-SUBSCRIPT > 50
+                       IF WS-BUS-ID(WS-SUBSCRIPT) = WS-SEARCH-ID
+                           SET ID-ENCONTRADO TO TRUE
+                           DISPLAY "Existe la persona con id: "
+                                   WS-SEARCH-ID " Apellido: "
+                                   WS-BUS-LNAME(WS-SUBSCRIPT)
+                           DISPLAY "Se encuentra en la fila "
+                                   WS-SUBSCRIPT " del reporte"
+                       END-IF
+                   END-PERFORM
+               WHEN OP1-IST
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                           UNTIL WS-SUBSCRIPT > 50
+                       IF WS-IST-ID(WS-SUBSCRIPT) = WS-SEARCH-ID
+                           SET ID-ENCONTRADO TO TRUE
+                           DISPLAY "Existe la persona con id: "
+                                   WS-SEARCH-ID " Apellido: "
+                                   WS-IST-LNAME(WS-SUBSCRIPT)
+                           DISPLAY "Se encuentra en la fila "
+                                   WS-SUBSCRIPT " del reporte"
+                       END-IF
+                   END-PERFORM
+               WHEN OP1-SCI
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                           UNTIL WS-SUBSCRIPT > 50
+                       IF WS-SCI-ID(WS-SUBSCRIPT) = WS-SEARCH-ID
+                           SET ID-ENCONTRADO TO TRUE
+                           DISPLAY "Existe la persona con id: "
+                                   WS-SEARCH-ID " Apellido: "
+                                   WS-SCI-LNAME(WS-SUBSCRIPT)
+                           DISPLAY "Se encuentra en la fila "
+                                   WS-SUBSCRIPT " del reporte"
+                       END-IF
+                   END-PERFORM
+           END-EVALUATE.
+           IF NOT ID-ENCONTRADO
+               DISPLAY "No existe ninguna persona con esa matricula."
+           END-IF.
+
+      * Persistencia del resumen por clase (WS-MAX/WS-MIN/WS-AVG) a
+      * MySQL via OCESQL, misma tecnica que LaboratorioDia3. Una
+      * conexion, un INSERT por cada uno de los cuatro CALL
+      * "MaxMinAvg" ya hechos en 0200-PROCESO, una desconexion; un
+      * fallo de conexion o de INSERT solo se reporta -- no aborta la
+      * corrida, ya que los reportes planos ya quedaron escritos.
+       0295-CONECTAR-BD.
+           DISPLAY "DB_USER_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-USER-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_CONN_STRING" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-STRING FROM ENVIRONMENT-VALUE.
+
+           IF WS-DB-STRING = SPACES
+               DISPLAY "DB_CONN_STRING no definido: se omite la "
+                   "persistencia del resumen en MySQL."
+           ELSE
+OCESQL*        EXEC SQL
+OCESQL*            CONNECT :WS-DB-USER-ID IDENTIFIED BY :WS-DB-PASSWORD
+OCESQL*                USING :WS-DB-STRING
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE WS-DB-USER-ID
+OCESQL              BY VALUE 20
+OCESQL              BY REFERENCE WS-DB-PASSWORD
+OCESQL              BY VALUE 20
+OCESQL              BY REFERENCE WS-DB-STRING
+OCESQL              BY VALUE 50
+OCESQL         END-CALL
+
+               IF SQLCODE = 0
+                   SET DB-CONECTADA TO TRUE
+               ELSE
+                   DISPLAY "Error de conexion a MySQL. SQLCODE: "
+                       SQLCODE
+               END-IF
+           END-IF.
+
+       0296-PERSISTIR-RESUMEN.
+           IF DB-CONECTADA
+               MOVE WS-AVG TO WS-DB-AVG-EDIT
+               MOVE WS-MAX TO WS-DB-MAX-EDIT
+               MOVE WS-MIN TO WS-DB-MIN-EDIT
+               MOVE SPACES TO SQ-INSERT-TEXTO
+               STRING
+                   "INSERT INTO class_summary"
+                   " (run_date, run_time, program, degree, cont,"
+                   " avg, max, min) VALUES ("
+                   WS-RUN-DATE
+                   ", " WS-RUN-TIME
+                   ", 'LaboratorioDia5'"
+                   ", '" RS-CLASE "'"
+                   ", " RS-CONT
+                   ", " WS-DB-AVG-EDIT
+                   ", " WS-DB-MAX-EDIT
+                   ", " WS-DB-MIN-EDIT
+                   ")"
+                   DELIMITED BY SIZE
+                   INTO SQ-INSERT-TEXTO
+               END-STRING
+               MOVE X"00" TO SQ-INSERT-NULL
+
+OCESQL*        EXEC SQL EXECUTE IMMEDIATE :SQ-INSERT-TEXTO END-EXEC.
+OCESQL         CALL "OCESQLExecute" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ-INSERT-RESUMEN
+OCESQL         END-CALL
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "Error al insertar resumen de " RS-CLASE
+                       " SQLCODE: " SQLCODE
+               END-IF
+           END-IF.
+
+       0297-DESCONECTAR-BD.
+           IF DB-CONECTADA
+OCESQL*        EXEC SQL DISCONNECT CURRENT END-EXEC.
+OCESQL         CALL "OCESQLDisconnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL         END-CALL
+           END-IF.
+
+      * Escribe la seccion de ranking "top N" (WS-RANK-TABLE, ya
+      * poblada por el CALL "TopN" que precede cada PERFORM) al final
+      * del reporte de cada clase, despues del promedio general.
+       0480-WRITE-TOP-N-ENG.
+           MOVE WS-TOP-N TO RP-TOP-N-EDIT.
+           WRITE ENG-LN FROM RP-TOP-TITLE.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-TOP-IDX > WS-TOP-COUNT
+               MOVE WS-TOP-IDX TO RP-TOP-RANK
+               MOVE WS-RANK-ID(WS-TOP-IDX) TO RP-TOP-ID
+               MOVE WS-RANK-FNAME(WS-TOP-IDX) TO RP-TOP-FNAME
+               MOVE WS-RANK-LNAME(WS-TOP-IDX) TO RP-TOP-LNAME
+               MOVE WS-RANK-AVG(WS-TOP-IDX) TO RP-TOP-AVG
+               WRITE ENG-LN FROM RP-TOP-DET
+           END-PERFORM.
+
+       0481-WRITE-TOP-N-BUS.
+           MOVE WS-TOP-N TO RP-TOP-N-EDIT.
+           WRITE BUS-LN FROM RP-TOP-TITLE.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-TOP-IDX > WS-TOP-COUNT
+               MOVE WS-TOP-IDX TO RP-TOP-RANK
+               MOVE WS-RANK-ID(WS-TOP-IDX) TO RP-TOP-ID
+               MOVE WS-RANK-FNAME(WS-TOP-IDX) TO RP-TOP-FNAME
+               MOVE WS-RANK-LNAME(WS-TOP-IDX) TO RP-TOP-LNAME
+               MOVE WS-RANK-AVG(WS-TOP-IDX) TO RP-TOP-AVG
+               WRITE BUS-LN FROM RP-TOP-DET
+           END-PERFORM.
+
+       0482-WRITE-TOP-N-IST.
+           MOVE WS-TOP-N TO RP-TOP-N-EDIT.
+           WRITE IST-LN FROM RP-TOP-TITLE.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-TOP-IDX > WS-TOP-COUNT
+               MOVE WS-TOP-IDX TO RP-TOP-RANK
+               MOVE WS-RANK-ID(WS-TOP-IDX) TO RP-TOP-ID
+               MOVE WS-RANK-FNAME(WS-TOP-IDX) TO RP-TOP-FNAME
+               MOVE WS-RANK-LNAME(WS-TOP-IDX) TO RP-TOP-LNAME
+               MOVE WS-RANK-AVG(WS-TOP-IDX) TO RP-TOP-AVG
+               WRITE IST-LN FROM RP-TOP-DET
+           END-PERFORM.
+
+       0483-WRITE-TOP-N-SCI.
+           MOVE WS-TOP-N TO RP-TOP-N-EDIT.
+           WRITE SCI-LN FROM RP-TOP-TITLE.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-TOP-IDX > WS-TOP-COUNT
+               MOVE WS-TOP-IDX TO RP-TOP-RANK
+               MOVE WS-RANK-ID(WS-TOP-IDX) TO RP-TOP-ID
+               MOVE WS-RANK-FNAME(WS-TOP-IDX) TO RP-TOP-FNAME
+               MOVE WS-RANK-LNAME(WS-TOP-IDX) TO RP-TOP-LNAME
+               MOVE WS-RANK-AVG(WS-TOP-IDX) TO RP-TOP-AVG
+               WRITE SCI-LN FROM RP-TOP-DET
+           END-PERFORM.
+
+       0300-FIN.
+           CLOSE INPUT-FILE ENG-FILE BUS-FILE IST-FILE SCI-FILE.
+           CLOSE CKP-FILE.
+      * Corrida completa: se vacia el checkpoint para que la proxima
+      * corrida completa no se salte nada.
+           IF WS-CKP-TRUNCAR = "Y"
+               OPEN OUTPUT CKP-FILE
+               CLOSE CKP-FILE
+           END-IF.
+           PERFORM 0270-MENU.
+           STOP RUN.
+       0310-ERR-FIN.
+           DISPLAY ERR-MSG.
+           DISPLAY ERR-CODE.
+           PERFORM 0300-FIN.
+
+       END PROGRAM LaboratorioDia5.
