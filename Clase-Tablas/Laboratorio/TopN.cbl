@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TopN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STU-IDX                  PIC 99.
+       01  WS-RANK-IDX                 PIC 99.
+       01  WS-INSERT-POS               PIC 99.
+       01  WS-SHIFT-IDX                PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-CLASE.
+           05  LS-STUDENT OCCURS 50 TIMES.
+               10 LS-ID                PIC 9(7).
+               10 LS-LNAME              PIC X(10).
+               10 LS-FNAME              PIC X(10).
+               10 LS-DEGCOD             PIC X(9).
+               10 LS-DEG                PIC X(3).
+               10 LS-GRADES.
+                   15 LS-GRADE          PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  LS-N                        PIC 99.
+       01  LS-RANK-TABLE.
+           05  LS-RANK-ENTRY OCCURS 10 TIMES.
+               10  LS-RANK-ID          PIC 9(7).
+               10  LS-RANK-FNAME       PIC X(10).
+               10  LS-RANK-LNAME       PIC X(10).
+               10  LS-RANK-AVG         PIC 9(2)V99.
+       01  LS-TOP-COUNT                PIC 99.
+
+      * Selecciona los LS-N estudiantes con mayor promedio (grado 4)
+      * de LS-CLASE, sin alterar el orden por apellido de la tabla
+      * fuente. Mantiene LS-RANK-TABLE siempre ordenada de mayor a
+      * menor promedio mediante insercion: para cada estudiante se
+      * ubica su posicion (0100-BUSCAR-POSICION), se recorren las
+      * entradas existentes un lugar hacia abajo para abrir espacio
+      * (0200-DESPLAZAR-ENTRADAS) y se coloca ahi. LS-N nunca pasa de
+      * 10, asi que el costo de la insercion es insignificante.
+       PROCEDURE DIVISION USING LS-CLASE LS-N LS-RANK-TABLE
+               LS-TOP-COUNT.
+           MOVE ZERO TO LS-TOP-COUNT.
+           INITIALIZE LS-RANK-TABLE.
+
+           PERFORM VARYING WS-STU-IDX FROM 1 BY 1
+                   UNTIL WS-STU-IDX > 50
+               IF LS-ID(WS-STU-IDX) NOT = ZERO
+                   PERFORM 0100-BUSCAR-POSICION
+                   IF WS-INSERT-POS NOT = ZERO
+                       PERFORM 0200-DESPLAZAR-ENTRADAS
+                       MOVE LS-ID(WS-STU-IDX)
+                           TO LS-RANK-ID(WS-INSERT-POS)
+                       MOVE LS-FNAME(WS-STU-IDX)
+                           TO LS-RANK-FNAME(WS-INSERT-POS)
+                       MOVE LS-LNAME(WS-STU-IDX)
+                           TO LS-RANK-LNAME(WS-INSERT-POS)
+                       MOVE LS-GRADE(WS-STU-IDX, 4)
+                           TO LS-RANK-AVG(WS-INSERT-POS)
+                       IF LS-TOP-COUNT < LS-N
+                           ADD 1 TO LS-TOP-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Ubica la primera posicion (1..LS-N) que esta vacia o cuyo
+      * promedio actual es menor que el del estudiante evaluado;
+      * cero si el estudiante no entra en el top.
+       0100-BUSCAR-POSICION.
+           MOVE ZERO TO WS-INSERT-POS.
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > LS-N
+                   OR WS-INSERT-POS NOT = ZERO
+               IF LS-RANK-ID(WS-RANK-IDX) = ZERO
+                   OR LS-GRADE(WS-STU-IDX, 4)
+                       > LS-RANK-AVG(WS-RANK-IDX)
+                   MOVE WS-RANK-IDX TO WS-INSERT-POS
+               END-IF
+           END-PERFORM.
+
+      * Corre una posicion hacia abajo las entradas desde la ultima
+      * hasta WS-INSERT-POS, descartando la ultima si el ranking ya
+      * estaba lleno.
+       0200-DESPLAZAR-ENTRADAS.
+           PERFORM VARYING WS-SHIFT-IDX FROM LS-N BY -1
+                   UNTIL WS-SHIFT-IDX <= WS-INSERT-POS
+               MOVE LS-RANK-ENTRY(WS-SHIFT-IDX - 1)
+                   TO LS-RANK-ENTRY(WS-SHIFT-IDX)
+           END-PERFORM.
+
+       END PROGRAM TopN.
