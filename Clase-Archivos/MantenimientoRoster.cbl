@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MantenimientoRoster.
+       AUTHOR.         J R.
+
+      * Mantenimiento interactivo de STUDENTS_1.DAT (agregar, eliminar
+      * y listar estudiantes). Como es un archivo LINE SEQUENTIAL sin
+      * acceso aleatorio, eliminar un registro se hace reescribiendo
+      * el archivo completo a un temporal y reemplazando el original,
+      * con el mismo CALL "SYSTEM" de renombrado ya usado para
+      * archivar corridas previas en LaboratorioDia3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==ROSTER-FILE==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+           SELECT TEMP-FILE ASSIGN TO "STUDENTS_1.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  R-ESTUDIANTE.
+           88  EOF                 VALUE HIGH-VALUE.
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==R-MATRICULA==
+                         ==SR-LNAME== BY ==R-APELLIDO==
+                         ==SR-FNAME== BY ==R-NOMBRE==.
+           02  R-CODIGO            PIC X(9).
+           02  R-MATERIA           PIC X(3).
+           02  R-GENERO            PIC X(1).
+
+       FD  TEMP-FILE.
+       01  T-ESTUDIANTE.
+           02  T-MATRICULA         PIC 9(7).
+           02  T-APELLIDO          PIC X(10).
+           02  T-NOMBRE            PIC X(10).
+           02  T-CODIGO            PIC X(9).
+           02  T-MATERIA           PIC X(3).
+           02  T-GENERO            PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-OPCION           PIC X.
+               88  SALIR-MENU      VALUE "4".
+           05  WS-MATRICULA-BUSCADA PIC 9(7).
+           05  WS-ENCONTRADO       PIC X VALUE "N".
+               88  SE-ENCONTRO     VALUE "Y".
+           05  WS-CMD              PIC X(100).
+           05  WS-NOMBRE-ARCHIVO   PIC X(20).
+
+       PROCEDURE DIVISION.
+       0100-INICIO.
+           PERFORM UNTIL SALIR-MENU
+               PERFORM 0110-MOSTRAR-MENU
+               ACCEPT WS-OPCION
+               EVALUATE WS-OPCION
+                   WHEN "1"
+                       PERFORM 0200-LISTAR-ESTUDIANTES
+                   WHEN "2"
+                       PERFORM 0300-AGREGAR-ESTUDIANTE
+                   WHEN "3"
+                       PERFORM 0400-ELIMINAR-ESTUDIANTE
+                   WHEN "4"
+                       DISPLAY "SALIENDO DEL MANTENIMIENTO DE ROSTER."
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA."
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       0110-MOSTRAR-MENU.
+           DISPLAY "=====================================".
+           DISPLAY "  MANTENIMIENTO DE ROSTER (STUDENTS_1.DAT)".
+           DISPLAY "=====================================".
+           DISPLAY "1. LISTAR ESTUDIANTES".
+           DISPLAY "2. AGREGAR ESTUDIANTE".
+           DISPLAY "3. ELIMINAR ESTUDIANTE POR MATRICULA".
+           DISPLAY "4. SALIR".
+           DISPLAY "SELECCIONE UNA OPCION: ".
+
+       0105-MOSTRAR-ERROR-APERTURA.
+           DISPLAY "ERROR AL ABRIR " WS-NOMBRE-ARCHIVO.
+           DISPLAY "CODIGO: " FILE-CHECK-KEY.
+
+       0200-LISTAR-ESTUDIANTES.
+           MOVE "STUDENTS_1.DAT" TO WS-NOMBRE-ARCHIVO.
+           OPEN INPUT ROSTER-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               PERFORM 0105-MOSTRAR-ERROR-APERTURA
+           ELSE
+               INITIALIZE R-ESTUDIANTE
+               PERFORM UNTIL EOF
+                   READ ROSTER-FILE
+                       AT END SET EOF TO TRUE
+                   END-READ
+                   IF NOT EOF
+                       DISPLAY R-MATRICULA " | " R-APELLIDO " "
+                           R-NOMBRE " | " R-CODIGO " | " R-MATERIA
+                           " | " R-GENERO
+                   END-IF
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       0300-AGREGAR-ESTUDIANTE.
+           DISPLAY "MATRICULA (7 DIGITOS): ".
+           ACCEPT R-MATRICULA.
+           DISPLAY "APELLIDO: ".
+           ACCEPT R-APELLIDO.
+           DISPLAY "NOMBRE: ".
+           ACCEPT R-NOMBRE.
+           DISPLAY "CODIGO: ".
+           ACCEPT R-CODIGO.
+           DISPLAY "MATERIA: ".
+           ACCEPT R-MATERIA.
+           DISPLAY "GENERO (M/F): ".
+           ACCEPT R-GENERO.
+
+           OPEN EXTEND ROSTER-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               OPEN OUTPUT ROSTER-FILE
+           END-IF.
+           WRITE R-ESTUDIANTE.
+           CLOSE ROSTER-FILE.
+           DISPLAY "ESTUDIANTE AGREGADO: " R-MATRICULA.
+
+       0400-ELIMINAR-ESTUDIANTE.
+           DISPLAY "MATRICULA A ELIMINAR: ".
+           ACCEPT WS-MATRICULA-BUSCADA.
+           MOVE "N" TO WS-ENCONTRADO.
+
+           MOVE "STUDENTS_1.DAT" TO WS-NOMBRE-ARCHIVO.
+           OPEN INPUT ROSTER-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               PERFORM 0105-MOSTRAR-ERROR-APERTURA
+           ELSE
+               INITIALIZE R-ESTUDIANTE
+               OPEN OUTPUT TEMP-FILE
+               PERFORM UNTIL EOF
+                   READ ROSTER-FILE
+                       AT END SET EOF TO TRUE
+                   END-READ
+                   IF NOT EOF
+                       IF R-MATRICULA = WS-MATRICULA-BUSCADA
+                           SET SE-ENCONTRO TO TRUE
+                       ELSE
+                           MOVE R-MATRICULA TO T-MATRICULA
+                           MOVE R-APELLIDO  TO T-APELLIDO
+                           MOVE R-NOMBRE    TO T-NOMBRE
+                           MOVE R-CODIGO    TO T-CODIGO
+                           MOVE R-MATERIA   TO T-MATERIA
+                           MOVE R-GENERO    TO T-GENERO
+                           WRITE T-ESTUDIANTE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               CLOSE TEMP-FILE
+
+               IF SE-ENCONTRO
+                   MOVE "mv STUDENTS_1.TMP STUDENTS_1.DAT" TO WS-CMD
+                   CALL "SYSTEM" USING WS-CMD
+                   DISPLAY "ESTUDIANTE ELIMINADO: " WS-MATRICULA-BUSCADA
+               ELSE
+                   MOVE "rm -f STUDENTS_1.TMP" TO WS-CMD
+                   CALL "SYSTEM" USING WS-CMD
+                   DISPLAY "NO EXISTE NINGUN ESTUDIANTE CON MATRICULA: "
+                       WS-MATRICULA-BUSCADA
+               END-IF
+           END-IF.
+
+       END PROGRAM MantenimientoRoster.
