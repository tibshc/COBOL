@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Transcript.
+       AUTHOR.     EHIDALGO.
+
+      * Pide una matricula y junta lo que hoy solo se puede ver
+      * cruzando a mano STUDENTS_1.DAT (ActividadDia3/LaboratorioDia3)
+      * contra STUDENTS_5.DAT (LaboratorioDia5): los datos del
+      * estudiante, su nota de STUDENTS_1, sus tres notas de
+      * STUDENTS_5 y el contexto de maximo/minimo/promedio de su
+      * carrera en STUDENTS_5, reutilizando los mismos subprogramas
+      * "Promedio"/"MaxMinAvg" que usa LaboratorioDia5.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==INPUT-FILE-1==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+           SELECT INPUT-FILE-5 ASSIGN TO "STUDENTS_5.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY-5.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE-1.
+       01  STUDENT-INFO-1.
+           88  EOF-1                   VALUE HIGH-VALUE.
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==ID-STUDENT-1==
+                         ==SR-LNAME== BY ==LNAME-STUDENT-1==
+                         ==SR-FNAME== BY ==FNAME-STUDENT-1==.
+           02  DEGCOD-STUDENT-1        PIC X(9).
+           02  DEG-STUDENT-1           PIC X(3).
+           02  GRADE-STUDENT-1         PIC 9(2)V99.
+
+       FD  INPUT-FILE-5.
+       01  STUDENT-INFO-5.
+           88  EOF-5                   VALUE HIGH-VALUE.
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==ID-STUDENT-5==
+                         ==SR-LNAME== BY ==LNAME-STUDENT-5==
+                         ==SR-FNAME== BY ==FNAME-STUDENT-5==.
+           02  DEGCOD-STUDENT-5        PIC X(9).
+           02  DEG-STUDENT-5           PIC X(3).
+           02  GRADE-STUDENT-5         PIC 9(2)V99 OCCURS 3 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY          PIC X(2).
+           05  FILE-CHECK-KEY-5        PIC X(2).
+           05  WS-TARGET-ID            PIC 9(7).
+           05  WS-FOUND-1              PIC X VALUE "N".
+               88  ENCONTRADO-1        VALUE "Y".
+           05  WS-FOUND-5              PIC X VALUE "N".
+               88  ENCONTRADO-5        VALUE "Y".
+           05  WS-TARGET-DEG-5         PIC X(3).
+           05  WS-SUBSCRIPT            PIC 99.
+
+       01  WS-CLASE.
+           05  WS-CLASE-STUDENT OCCURS 50 TIMES.
+               10 WS-CLASE-ID          PIC 9(7).
+               10 WS-CLASE-LNAME       PIC X(10).
+               10 WS-CLASE-FNAME       PIC X(10).
+               10 WS-CLASE-DEGCOD      PIC X(9).
+               10 WS-CLASE-DEG         PIC X(3).
+               10 WS-CLASE-GRADES.
+                   15 WS-CLASE-GRADE   PIC 9(2)V99 OCCURS 4 TIMES.
+       01  WS-CLASE-CONT               PIC 99 VALUE ZERO.
+       01  WS-CLASE-MAX-CAPACIDAD      PIC 99 VALUE 50.
+       01  WS-CLASE-FLAGS.
+           05  WS-CLASE-LLENA-SW       PIC X VALUE "N".
+               88  WS-CLASE-LLENA      VALUE "Y".
+       01  WS-CLASE-MAX                PIC 9(2)V9(2).
+       01  WS-CLASE-MIN                PIC 9(2)V9(2).
+       01  WS-CLASE-AVG                PIC 9(2)V9(2).
+       01  WS-CLASE-MAX-ID             PIC 9(7).
+       01  WS-CLASE-MIN-ID             PIC 9(7).
+
+      * 0230-CARGAR-CLASE re-lee STUDENTS_5.DAT hasta el final, y el
+      * AT END de esa segunda pasada pone HIGH-VALUE en todo el grupo
+      * STUDENT-INFO-5 (el 88 EOF-5 cuelga del 01, no de un campo
+      * suelto). Por eso los datos propios del estudiante se copian
+      * aqui en 0220, antes de esa segunda pasada, en vez de
+      * mostrarse desde el buffer del FD en 0300-FIN.
+       01  WS-S5-LNAME                 PIC X(10).
+       01  WS-S5-FNAME                 PIC X(10).
+       01  WS-S5-DEGCOD                PIC X(9).
+       01  WS-S5-DEG                   PIC X(3).
+       01  WS-S5-GRADE                 PIC 9(2)V99 OCCURS 3 TIMES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INICIO.
+           PERFORM 0200-PROCESO.
+           PERFORM 0300-FIN.
+
+       0100-INICIO.
+           DISPLAY "TRANSCRIPT - INGRESE LA MATRICULA: ".
+           ACCEPT WS-TARGET-ID.
+
+       0200-PROCESO.
+           PERFORM 0210-BUSCAR-STUDENTS-1.
+           PERFORM 0220-BUSCAR-STUDENTS-5.
+           IF ENCONTRADO-5
+               PERFORM 0230-CARGAR-CLASE
+               CALL "MaxMinAvg" USING WS-CLASE WS-CLASE-MAX
+                   WS-CLASE-MIN WS-CLASE-AVG WS-CLASE-MAX-ID
+                   WS-CLASE-MIN-ID
+           END-IF.
+
+       0210-BUSCAR-STUDENTS-1.
+           OPEN INPUT INPUT-FILE-1.
+           IF FILE-CHECK-KEY = '00'
+               PERFORM UNTIL EOF-1 OR ENCONTRADO-1
+                   READ INPUT-FILE-1
+                       AT END SET EOF-1 TO TRUE
+                   END-READ
+                   IF NOT EOF-1 AND ID-STUDENT-1 = WS-TARGET-ID
+                       SET ENCONTRADO-1 TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE INPUT-FILE-1
+           END-IF.
+
+       0220-BUSCAR-STUDENTS-5.
+           OPEN INPUT INPUT-FILE-5.
+           IF FILE-CHECK-KEY-5 = '00'
+               PERFORM UNTIL EOF-5 OR ENCONTRADO-5
+                   READ INPUT-FILE-5
+                       AT END SET EOF-5 TO TRUE
+                   END-READ
+                   IF NOT EOF-5 AND ID-STUDENT-5 = WS-TARGET-ID
+                       SET ENCONTRADO-5 TO TRUE
+                       MOVE DEG-STUDENT-5 TO WS-TARGET-DEG-5
+                       MOVE LNAME-STUDENT-5 TO WS-S5-LNAME
+                       MOVE FNAME-STUDENT-5 TO WS-S5-FNAME
+                       MOVE DEGCOD-STUDENT-5 TO WS-S5-DEGCOD
+                       MOVE DEG-STUDENT-5 TO WS-S5-DEG
+                       MOVE GRADE-STUDENT-5(1) TO WS-S5-GRADE(1)
+                       MOVE GRADE-STUDENT-5(2) TO WS-S5-GRADE(2)
+                       MOVE GRADE-STUDENT-5(3) TO WS-S5-GRADE(3)
+                   END-IF
+               END-PERFORM
+               CLOSE INPUT-FILE-5
+           END-IF.
+
+      * Segunda pasada sobre STUDENTS_5.DAT: ahora que ya se conoce la
+      * carrera del estudiante buscado, se arma la tabla de su clase
+      * completa para darle a MaxMinAvg el mismo contexto que ve
+      * LaboratorioDia5.
+       0230-CARGAR-CLASE.
+           MOVE ZERO TO WS-CLASE-CONT.
+           MOVE "N" TO WS-CLASE-LLENA-SW.
+           OPEN INPUT INPUT-FILE-5.
+           PERFORM UNTIL EOF-5
+               READ INPUT-FILE-5
+                   AT END SET EOF-5 TO TRUE
+               END-READ
+               IF NOT EOF-5 AND DEG-STUDENT-5 = WS-TARGET-DEG-5
+                   IF WS-CLASE-CONT = WS-CLASE-MAX-CAPACIDAD
+                       IF NOT WS-CLASE-LLENA
+                           DISPLAY "ADVERTENCIA: LA CARRERA "
+                               WS-TARGET-DEG-5 " EXCEDE LA CAPACIDAD "
+                               "MAXIMA DE " WS-CLASE-MAX-CAPACIDAD
+                               " ESTUDIANTES; SE OMITEN LOS DEMAS DEL "
+                               "CONTEXTO DE CLASE."
+                           SET WS-CLASE-LLENA TO TRUE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CLASE-CONT
+                       MOVE ID-STUDENT-5 TO
+                           WS-CLASE-ID(WS-CLASE-CONT)
+                       MOVE LNAME-STUDENT-5 TO
+                           WS-CLASE-LNAME(WS-CLASE-CONT)
+                       MOVE FNAME-STUDENT-5 TO
+                           WS-CLASE-FNAME(WS-CLASE-CONT)
+                       MOVE DEGCOD-STUDENT-5 TO
+                           WS-CLASE-DEGCOD(WS-CLASE-CONT)
+                       MOVE DEG-STUDENT-5 TO
+                           WS-CLASE-DEG(WS-CLASE-CONT)
+                       MOVE GRADE-STUDENT-5(1) TO
+                           WS-CLASE-GRADE(WS-CLASE-CONT,1)
+                       MOVE GRADE-STUDENT-5(2) TO
+                           WS-CLASE-GRADE(WS-CLASE-CONT,2)
+                       MOVE GRADE-STUDENT-5(3) TO
+                           WS-CLASE-GRADE(WS-CLASE-CONT,3)
+                       CALL "Promedio"
+                           USING WS-CLASE-GRADES(WS-CLASE-CONT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE-5.
+
+       0300-FIN.
+           DISPLAY "=====================================".
+           DISPLAY "TRANSCRIPT - MATRICULA: " WS-TARGET-ID.
+           DISPLAY "=====================================".
+           IF ENCONTRADO-1
+               DISPLAY "DATOS (STUDENTS_1.DAT):"
+               DISPLAY "  APELLIDO: " LNAME-STUDENT-1
+                       " NOMBRE: " FNAME-STUDENT-1
+               DISPLAY "  CODIGO: " DEGCOD-STUDENT-1
+                       " CARRERA: " DEG-STUDENT-1
+               DISPLAY "  NOTA: " GRADE-STUDENT-1
+           ELSE
+               DISPLAY "NO SE ENCONTRO EN STUDENTS_1.DAT."
+           END-IF.
+           IF ENCONTRADO-5
+               DISPLAY "DATOS (STUDENTS_5.DAT):"
+               DISPLAY "  APELLIDO: " WS-S5-LNAME
+                       " NOMBRE: " WS-S5-FNAME
+               DISPLAY "  CODIGO: " WS-S5-DEGCOD
+                       " CARRERA: " WS-S5-DEG
+               DISPLAY "  NOTA 1: " WS-S5-GRADE(1)
+                       " NOTA 2: " WS-S5-GRADE(2)
+                       " NOTA 3: " WS-S5-GRADE(3)
+               DISPLAY "  CONTEXTO DE LA CARRERA " WS-S5-DEG ":"
+               DISPLAY "    PROMEDIO: " WS-CLASE-AVG
+                       " MAXIMA: " WS-CLASE-MAX
+                       " (ID " WS-CLASE-MAX-ID ")"
+                       " MINIMA: " WS-CLASE-MIN
+                       " (ID " WS-CLASE-MIN-ID ")"
+           ELSE
+               DISPLAY "NO SE ENCONTRO EN STUDENTS_5.DAT."
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM Transcript.
