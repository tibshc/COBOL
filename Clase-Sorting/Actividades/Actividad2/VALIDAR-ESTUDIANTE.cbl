@@ -1,10 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  VALIDAR-ESTUDIANTE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "VALIDACION_EXCEPCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTIONS-FILE.
+       01  EXC-LN                  PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-MENSAJE.
-           05 TEXTO-MENSAJE    PIC X(50).
+       01  WS-EXC-STATUS       PIC X(2).
+       01  WS-PRIMERA-LLAMADA  PIC X VALUE "Y".
+           88 ES-PRIMERA-LLAMADA  VALUE "Y".
+
+       01  WS-MOTIVO           PIC X(40).
+
+       01  WS-EXC-RECORD.
+           05 EXC-MATRICULA    PIC 9(7).
+           05 FILLER           PIC X(3) VALUE " | ".
+           05 EXC-APELLIDO     PIC X(10).
+           05 FILLER           PIC X(3) VALUE " | ".
+           05 EXC-NOMBRE       PIC X(10).
+           05 FILLER           PIC X(3) VALUE " | ".
+           05 EXC-CODIGO       PIC X(9).
+           05 FILLER           PIC X(3) VALUE " | ".
+           05 EXC-MATERIA      PIC X(3).
+           05 FILLER           PIC X(3) VALUE " | ".
+           05 EXC-MOTIVO       PIC X(40).
+
+       COPY "DEGREE-CODES.CBL"
+           REPLACING ==WS-DEGREE-CODES-LIST==
+                  BY ==WS-MATERIAS-VALIDAS==
+                     ==WS-DEGREE-CODES-TABLE==
+                  BY ==WS-TABLA-MATERIAS==
+                     ==WS-DEGREE-CODE==
+                  BY ==WS-MATERIA-OK==.
+
+       01  WS-INDICE           PIC 9(1).
+
+       01  WS-MATERIA-VALIDA    PIC X(1)  VALUE "N".
+           88 MATERIA-ES-VALIDA VALUE "S".
 
        LINKAGE SECTION.
        01 REGISTRO-ESTUDIANTE.
@@ -15,17 +55,60 @@
            05 Materia          PIC X(3).
            05 Genero           PIC X(1).
 
-       PROCEDURE DIVISION using REGISTRO-ESTUDIANTE. 
-           evaluate Genero
-               when "M"
-                   move "Masculino" TO TEXTO-MENSAJE
-               when "F"
-                   move "Femenino" TO TEXTO-MENSAJE
-               when other
-                   move "Otro" TO TEXTO-MENSAJE
-           end-evaluate.  
-           DISPLAY "NOMBRE: " Nombre   " | " Apellido   " | 
-           " Numero-Matricula  " | " Codigo   " | " Materia   
-           " | " GENERO: " TEXTO-MENSAJE.
-
-       END PROGRAM VALIDAR-ESTUDIANTE.
\ No newline at end of file
+       01 ESTADO-VALIDACION    PIC X(1).
+           88 ESTUDIANTE-VALIDO    VALUE "S".
+           88 ESTUDIANTE-INVALIDO  VALUE "N".
+
+       PROCEDURE DIVISION USING REGISTRO-ESTUDIANTE ESTADO-VALIDACION.
+           MOVE "N" TO WS-MATERIA-VALIDA.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > 4
+               IF Materia = WS-MATERIA-OK (WS-INDICE)
+                   SET MATERIA-ES-VALIDA TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF Numero-Matricula NOT = ZERO AND MATERIA-ES-VALIDA
+               SET ESTUDIANTE-VALIDO TO TRUE
+           ELSE
+               SET ESTUDIANTE-INVALIDO TO TRUE
+           END-IF.
+
+           IF ESTUDIANTE-INVALIDO
+               PERFORM REGISTRAR-EXCEPCION
+           END-IF.
+
+       REGISTRAR-EXCEPCION.
+           IF Numero-Matricula = ZERO AND NOT MATERIA-ES-VALIDA
+               MOVE "MATRICULA Y MATERIA INVALIDAS" TO WS-MOTIVO
+           ELSE
+               IF Numero-Matricula = ZERO
+                   MOVE "MATRICULA INVALIDA" TO WS-MOTIVO
+               ELSE
+                   MOVE "MATERIA INVALIDA" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           MOVE Numero-Matricula TO EXC-MATRICULA.
+           MOVE Apellido         TO EXC-APELLIDO.
+           MOVE Nombre           TO EXC-NOMBRE.
+           MOVE Codigo           TO EXC-CODIGO.
+           MOVE Materia          TO EXC-MATERIA.
+           MOVE WS-MOTIVO        TO EXC-MOTIVO.
+
+           IF ES-PRIMERA-LLAMADA
+               OPEN OUTPUT EXCEPTIONS-FILE
+               MOVE "N" TO WS-PRIMERA-LLAMADA
+           ELSE
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXC-STATUS NOT = "00"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+           END-IF.
+           WRITE EXC-LN FROM WS-EXC-RECORD.
+           CLOSE EXCEPTIONS-FILE.
+
+           DISPLAY "REGISTRO INVALIDO (" WS-MOTIVO "): "
+               "MATRICULA " Numero-Matricula " APELLIDO " Apellido.
+
+       END PROGRAM VALIDAR-ESTUDIANTE.
