@@ -0,0 +1,10 @@
+      *> ARCHIVOS-FISICOS.CBL
+      *> Shared FILE-CONTROL entry for the student master input file
+      *> (STUDENTS_1.DAT / STUDENTS_5.DAT), used by ActividadDia3, LabDia3,
+      *> LaboratorioDia3, LaboratorioDia5 and Actividad2Dia4 so the file
+      *> assignment only has to change in one place.
+      *> COPY "ARCHIVOS-FISICOS.CBL" REPLACING ==FIS-FILE== BY <select-name>
+      *>                                       ==FIS-DAT==  BY <"FILE.DAT">.
+           SELECT FIS-FILE ASSIGN TO FIS-DAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY.
