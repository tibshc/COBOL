@@ -0,0 +1,9 @@
+      *> DECIMAL-CONFIG.CBL
+      *> Shared SPECIAL-NAMES decimal convention for the grade-reporting
+      *> suite (Actividad2Dia4, LaboratorioDia4, LaboratorioDia5). Keeps
+      *> "15,50" vs "15.50" formatting a single site setting instead of
+      *> a per-program choice.
+      *> CONFIGURATION SECTION.
+      *> SPECIAL-NAMES.
+      *>     COPY "DECIMAL-CONFIG.CBL".
+           DECIMAL-POINT IS COMMA.
