@@ -4,27 +4,41 @@
        ENVIRONMENT DIVISION.
        input-output section.
        file-control.
-           select INPUT-FILE assign to "STUDENTS_1.DAT"
+           copy "ARCHIVOS-FISICOS.CBL"
+               replacing ==FIS-FILE== by ==INPUT-FILE==
+                         ==FIS-DAT==  by =="STUDENTS_1.DAT"==.
+           select ENG-FILE assign to "STUDENTS-ENG.DAT"
                organization is line sequential
                file status is FILE-CHECK-KEY.
-           select ENG-FILE assign to "STUDENTS-ENG.DAT"
-               organization is line sequential.
            select BUS-FILE assign to "STUDENTS_BUS.DAT"
-               organization is line sequential.
+               organization is line sequential
+               file status is FILE-CHECK-KEY.
            select SCI-FILE assign to "STUDENTS_SCI.DAT"
-               organization is line sequential.
+               organization is line sequential
+               file status is FILE-CHECK-KEY.
            select IST-FILE assign to "STUDENTS_IST.DAT"
-               organization is line sequential.
-       
+               organization is line sequential
+               file status is FILE-CHECK-KEY.
+           select MASTER-FILE assign to "STUDENTS_MASTER.DAT"
+               organization is line sequential
+               file status is FILE-CHECK-KEY.
+
+      * Bitacora de auditoria: una linea por corrida con fecha, hora y
+      * el resultado de la conciliacion.
+           select LOG-FILE assign to "LABORATORIODIA3.LOG"
+               organization is line sequential
+               file status is WS-LOG-STATUS.
+
        DATA DIVISION.
        file section.
        
        fd  INPUT-FILE.
        01  STUDENT-INFO.
            88 EOF                  value high-value.
-           02 ID-STUDENT           pic 9(7).
-           02 LNAME-STUDENT        pic X(10).
-           02 FNAME-STUDENT        pic X(10).
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==ID-STUDENT==
+                         ==SR-LNAME== BY ==LNAME-STUDENT==
+                         ==SR-FNAME== BY ==FNAME-STUDENT==.
            02 DEGCOD-STUDENT       pic X(9).
            02 DEG-STUDENT          pic X(3).
            02 GRADE-STUDENT        pic 9(2)V99.
@@ -41,31 +55,78 @@
        fd  IST-FILE.
        01  IST-REC                 pic X(64).
 
+       fd  MASTER-FILE.
+       01  MASTER-REC               pic X(71).
+
+       fd  LOG-FILE.
+       01  LOG-REC                  pic X(80).
+
        WORKING-STORAGE SECTION.
       * Variables del programa
            01 WS-WORK-AREAS.
                05 FILE-CHECK-KEY  pic X(2).
-           
+               05 WS-INPUT-COUNT  pic 9(5) value zero.
+               05 WS-OTHER-COUNT  pic 9(5) value zero.
+               05 WS-OUTPUT-COUNT pic 9(5) value zero.
+               05 WS-DEGCOD-MISMATCH-CNT pic 9(5) value zero.
+               05 WS-OVERALL-CONT pic 9(4) value zero.
+               05 WS-OVERALL-SUM  pic 9(5)V99 value zero.
+               05 WS-OVERALL-GPA  pic 99V99 value zero.
+               05 WS-LOG-STATUS   pic X(2).
+               05 WS-DEG-INDICE   pic 9.
+               05 WS-LINES-PER-PAGE pic 9(3) value 20.
+               05 WS-ENG-PAGE-CT  pic 9(3) value zero.
+               05 WS-BUS-PAGE-CT  pic 9(3) value zero.
+               05 WS-SCI-PAGE-CT  pic 9(3) value zero.
+               05 WS-IST-PAGE-CT  pic 9(3) value zero.
+               05 WS-NOMBRE-ARCHIVO pic X(20).
+
            01 WS-STUDENT.
                05 WS-REC          pic X(40).
+
+           COPY "DEGREE-CODES.CBL"
+               REPLACING ==WS-DEGREE-CODES-LIST==
+                      BY ==WS-DEG-VALIDOS==
+                         ==WS-DEGREE-CODES-TABLE==
+                      BY ==WS-TABLA-DEG-VALIDOS==
+                         ==WS-DEGREE-CODE==
+                      BY ==WS-DEG-VALIDO==.
+
+           01 WS-RUN-DATE          pic 9(8).
+           01 WS-RUN-TIME          pic 9(8).
+           01 WS-ARCHIVE-CMD       pic X(100).
+           01 WS-LOG-LINE.
+               05 LL-DATE          pic 9(8).
+               05 FILLER           pic X      value spaces.
+               05 LL-TIME          pic 9(8).
+               05 FILLER           pic X      value spaces.
+               05 LL-TEXT          pic X(62).
             
            01 WS-AUX.
                05 ENG-AUX.
                    10 ENG-CONT     pic 9(3).
                    10 ENG-SUM      pic 9(4)V99.
                    10 ENG-AVG      pic 99V99.
+                   10 ENG-MAX      pic 99V99.
+                   10 ENG-MIN      pic 99V99.
                05 BUS-AUX.
                    10 BUS-CONT     pic 9(3).
                    10 BUS-SUM      pic 9(4)V99.
                    10 BUS-AVG      pic 99V99.
+                   10 BUS-MAX      pic 99V99.
+                   10 BUS-MIN      pic 99V99.
                05 SCI-AUX.
                    10 SCI-CONT     pic 9(3).
                    10 SCI-SUM      pic 9(4)V99.
                    10 SCI-AVG      pic 99V99.
+                   10 SCI-MAX      pic 99V99.
+                   10 SCI-MIN      pic 99V99.
                05 IST-AUX.
                    10 IST-CONT     pic 9(3).
                    10 IST-SUM      pic 9(4)V99.
                    10 IST-AVG      pic 99V99.
+                   10 IST-MAX      pic 99V99.
+                   10 IST-MIN      pic 99V99.
 
             
            01 WS-REPORT.
@@ -127,7 +188,42 @@
                    10 DET-DEG          PIC X(6).
                    10 FILLER           PIC X(2) VALUE SPACES.
                    10 DET-GRADE        PIC 99.99.
-               
+
+               05 RP-MASTER-HEADER.
+                   10 FILLER          PIC X(11)   VALUE "ID".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(11)   VALUE "APELLIDO".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(11)   VALUE "NOMBRE".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(10)   VALUE "CODIGO".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(6)    VALUE "CLASE".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(5)    VALUE "NOTA".
+                   10 FILLER          PIC X(2)    VALUE SPACES.
+                   10 FILLER          PIC X(5)    VALUE "PROM".
+
+               05 MST-DET.
+                   10 MST-ID           pic X(11).
+                   10 filler           pic X(2) value spaces.
+                   10 MST-LNAME        pic X(11).
+                   10 filler           pic X(2) VALUE SPACES.
+                   10 MST-FNAME        PIC X(11).
+                   10 FILLER           PIC X(2) VALUE SPACES.
+                   10 MST-CODE         PIC X(10).
+                   10 FILLER           PIC X(2) VALUE SPACES.
+                   10 MST-DEG          PIC X(6).
+                   10 FILLER           PIC X(2) VALUE SPACES.
+                   10 MST-GRADE        PIC 99.99.
+                   10 FILLER           PIC X(2) VALUE SPACES.
+                   10 MST-CLASS-AVG    PIC 99.99.
+
+               05 RP-MASTER-GPA.
+                   10 FILLER          PIC X(24)   VALUE
+                       "GPA PONDERADO GENERAL: ".
+                   10 RP-OVERALL-GPA  PIC 99.99.
+
                05 RP-DIV               pic X(64)   value all "-".
                
                05 RP-RESUME.
@@ -141,25 +237,101 @@
                        15 filler       pic X(10) value "PROMEDIO: ".
                        15 RS-AVG       PIC 99.99.
 
+                   10 RS3.
+                       15 filler       pic X(22) value spaces.
+                       15 filler       pic X(15) value "NOTA MAXIMA: ".
+                       15 RS-MAX       pic 99.99.
+
+                   10 RS4.
+                       15 filler       pic X(22) value spaces.
+                       15 filler       pic X(15) value "NOTA MINIMA: ".
+                       15 RS-MIN       pic 99.99.
+
        PROCEDURE DIVISION.
            perform 0100-INICIO.
            perform 0200-PROCESO.
            perform 0300-FIN.
 
        0100-INICIO.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           perform 0105-ARCHIVAR-SALIDAS-PREVIAS.
+
+           move "INPUT-FILE" to WS-NOMBRE-ARCHIVO.
            open input INPUT-FILE.
-           if FILE-CHECK-KEY not = '00'
-               display "ERROR AL ABRIR INPUT FILE"
-               display "CODIGO: " FILE-CHECK-KEY
-               STOP run
-           end-if.
+           perform 0106-VERIFICAR-APERTURA.
+
+           move "ENG-FILE" to WS-NOMBRE-ARCHIVO.
            open output ENG-FILE.
+           perform 0106-VERIFICAR-APERTURA.
+
+           move "BUS-FILE" to WS-NOMBRE-ARCHIVO.
            open output BUS-FILE.
+           perform 0106-VERIFICAR-APERTURA.
+
+           move "SCI-FILE" to WS-NOMBRE-ARCHIVO.
            open output SCI-FILE.
+           perform 0106-VERIFICAR-APERTURA.
+
+           move "IST-FILE" to WS-NOMBRE-ARCHIVO.
            open output IST-FILE.
+           perform 0106-VERIFICAR-APERTURA.
+
+           move "MASTER-FILE" to WS-NOMBRE-ARCHIVO.
+           open output MASTER-FILE.
+           perform 0106-VERIFICAR-APERTURA.
+
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = '00'
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           MOVE WS-RUN-DATE TO LL-DATE.
+           MOVE WS-RUN-TIME TO LL-TIME.
+           MOVE "INICIO DE CORRIDA" TO LL-TEXT.
+           WRITE LOG-REC FROM WS-LOG-LINE.
 
           initialize WS-AUX.
+          move zero to ENG-MAX BUS-MAX SCI-MAX IST-MAX.
+          move 99.99 to ENG-MIN BUS-MIN SCI-MIN IST-MIN.
+
+       0105-ARCHIVAR-SALIDAS-PREVIAS.
+      * Antes de truncar los archivos de clase de la corrida anterior
+      * con open output, se renombran a un respaldo con la fecha/hora
+      * de esta corrida, para no perder los resultados de la corrida
+      * previa.
+           STRING "test -f STUDENTS-ENG.DAT && mv STUDENTS-ENG.DAT "
+               "STUDENTS-ENG.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_BUS.DAT && mv STUDENTS_BUS.DAT "
+               "STUDENTS_BUS.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_SCI.DAT && mv STUDENTS_SCI.DAT "
+               "STUDENTS_SCI.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
 
+           STRING "test -f STUDENTS_IST.DAT && mv STUDENTS_IST.DAT "
+               "STUDENTS_IST.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_MASTER.DAT && mv "
+               "STUDENTS_MASTER.DAT STUDENTS_MASTER.DAT."
+               WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+       0106-VERIFICAR-APERTURA.
+           if FILE-CHECK-KEY not = '00'
+               display "ERROR AL ABRIR " WS-NOMBRE-ARCHIVO
+               display "CODIGO: " FILE-CHECK-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP run
+           end-if.
 
        0200-PROCESO.
            perform 0210-READ-INPUT-RECORD.
@@ -169,6 +341,7 @@
            perform 0220-WRITE-HEADERS.
            perform 0230-CLASF-RECORDS until EOF.
            perform 0240-WRITE-RESUME.
+           perform 0245-WRITE-MASTER.
 
        0210-READ-INPUT-RECORD.
            read INPUT-FILE
@@ -202,7 +375,8 @@
 
 
        0230-CLASF-RECORDS.
-           
+
+           add 1 to WS-INPUT-COUNT.
            move ID-STUDENT to DET-ID.
            MOVE LNAME-STUDENT to DET-LNAME.
            move FNAME-STUDENT TO DET-FNAME.
@@ -210,62 +384,240 @@
            move DEG-STUDENT TO DET-DEG.
            move GRADE-STUDENT to DET-GRADE.
 
+           perform 0231-VALIDAR-DEGCOD.
+
            evaluate DEG-STUDENT
                when 'ENG'
+                   add 1 to WS-ENG-PAGE-CT
+                   if WS-ENG-PAGE-CT > WS-LINES-PER-PAGE
+                       move "ENG" to RP-CLASS
+                       write ENG-REC from RP-TITLE
+                       write ENG-REC from RP-HEADER1
+                       write ENG-REC from RP-HEADER2
+                       write ENG-REC from RP-LINE
+                       move 1 to WS-ENG-PAGE-CT
+                   end-if
                    write ENG-REC from REP-DET
                    add 1 to ENG-CONT
                    compute ENG-SUM = ENG-SUM +GRADE-STUDENT
                    compute ENG-AVG = ENG-SUM/ENG-CONT
+                   if GRADE-STUDENT > ENG-MAX
+                       move GRADE-STUDENT to ENG-MAX
+                   end-if
+                   if GRADE-STUDENT < ENG-MIN
+                       move GRADE-STUDENT to ENG-MIN
+                   end-if
 
                 when 'BUS'
+                   add 1 to WS-BUS-PAGE-CT
+                   if WS-BUS-PAGE-CT > WS-LINES-PER-PAGE
+                       move "BUS" to RP-CLASS
+                       write BUS-REC from RP-TITLE
+                       write BUS-REC from RP-HEADER1
+                       write BUS-REC from RP-HEADER2
+                       write BUS-REC from RP-LINE
+                       move 1 to WS-BUS-PAGE-CT
+                   end-if
                    write BUS-REC from REP-DET
                    add 1 to BUS-CONT
                    compute BUS-SUM = BUS-SUM +GRADE-STUDENT
                    compute BUS-AVG = BUS-SUM/BUS-CONT
-               
+                   if GRADE-STUDENT > BUS-MAX
+                       move GRADE-STUDENT to BUS-MAX
+                   end-if
+                   if GRADE-STUDENT < BUS-MIN
+                       move GRADE-STUDENT to BUS-MIN
+                   end-if
+
                 when 'SCI'
+                   add 1 to WS-SCI-PAGE-CT
+                   if WS-SCI-PAGE-CT > WS-LINES-PER-PAGE
+                       move "SCI" to RP-CLASS
+                       write SCI-REC from RP-TITLE
+                       write SCI-REC from RP-HEADER1
+                       write SCI-REC from RP-HEADER2
+                       write SCI-REC from RP-LINE
+                       move 1 to WS-SCI-PAGE-CT
+                   end-if
                    write SCI-REC from REP-DET
                    add 1 to SCI-CONT
                    compute SCI-SUM = SCI-SUM +GRADE-STUDENT
-                   compute SCI-AVG = SCI-SUM/ENG-CONT
-               
+                   compute SCI-AVG = SCI-SUM/SCI-CONT
+                   if GRADE-STUDENT > SCI-MAX
+                       move GRADE-STUDENT to SCI-MAX
+                   end-if
+                   if GRADE-STUDENT < SCI-MIN
+                       move GRADE-STUDENT to SCI-MIN
+                   end-if
+
                 when 'IST'
+                   add 1 to WS-IST-PAGE-CT
+                   if WS-IST-PAGE-CT > WS-LINES-PER-PAGE
+                       move "IST" to RP-CLASS
+                       write IST-REC from RP-TITLE
+                       write IST-REC from RP-HEADER1
+                       write IST-REC from RP-HEADER2
+                       write IST-REC from RP-LINE
+                       move 1 to WS-IST-PAGE-CT
+                   end-if
                    write IST-REC from REP-DET
                    add 1 to IST-CONT
                    compute IST-SUM = IST-sUM + GRADE-STUDENT
-                   compute IST-AVG = IST-SUM/ENG-CONT
+                   compute IST-AVG = IST-SUM/IST-CONT
+                   if GRADE-STUDENT > IST-MAX
+                       move GRADE-STUDENT to IST-MAX
+                   end-if
+                   if GRADE-STUDENT < IST-MIN
+                       move GRADE-STUDENT to IST-MIN
+                   end-if
 
                 when other
+                   add 1 to WS-OTHER-COUNT
                    display "REGISTRO FUERA DE CATEGORIA: " STUDENT-INFO
+                   display "  CODIGOS VALIDOS:"
+                   perform varying WS-DEG-INDICE from 1 by 1
+                           until WS-DEG-INDICE > 4
+                       display "    " WS-DEG-VALIDO (WS-DEG-INDICE)
+                   end-perform
            end-evaluate.
 
            perform 0210-READ-INPUT-RECORD.
 
+      * El codigo de curso (DEGCOD-STUDENT) trae la carrera codificada
+      * en sus tres primeras posiciones, y debe coincidir con la
+      * abreviatura de tres letras que trae DEG-STUDENT por separado.
+       0231-VALIDAR-DEGCOD.
+           if DEGCOD-STUDENT(1:3) NOT = DEG-STUDENT
+               add 1 to WS-DEGCOD-MISMATCH-CNT
+               display "ADVERTENCIA: CODIGO/CARRERA INCONSISTENTE. "
+                   "MATRICULA: " ID-STUDENT
+                   " CODIGO: " DEGCOD-STUDENT
+                   " CARRERA: " DEG-STUDENT
+           end-if.
+
        0240-WRITE-RESUME.
            MOVE ENG-CONT TO RS-CONT.
            MOVE ENG-AVG TO RS-AVG.
+           MOVE ENG-MAX TO RS-MAX.
+           MOVE ENG-MIN TO RS-MIN.
            WRITE ENG-REC FROM RP-DIV.
            WRITE ENG-REC FROM RS1.
            WRITE ENG-REC FROM RS2.
+           WRITE ENG-REC FROM RS3.
+           WRITE ENG-REC FROM RS4.
 
            MOVE BUS-CONT TO RS-CONT
            MOVE BUS-AVG TO RS-AVG
+           MOVE BUS-MAX TO RS-MAX
+           MOVE BUS-MIN TO RS-MIN
            WRITE BUS-REC FROM RP-DIV.
            WRITE BUS-REC FROM RS1.
            WRITE BUS-REC FROM RS2.
+           WRITE BUS-REC FROM RS3.
+           WRITE BUS-REC FROM RS4.
 
            MOVE SCI-CONT TO RS-CONT
            MOVE SCI-AVG TO RS-AVG
+           MOVE SCI-MAX TO RS-MAX
+           MOVE SCI-MIN TO RS-MIN
            WRITE SCI-REC FROM RP-DIV.
            WRITE SCI-REC FROM RS1.
            WRITE SCI-REC FROM RS2.
+           WRITE SCI-REC FROM RS3.
+           WRITE SCI-REC FROM RS4.
 
            MOVE IST-CONT TO RS-CONT
            MOVE IST-AVG TO RS-AVG
+           MOVE IST-MAX TO RS-MAX
+           MOVE IST-MIN TO RS-MIN
            WRITE IST-REC FROM RP-DIV.
            WRITE IST-REC FROM RS1.
            WRITE IST-REC FROM RS2.
+           WRITE IST-REC FROM RS3.
+           WRITE IST-REC FROM RS4.
+
+           COMPUTE WS-OUTPUT-COUNT = ENG-CONT + BUS-CONT + SCI-CONT
+               + IST-CONT + WS-OTHER-COUNT.
+           IF WS-OUTPUT-COUNT NOT = WS-INPUT-COUNT
+               DISPLAY "ADVERTENCIA: DISCREPANCIA DE REGISTROS. "
+                   "LEIDOS: " WS-INPUT-COUNT
+                   " CLASIFICADOS: " WS-OUTPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE "DISCREPANCIA. LEIDOS/CLASIFICADOS NO COINCIDEN"
+                   TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           ELSE
+               DISPLAY "CONCILIACION OK. REGISTROS: " WS-INPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE "CONCILIACION OK" TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+
+           IF WS-DEGCOD-MISMATCH-CNT > ZERO
+               DISPLAY "REGISTROS CON CODIGO/CARRERA INCONSISTENTE: "
+                   WS-DEGCOD-MISMATCH-CNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               STRING "CODIGO/CARRERA INCONSISTENTE EN "
+                   WS-DEGCOD-MISMATCH-CNT " REGISTRO(S)"
+                   DELIMITED BY SIZE INTO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+
+      * Relee STUDENTS_1.DAT desde el principio para producir un
+      * maestro combinado con cada alumno etiquetado con su carrera y
+      * el promedio de esa carrera, ya calculado en 0230/0240.
+       0245-WRITE-MASTER.
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           MOVE "MST" TO RP-CLASS.
+           WRITE MASTER-REC FROM RP-TITLE.
+           WRITE MASTER-REC FROM RP-MASTER-HEADER.
+           WRITE MASTER-REC FROM RP-LINE.
+
+           PERFORM 0210-READ-INPUT-RECORD.
+           PERFORM UNTIL EOF
+               PERFORM 0246-WRITE-MASTER-RECORD
+               PERFORM 0210-READ-INPUT-RECORD
+           END-PERFORM.
+
+      * GPA ponderado general: suma de notas de los cuatro grupos
+      * dividida entre la cantidad total de estudiantes, para que una
+      * carrera con mas estudiantes pese mas en el resultado.
+           COMPUTE WS-OVERALL-CONT =
+               ENG-CONT + BUS-CONT + SCI-CONT + IST-CONT.
+           IF WS-OVERALL-CONT > ZERO
+               COMPUTE WS-OVERALL-SUM =
+                   ENG-SUM + BUS-SUM + SCI-SUM + IST-SUM
+               COMPUTE WS-OVERALL-GPA =
+                   WS-OVERALL-SUM / WS-OVERALL-CONT
+           END-IF.
+           MOVE WS-OVERALL-GPA TO RP-OVERALL-GPA.
+           WRITE MASTER-REC FROM RP-DIV.
+           WRITE MASTER-REC FROM RP-MASTER-GPA.
 
+       0246-WRITE-MASTER-RECORD.
+           MOVE ID-STUDENT TO MST-ID.
+           MOVE LNAME-STUDENT TO MST-LNAME.
+           MOVE FNAME-STUDENT TO MST-FNAME.
+           MOVE DEGCOD-STUDENT TO MST-CODE.
+           MOVE DEG-STUDENT TO MST-DEG.
+           MOVE GRADE-STUDENT TO MST-GRADE.
+           EVALUATE DEG-STUDENT
+               WHEN 'ENG'
+                   MOVE ENG-AVG TO MST-CLASS-AVG
+               WHEN 'BUS'
+                   MOVE BUS-AVG TO MST-CLASS-AVG
+               WHEN 'SCI'
+                   MOVE SCI-AVG TO MST-CLASS-AVG
+               WHEN 'IST'
+                   MOVE IST-AVG TO MST-CLASS-AVG
+               WHEN OTHER
+                   MOVE ZERO TO MST-CLASS-AVG
+           END-EVALUATE.
+           WRITE MASTER-REC FROM MST-DET.
 
        0300-FIN.
            CLOSE INPUT-FILE.
@@ -273,6 +625,8 @@
            CLOSE BUS-FILE.
            CLOSE SCI-FILE.
            CLOSE IST-FILE.
+           CLOSE MASTER-FILE.
+           CLOSE LOG-FILE.
            STOP RUN.
 
        PRINCIPAL.
