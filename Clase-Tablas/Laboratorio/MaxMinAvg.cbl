@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MaxMinAvg.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUBSCRIPT                PIC 99.
+       01  WS-CONTADOR                 PIC 9(5) VALUE ZERO.
+       01  WS-SUMA                     PIC 9(7)V99 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-CLASE.
+           05  LS-STUDENT OCCURS 50 TIMES.
+               10 LS-ID                PIC 9(7).
+               10 LS-LNAME              PIC X(10).
+               10 LS-FNAME              PIC X(10).
+               10 LS-DEGCOD             PIC X(9).
+               10 LS-DEG                PIC X(3).
+               10 LS-GRADES.
+                   15 LS-GRADE          PIC 9(2)V99 OCCURS 4 TIMES.
+
+       01  LS-MAX                      PIC 9(2)V9(2).
+       01  LS-MIN                      PIC 9(2)V9(2).
+       01  LS-AVG                      PIC 9(2)V9(2).
+       01  LS-MAX-ID                   PIC 9(7).
+       01  LS-MIN-ID                   PIC 9(7).
+
+       PROCEDURE DIVISION USING LS-CLASE LS-MAX LS-MIN LS-AVG
+               LS-MAX-ID LS-MIN-ID.
+           MOVE ZERO TO LS-MAX WS-CONTADOR WS-SUMA.
+           MOVE 99.99 TO LS-MIN.
+
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               IF LS-ID(WS-SUBSCRIPT) NOT = ZERO
+                   ADD 1 TO WS-CONTADOR
+                   ADD LS-GRADE(WS-SUBSCRIPT, 4) TO WS-SUMA
+                   IF LS-GRADE(WS-SUBSCRIPT, 4) > LS-MAX
+                       MOVE LS-GRADE(WS-SUBSCRIPT, 4) TO LS-MAX
+                       MOVE LS-ID(WS-SUBSCRIPT) TO LS-MAX-ID
+                   END-IF
+                   IF LS-GRADE(WS-SUBSCRIPT, 4) < LS-MIN
+                       MOVE LS-GRADE(WS-SUBSCRIPT, 4) TO LS-MIN
+                       MOVE LS-ID(WS-SUBSCRIPT) TO LS-MIN-ID
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-CONTADOR > ZERO
+               COMPUTE LS-AVG = WS-SUMA / WS-CONTADOR
+           ELSE
+               MOVE ZERO TO LS-AVG LS-MIN
+           END-IF.
+
+       END PROGRAM MaxMinAvg.
