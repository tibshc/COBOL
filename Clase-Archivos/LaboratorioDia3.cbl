@@ -5,26 +5,42 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "STUDENTS_1.DAT"
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==INPUT-FILE==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+           SELECT ENG-FILE ASSIGN TO "STUDENTS_ENG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FILE-CHECK-KEY.
-           SELECT ENG-FILE ASSIGN TO "STUDENTS_ENG.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BUS-FILE ASSIGN TO "STUDENTS_BUS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY.
            SELECT SCI-FILE ASSIGN TO "STUDENTS_SCI.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY.
            SELECT IST-FILE ASSIGN TO "STUDENTS_IST.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY.
+           SELECT MASTER-FILE ASSIGN TO "STUDENTS_MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-CHECK-KEY.
+
+      * Bitacora de auditoria: una linea por corrida con fecha, hora y
+      * el resultado de la conciliacion, para poder reconstruir el
+      * historial de corridas sin tener que revisar la salida de
+      * consola de cada una.
+           SELECT LOG-FILE ASSIGN TO "LABORATORIODIA3.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  STUDENT-INFO.
            88  EOF                 VALUE HIGH-VALUE.
-           02  ID-STUDENT          PIC 9(7).
-           02  LNAME-STUDENT       PIC X(10).
-           02  FNAME-STUDENT       PIC X(10).
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==ID-STUDENT==
+                         ==SR-LNAME== BY ==LNAME-STUDENT==
+                         ==SR-FNAME== BY ==FNAME-STUDENT==.
            02  DEGCOD-STUDENT      PIC X(9).
            02  DEG-STUDENT         PIC X(3).
            02  GRADE-STUDENT       PIC 9(2)V99.
@@ -41,29 +57,108 @@
        FD  IST-FILE.
        01  IST-REC                  PIC X(64).
 
+       FD  MASTER-FILE.
+       01  MASTER-REC               PIC X(71).
+
+       FD  LOG-FILE.
+       01  LOG-REC                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-INPUT-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-OTHER-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-OUTPUT-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-DEGCOD-MISMATCH-CNT PIC 9(5) VALUE ZERO.
+           05  WS-OVERALL-CONT     PIC 9(4) VALUE ZERO.
+           05  WS-OVERALL-SUM      PIC 9(5)V99 VALUE ZERO.
+           05  WS-OVERALL-GPA      PIC 99V99 VALUE ZERO.
+           05  WS-LOG-STATUS       PIC X(2).
+           05  WS-DEG-INDICE       PIC 9.
+           05  WS-LINES-PER-PAGE   PIC 9(3) VALUE 20.
+           05  WS-ENG-PAGE-CT      PIC 9(3) VALUE ZERO.
+           05  WS-BUS-PAGE-CT      PIC 9(3) VALUE ZERO.
+           05  WS-SCI-PAGE-CT      PIC 9(3) VALUE ZERO.
+           05  WS-IST-PAGE-CT      PIC 9(3) VALUE ZERO.
+           05  WS-NOMBRE-ARCHIVO   PIC X(20).
        01  WS-STUDENT.
            05  WS-REC              PIC X(40).
 
+      * Persistencia del resumen por carrera a MySQL via OCESQL, misma
+      * tecnica de CALL "OCESQLxxx" que PRUEBA-SQL: sin precompilador
+      * EXEC SQL disponible en este sandbox, las llamadas se escriben
+      * directo y el EXEC SQL equivalente queda como comentario arriba
+      * de cada CALL, igual que en prueba_sql_procesado.cob.
+      * El SQLCA es indispensable para capturar errores de SQL
+OCESQL*    EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+
+OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-DB-USER-ID   PIC X(20) VALUE SPACES.
+       01  WS-DB-PASSWORD  PIC X(20) VALUE SPACES.
+       01  WS-DB-STRING    PIC X(50) VALUE SPACES.
+OCESQL*    EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL 01  SQ-DISCONNECT.
+OCESQL     02  FILLER PIC X(018) VALUE "DISCONNECT CURRENT".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+
+      * Statement de INSERT del resumen: se compone en tiempo de
+      * ejecucion (via STRING) porque el texto depende de cada carrera
+      * ya tabulada en WS-AUX, una fila por corrida y carrera.
+OCESQL*    EXEC SQL INSERT INTO class_summary
+OCESQL*        (run_date, run_time, program, degree, cont, avg, max, min)
+OCESQL*        VALUES (:WS-RUN-DATE, :WS-RUN-TIME, 'LaboratorioDia3',
+OCESQL*                :RS-CLASE, :RS-CONT, :RS-AVG, :RS-MAX, :RS-MIN)
+OCESQL*    END-EXEC.
+OCESQL 01  SQ-INSERT-RESUMEN.
+OCESQL     02  SQ-INSERT-TEXTO PIC X(200).
+OCESQL     02  SQ-INSERT-NULL  PIC X(1).
+       01  RS-CLASE            PIC X(3).
+
+       COPY "DEGREE-CODES.CBL"
+           REPLACING ==WS-DEGREE-CODES-LIST==
+                  BY ==WS-DEG-VALIDOS==
+                     ==WS-DEGREE-CODES-TABLE==
+                  BY ==WS-TABLA-DEG-VALIDOS==
+                     ==WS-DEGREE-CODE==
+                  BY ==WS-DEG-VALIDO==.
+
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-ARCHIVE-CMD           PIC X(100).
+       01  WS-LOG-LINE.
+           05  LL-DATE              PIC 9(8).
+           05  FILLER               PIC X      VALUE SPACES.
+           05  LL-TIME              PIC 9(8).
+           05  FILLER               PIC X      VALUE SPACES.
+           05  LL-TEXT              PIC X(62).
+
        01  WS-AUX.
            05  ENG-AUX.
                10  ENG-CONT        PIC 9(3).
                10  ENG-SUM         PIC 9(4)V99.
                10  ENG-AVG         PIC 99V99.
+               10  ENG-MAX         PIC 99V99.
+               10  ENG-MIN         PIC 99V99.
            05  BUS-AUX.
                10  BUS-CONT        PIC 9(3).
                10  BUS-SUM         PIC 9(4)V99.
                10  BUS-AVG         PIC 99V99.
+               10  BUS-MAX         PIC 99V99.
+               10  BUS-MIN         PIC 99V99.
            05  SCI-AUX.
                10  SCI-CONT        PIC 9(3).
                10  SCI-SUM         PIC 9(4)V99.
                10  SCI-AVG         PIC 99V99.
+               10  SCI-MAX         PIC 99V99.
+               10  SCI-MIN         PIC 99V99.
            05  IST-AUX.
                10  IST-CONT        PIC 9(3).
                10  IST-SUM         PIC 9(4)V99.
                10  IST-AVG         PIC 99V99.
+               10  IST-MAX         PIC 99V99.
+               10  IST-MIN         PIC 99V99.
 
 
 
@@ -127,6 +222,41 @@
                10  FILLER          PIC X(2)    VALUE SPACES.
                10  DET-GRADE       PIC 99.99.
 
+           05  RP-MASTER-HEADER.
+               10  FILLER          PIC X(11)   VALUE "ID".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(11)   VALUE "APELLIDO".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(11)   VALUE "NOMBRE".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(10)   VALUE "CODIGO".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(6)    VALUE "CLASE".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(5)    VALUE "NOTA".
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  FILLER          PIC X(5)    VALUE "PROM".
+
+           05  MST-DET.
+               10  MST-ID          PIC X(11).
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-LNAME       PIC X(11).
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-FNAME       PIC X(11).
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-CODE        PIC X(10).
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-DEG         PIC X(6).
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-GRADE       PIC 99.99.
+               10  FILLER          PIC X(2)    VALUE SPACES.
+               10  MST-CLASS-AVG   PIC 99.99.
+
+           05  RP-MASTER-GPA.
+               10  FILLER          PIC X(24)   VALUE
+                   "GPA PONDERADO GENERAL: ".
+               10  RP-OVERALL-GPA  PIC 99.99.
+
            05  RP-DIV              PIC X(64)   VALUE ALL "-".
 
            05  RP-RESUME.
@@ -138,6 +268,14 @@
                    15  FILLER      PIC X(12) VALUE SPACES.
                    15  FILLER      PIC X(10) VALUE "Promedio: ".
                    15  RS-AVG      PIC 99.99.
+               10  RS3.
+                   15  FILLER      PIC X(12) VALUE SPACES.
+                   15  FILLER      PIC X(15) VALUE "Nota Maxima: ".
+                   15  RS-MAX      PIC 99.99.
+               10  RS4.
+                   15  FILLER      PIC X(12) VALUE SPACES.
+                   15  FILLER      PIC X(15) VALUE "Nota Minima: ".
+                   15  RS-MIN      PIC 99.99.
 
 
        PROCEDURE DIVISION.
@@ -146,18 +284,85 @@
            PERFORM 0300-FIN.
 
        0100-INICIO.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM 0105-ARCHIVAR-SALIDAS-PREVIAS.
+
+           MOVE 'INPUT-FILE' TO WS-NOMBRE-ARCHIVO.
            OPEN INPUT INPUT-FILE.
-           IF FILE-CHECK-KEY NOT = '00'
-               DISPLAY 'Error al abrir INPUT-FILE'
-               DISPLAY 'CODIGO: ' FILE-CHECK-KEY
-               STOP RUN
-           END-IF.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           MOVE 'ENG-FILE' TO WS-NOMBRE-ARCHIVO.
            OPEN OUTPUT ENG-FILE.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           MOVE 'BUS-FILE' TO WS-NOMBRE-ARCHIVO.
            OPEN OUTPUT BUS-FILE.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           MOVE 'SCI-FILE' TO WS-NOMBRE-ARCHIVO.
            OPEN OUTPUT SCI-FILE.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           MOVE 'IST-FILE' TO WS-NOMBRE-ARCHIVO.
            OPEN OUTPUT IST-FILE.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           MOVE 'MASTER-FILE' TO WS-NOMBRE-ARCHIVO.
+           OPEN OUTPUT MASTER-FILE.
+           PERFORM 0106-VERIFICAR-APERTURA.
+
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = '00'
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           MOVE WS-RUN-DATE TO LL-DATE.
+           MOVE WS-RUN-TIME TO LL-TIME.
+           MOVE 'INICIO DE CORRIDA' TO LL-TEXT.
+           WRITE LOG-REC FROM WS-LOG-LINE.
 
            INITIALIZE WS-AUX.
+           MOVE ZERO TO ENG-MAX BUS-MAX SCI-MAX IST-MAX.
+           MOVE 99.99 TO ENG-MIN BUS-MIN SCI-MIN IST-MIN.
+
+       0105-ARCHIVAR-SALIDAS-PREVIAS.
+      * Antes de truncar los archivos de clase de la corrida anterior
+      * con OPEN OUTPUT, se renombran a un respaldo con la fecha/hora
+      * de esta corrida, para no perder los resultados de la corrida
+      * previa.
+           STRING "test -f STUDENTS_ENG.DAT && mv STUDENTS_ENG.DAT "
+               "STUDENTS_ENG.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_BUS.DAT && mv STUDENTS_BUS.DAT "
+               "STUDENTS_BUS.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_SCI.DAT && mv STUDENTS_SCI.DAT "
+               "STUDENTS_SCI.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_IST.DAT && mv STUDENTS_IST.DAT "
+               "STUDENTS_IST.DAT." WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+           STRING "test -f STUDENTS_MASTER.DAT && mv "
+               "STUDENTS_MASTER.DAT STUDENTS_MASTER.DAT."
+               WS-RUN-DATE "." WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD.
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+       0106-VERIFICAR-APERTURA.
+           IF FILE-CHECK-KEY NOT = '00'
+               DISPLAY 'Error al abrir ' WS-NOMBRE-ARCHIVO
+               DISPLAY 'CODIGO: ' FILE-CHECK-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
        0200-PROCESO.
            PERFORM 0210-READ-INPUT-RECORD.
@@ -167,6 +372,8 @@
            PERFORM 0220-WRITE-HEADERS.
            PERFORM 0230-CLASF-RECORDS UNTIL EOF.
            PERFORM 0240-WRITE-RESUME.
+           PERFORM 0245-WRITE-MASTER.
+           PERFORM 0250-PERSISTIR-BD.
 
        0210-READ-INPUT-RECORD.
            READ INPUT-FILE
@@ -200,6 +407,7 @@
 
        0230-CLASF-RECORDS.
 
+           ADD 1 TO WS-INPUT-COUNT.
            MOVE ID-STUDENT TO DET-ID.
            MOVE LNAME-STUDENT TO DET-LNAME.
            MOVE FNAME-STUDENT TO DET-FNAME.
@@ -207,61 +415,350 @@
            MOVE DEG-STUDENT TO DET-DEG.
            MOVE GRADE-STUDENT TO DET-GRADE.
 
+           PERFORM 0231-VALIDAR-DEGCOD.
+
            EVALUATE DEG-STUDENT
                WHEN 'ENG'
+                   ADD 1 TO WS-ENG-PAGE-CT
+                   IF WS-ENG-PAGE-CT > WS-LINES-PER-PAGE
+                       MOVE "ENG" TO RP-CLASS
+                       WRITE ENG-REC FROM RP-TITLE
+                       WRITE ENG-REC FROM RP-HEADER1
+                       WRITE ENG-REC FROM RP-HEADER2
+                       WRITE ENG-REC FROM RP-LINE
+                       MOVE 1 TO WS-ENG-PAGE-CT
+                   END-IF
                    WRITE ENG-REC FROM REP-DET
                    ADD 1 TO ENG-CONT
                    COMPUTE ENG-SUM = ENG-SUM + GRADE-STUDENT
                    COMPUTE ENG-AVG = ENG-SUM / ENG-CONT
+                   IF GRADE-STUDENT > ENG-MAX
+                       MOVE GRADE-STUDENT TO ENG-MAX
+                   END-IF
+                   IF GRADE-STUDENT < ENG-MIN
+                       MOVE GRADE-STUDENT TO ENG-MIN
+                   END-IF
 
                WHEN 'BUS'
+                   ADD 1 TO WS-BUS-PAGE-CT
+                   IF WS-BUS-PAGE-CT > WS-LINES-PER-PAGE
+                       MOVE "BUS" TO RP-CLASS
+                       WRITE BUS-REC FROM RP-TITLE
+                       WRITE BUS-REC FROM RP-HEADER1
+                       WRITE BUS-REC FROM RP-HEADER2
+                       WRITE BUS-REC FROM RP-LINE
+                       MOVE 1 TO WS-BUS-PAGE-CT
+                   END-IF
                    WRITE BUS-REC FROM REP-DET
                    ADD 1 TO BUS-CONT
                    COMPUTE BUS-SUM = BUS-SUM + GRADE-STUDENT
                    COMPUTE BUS-AVG = BUS-SUM / BUS-CONT
+                   IF GRADE-STUDENT > BUS-MAX
+                       MOVE GRADE-STUDENT TO BUS-MAX
+                   END-IF
+                   IF GRADE-STUDENT < BUS-MIN
+                       MOVE GRADE-STUDENT TO BUS-MIN
+                   END-IF
 
                WHEN 'SCI'
+                   ADD 1 TO WS-SCI-PAGE-CT
+                   IF WS-SCI-PAGE-CT > WS-LINES-PER-PAGE
+                       MOVE "SCI" TO RP-CLASS
+                       WRITE SCI-REC FROM RP-TITLE
+                       WRITE SCI-REC FROM RP-HEADER1
+                       WRITE SCI-REC FROM RP-HEADER2
+                       WRITE SCI-REC FROM RP-LINE
+                       MOVE 1 TO WS-SCI-PAGE-CT
+                   END-IF
                    WRITE SCI-REC FROM REP-DET
                    ADD 1 TO SCI-CONT
                    COMPUTE SCI-SUM = SCI-SUM + GRADE-STUDENT
                    COMPUTE SCI-AVG = SCI-SUM / SCI-CONT
+                   IF GRADE-STUDENT > SCI-MAX
+                       MOVE GRADE-STUDENT TO SCI-MAX
+                   END-IF
+                   IF GRADE-STUDENT < SCI-MIN
+                       MOVE GRADE-STUDENT TO SCI-MIN
+                   END-IF
 
                WHEN 'IST'
+                   ADD 1 TO WS-IST-PAGE-CT
+                   IF WS-IST-PAGE-CT > WS-LINES-PER-PAGE
+                       MOVE "IST" TO RP-CLASS
+                       WRITE IST-REC FROM RP-TITLE
+                       WRITE IST-REC FROM RP-HEADER1
+                       WRITE IST-REC FROM RP-HEADER2
+                       WRITE IST-REC FROM RP-LINE
+                       MOVE 1 TO WS-IST-PAGE-CT
+                   END-IF
                    WRITE IST-REC FROM REP-DET
                    ADD 1 TO IST-CONT
                    COMPUTE IST-SUM = IST-SUM + GRADE-STUDENT
                    COMPUTE IST-AVG = IST-SUM / IST-CONT
+                   IF GRADE-STUDENT > IST-MAX
+                       MOVE GRADE-STUDENT TO IST-MAX
+                   END-IF
+                   IF GRADE-STUDENT < IST-MIN
+                       MOVE GRADE-STUDENT TO IST-MIN
+                   END-IF
 
                WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
                    DISPLAY 'REGISTRO FUERA DE CATEGORIA: ' STUDENT-INFO
+                   DISPLAY '  CODIGOS VALIDOS:'
+                   PERFORM VARYING WS-DEG-INDICE FROM 1 BY 1
+                           UNTIL WS-DEG-INDICE > 4
+                       DISPLAY '    ' WS-DEG-VALIDO (WS-DEG-INDICE)
+                   END-PERFORM
            END-EVALUATE.
 
            PERFORM 0210-READ-INPUT-RECORD.
 
+      * El codigo de curso (DEGCOD-STUDENT) trae la carrera codificada
+      * en sus tres primeras posiciones, y debe coincidir con la
+      * abreviatura de tres letras que trae DEG-STUDENT por separado.
+      * Un registro puede caer en la carrera correcta del EVALUATE de
+      * arriba y aun asi traer un codigo de curso mal capturado, asi
+      * que esta validacion es independiente de esa clasificacion.
+       0231-VALIDAR-DEGCOD.
+           IF DEGCOD-STUDENT(1:3) NOT = DEG-STUDENT
+               ADD 1 TO WS-DEGCOD-MISMATCH-CNT
+               DISPLAY 'ADVERTENCIA: CODIGO/CARRERA INCONSISTENTE. '
+                   'MATRICULA: ' ID-STUDENT
+                   ' CODIGO: ' DEGCOD-STUDENT
+                   ' CARRERA: ' DEG-STUDENT
+           END-IF.
+
        0240-WRITE-RESUME.
            MOVE ENG-CONT TO RS-CONT.
            MOVE ENG-AVG TO RS-AVG.
+           MOVE ENG-MAX TO RS-MAX.
+           MOVE ENG-MIN TO RS-MIN.
            WRITE ENG-REC FROM RP-DIV.
            WRITE ENG-REC FROM RS1.
            WRITE ENG-REC FROM RS2.
+           WRITE ENG-REC FROM RS3.
+           WRITE ENG-REC FROM RS4.
 
            MOVE BUS-CONT TO RS-CONT
            MOVE BUS-AVG TO RS-AVG
+           MOVE BUS-MAX TO RS-MAX
+           MOVE BUS-MIN TO RS-MIN
            WRITE BUS-REC FROM RP-DIV.
            WRITE BUS-REC FROM RS1.
            WRITE BUS-REC FROM RS2.
+           WRITE BUS-REC FROM RS3.
+           WRITE BUS-REC FROM RS4.
 
            MOVE SCI-CONT TO RS-CONT
            MOVE SCI-AVG TO RS-AVG
+           MOVE SCI-MAX TO RS-MAX
+           MOVE SCI-MIN TO RS-MIN
            WRITE SCI-REC FROM RP-DIV.
            WRITE SCI-REC FROM RS1.
            WRITE SCI-REC FROM RS2.
+           WRITE SCI-REC FROM RS3.
+           WRITE SCI-REC FROM RS4.
 
            MOVE IST-CONT TO RS-CONT
            MOVE IST-AVG TO RS-AVG
+           MOVE IST-MAX TO RS-MAX
+           MOVE IST-MIN TO RS-MIN
            WRITE IST-REC FROM RP-DIV.
            WRITE IST-REC FROM RS1.
            WRITE IST-REC FROM RS2.
+           WRITE IST-REC FROM RS3.
+           WRITE IST-REC FROM RS4.
+
+           COMPUTE WS-OUTPUT-COUNT = ENG-CONT + BUS-CONT + SCI-CONT
+               + IST-CONT + WS-OTHER-COUNT.
+           IF WS-OUTPUT-COUNT NOT = WS-INPUT-COUNT
+               DISPLAY 'ADVERTENCIA: DISCREPANCIA DE REGISTROS. '
+                   'LEIDOS: ' WS-INPUT-COUNT
+                   ' CLASIFICADOS: ' WS-OUTPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE 'DISCREPANCIA. LEIDOS/CLASIFICADOS NO COINCIDEN'
+                   TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           ELSE
+               DISPLAY 'CONCILIACION OK. REGISTROS: ' WS-INPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE 'CONCILIACION OK' TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+
+           IF WS-DEGCOD-MISMATCH-CNT > ZERO
+               DISPLAY 'REGISTROS CON CODIGO/CARRERA INCONSISTENTE: '
+                   WS-DEGCOD-MISMATCH-CNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               STRING 'CODIGO/CARRERA INCONSISTENTE EN '
+                   WS-DEGCOD-MISMATCH-CNT ' REGISTRO(S)'
+                   DELIMITED BY SIZE INTO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+
+      * Relee STUDENTS_1.DAT desde el principio para producir un
+      * maestro combinado con cada alumno etiquetado con su carrera y
+      * el promedio de esa carrera, ya calculado en 0230/0240 — no se
+      * puede escribir en una sola pasada porque el promedio de la
+      * clase no se conoce hasta haber leido todos sus integrantes.
+       0245-WRITE-MASTER.
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           MOVE "MST" TO RP-CLASS.
+           WRITE MASTER-REC FROM RP-TITLE.
+           WRITE MASTER-REC FROM RP-MASTER-HEADER.
+           WRITE MASTER-REC FROM RP-LINE.
+
+           PERFORM 0210-READ-INPUT-RECORD.
+           PERFORM UNTIL EOF
+               PERFORM 0246-WRITE-MASTER-RECORD
+               PERFORM 0210-READ-INPUT-RECORD
+           END-PERFORM.
+
+      * GPA ponderado general: no es el promedio de los cuatro
+      * promedios de carrera, sino la suma de notas de los cuatro
+      * grupos dividida entre la cantidad total de estudiantes, para
+      * que una carrera con mas estudiantes pese mas en el resultado.
+           COMPUTE WS-OVERALL-CONT =
+               ENG-CONT + BUS-CONT + SCI-CONT + IST-CONT.
+           IF WS-OVERALL-CONT > ZERO
+               COMPUTE WS-OVERALL-SUM =
+                   ENG-SUM + BUS-SUM + SCI-SUM + IST-SUM
+               COMPUTE WS-OVERALL-GPA =
+                   WS-OVERALL-SUM / WS-OVERALL-CONT
+           END-IF.
+           MOVE WS-OVERALL-GPA TO RP-OVERALL-GPA.
+           WRITE MASTER-REC FROM RP-DIV.
+           WRITE MASTER-REC FROM RP-MASTER-GPA.
+
+       0246-WRITE-MASTER-RECORD.
+           MOVE ID-STUDENT TO MST-ID.
+           MOVE LNAME-STUDENT TO MST-LNAME.
+           MOVE FNAME-STUDENT TO MST-FNAME.
+           MOVE DEGCOD-STUDENT TO MST-CODE.
+           MOVE DEG-STUDENT TO MST-DEG.
+           MOVE GRADE-STUDENT TO MST-GRADE.
+           EVALUATE DEG-STUDENT
+               WHEN 'ENG'
+                   MOVE ENG-AVG TO MST-CLASS-AVG
+               WHEN 'BUS'
+                   MOVE BUS-AVG TO MST-CLASS-AVG
+               WHEN 'SCI'
+                   MOVE SCI-AVG TO MST-CLASS-AVG
+               WHEN 'IST'
+                   MOVE IST-AVG TO MST-CLASS-AVG
+               WHEN OTHER
+                   MOVE ZERO TO MST-CLASS-AVG
+           END-EVALUATE.
+           WRITE MASTER-REC FROM MST-DET.
+
+      * Escribe el resumen por carrera (RS-CONT/RS-AVG/RS-MAX/RS-MIN,
+      * ya calculados en 0240-WRITE-RESUME) a la tabla class_summary
+      * en MySQL, para poder armar un tablero de tendencia entre
+      * corridas sin depender solo de los archivos planos de esta
+      * corrida. Una conexion, cuatro INSERTs (uno por carrera), una
+      * desconexion; un fallo de conexion o de INSERT solo se
+      * reporta -- no aborta la corrida, ya que los reportes planos
+      * (la fuente de verdad de este programa) ya quedaron escritos.
+       0250-PERSISTIR-BD.
+           DISPLAY "DB_USER_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-USER-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_CONN_STRING" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-STRING FROM ENVIRONMENT-VALUE.
+
+           IF WS-DB-STRING = SPACES
+               DISPLAY "DB_CONN_STRING no definido: se omite la "
+                   "persistencia del resumen en MySQL."
+           ELSE
+OCESQL*        EXEC SQL
+OCESQL*            CONNECT :WS-DB-USER-ID IDENTIFIED BY :WS-DB-PASSWORD
+OCESQL*                USING :WS-DB-STRING
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE WS-DB-USER-ID
+OCESQL              BY VALUE 20
+OCESQL              BY REFERENCE WS-DB-PASSWORD
+OCESQL              BY VALUE 20
+OCESQL              BY REFERENCE WS-DB-STRING
+OCESQL              BY VALUE 50
+OCESQL         END-CALL
+
+               IF SQLCODE = 0
+                   MOVE "ENG" TO RS-CLASE
+                   MOVE ENG-CONT TO RS-CONT
+                   MOVE ENG-AVG TO RS-AVG
+                   MOVE ENG-MAX TO RS-MAX
+                   MOVE ENG-MIN TO RS-MIN
+                   PERFORM 0251-INSERTAR-RESUMEN
+
+                   MOVE "BUS" TO RS-CLASE
+                   MOVE BUS-CONT TO RS-CONT
+                   MOVE BUS-AVG TO RS-AVG
+                   MOVE BUS-MAX TO RS-MAX
+                   MOVE BUS-MIN TO RS-MIN
+                   PERFORM 0251-INSERTAR-RESUMEN
+
+                   MOVE "SCI" TO RS-CLASE
+                   MOVE SCI-CONT TO RS-CONT
+                   MOVE SCI-AVG TO RS-AVG
+                   MOVE SCI-MAX TO RS-MAX
+                   MOVE SCI-MIN TO RS-MIN
+                   PERFORM 0251-INSERTAR-RESUMEN
+
+                   MOVE "IST" TO RS-CLASE
+                   MOVE IST-CONT TO RS-CONT
+                   MOVE IST-AVG TO RS-AVG
+                   MOVE IST-MAX TO RS-MAX
+                   MOVE IST-MIN TO RS-MIN
+                   PERFORM 0251-INSERTAR-RESUMEN
+
+OCESQL*            EXEC SQL DISCONNECT CURRENT END-EXEC.
+OCESQL             CALL "OCESQLDisconnect" USING
+OCESQL                  BY REFERENCE SQLCA
+OCESQL             END-CALL
+               ELSE
+                   DISPLAY "Error de conexion a MySQL. SQLCODE: "
+                       SQLCODE
+               END-IF
+           END-IF.
+
+       0251-INSERTAR-RESUMEN.
+           MOVE SPACES TO SQ-INSERT-TEXTO.
+           STRING
+               "INSERT INTO class_summary"
+               " (run_date, run_time, program, degree, cont, avg,"
+               " max, min) VALUES ("
+               WS-RUN-DATE
+               ", " WS-RUN-TIME
+               ", 'LaboratorioDia3'"
+               ", '" RS-CLASE "'"
+               ", " RS-CONT
+               ", " RS-AVG
+               ", " RS-MAX
+               ", " RS-MIN
+               ")"
+               DELIMITED BY SIZE
+               INTO SQ-INSERT-TEXTO
+           END-STRING.
+           MOVE X"00" TO SQ-INSERT-NULL.
+
+OCESQL*    EXEC SQL EXECUTE IMMEDIATE :SQ-INSERT-TEXTO END-EXEC.
+OCESQL     CALL "OCESQLExecute" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ-INSERT-RESUMEN
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Error al insertar resumen de " RS-CLASE
+                   " SQLCODE: " SQLCODE
+           END-IF.
 
        0300-FIN.
            CLOSE INPUT-FILE.
@@ -269,6 +766,8 @@
            CLOSE BUS-FILE.
            CLOSE SCI-FILE.
            CLOSE IST-FILE.
+           CLOSE MASTER-FILE.
+           CLOSE LOG-FILE.
            STOP RUN.
 
        END PROGRAM LaboratorioDia3.
