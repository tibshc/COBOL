@@ -10,20 +10,30 @@ IDENTIFICATION DIVISION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
       * Definición de variables que usaremos para conectar
+      * Ya no se fijan por VALUE: se leen de variables de entorno al
+      * arrancar, asi el mismo ejecutable sirve para dev/test/prod sin
+      * recompilar.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  USER-ID      PIC X(10) VALUE "admin".
-       01  PASSWORD     PIC X(10) VALUE "1234".
-       01  DB-NAME      PIC X(20) VALUE "mysql".
+       01  USER-ID      PIC X(10) VALUE SPACES.
+       01  DB-PASSWORD  PIC X(10) VALUE SPACES.
+       01  DB-NAME      PIC X(20) VALUE SPACES.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           DISPLAY "DB_USER_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT USER-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           DISPLAY "DB_CONN_STRING" UPON ENVIRONMENT-NAME.
+           ACCEPT DB-NAME FROM ENVIRONMENT-VALUE.
+
            DISPLAY "Intentando conectar a la base de datos...".
 
       * Intentamos la conexión
       * Nota: La sintaxis puede variar levemente según la versión de OCESQL
-           EXEC SQL 
-               CONNECT :USER-ID IDENTIFIED BY :PASSWORD USING :DB-NAME 
+           EXEC SQL
+               CONNECT :USER-ID IDENTIFIED BY :DB-PASSWORD USING :DB-NAME
            END-EXEC.
 
       * Verificamos si la conexión fue exitosa
