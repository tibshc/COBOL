@@ -3,8 +3,17 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO "RESULTADOS_DIA2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-REC              PIC X(60).
+
        WORKING-STORAGE SECTION.
       * Variables de entrada
            01 WS-STUDENT-COUNT     PIC 9(3).
@@ -27,12 +36,20 @@
       * Indices y control.
            01 WS-INDEX             pic 9(3) value 1.
 
+           01 WS-GUARDAR-ARCHIVO   pic X value "N".
+               88 GUARDAR-EN-ARCHIVO value "Y".
+
+           01 WS-LINEA-RESULTADO   pic X(60).
+
        PROCEDURE DIVISION.
-       
+
        PRINCIPAL.
            PERFORM INICIO THRU INPUT-GRADES.
            PERFORM ANALYZE-GRADES.
            PERFORM DISPLAY-RESULTS.
+           IF GUARDAR-EN-ARCHIVO
+               PERFORM WRITE-RESULTS-FILE
+           END-IF.
            STOP RUN.
 
        INICIO.
@@ -40,6 +57,8 @@
            display "   lABORATORIO ANALISIS DE CALIFICACIONES".
            display "--------------------------------------------".
            initialize  WS-STUDENT-COUNT WS-RESULT.
+           display "GUARDAR RESULTADOS EN ARCHIVO? (Y/N): ".
+           accept WS-GUARDAR-ARCHIVO.
 
        INPUT-STUDENT-COUNT.
            display "INGRESE LA CANTIDAD DE ESTUDIANTES (MAX 100): ".
@@ -127,7 +146,42 @@
        display "MALO: " WS-POOR-COUNT.
        display "------------------------------------------".
 
+       WRITE-RESULTS-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           MOVE "RESULTADOS DEL ANALISIS DE CALIFICACIONES"
+               TO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           MOVE "------------------------------------------"
+               TO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "PROMEDIO GENERAL: " WS-AVERAGE
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "CALIFICACION MAXIMA: " WS-MAX-GRADE
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "CALIFICACION MINIMA: " WS-MIN-GRADE
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "TOTAL APROBATORIAS: " WS-PASS-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "TOTAL REPROBATORIAS: " WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "EXCELENTE: " WS-EXCELLENT-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "BUENO: " WS-GOOD-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "REGULAR: " WS-REGULAR-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           STRING "MALO: " WS-POOR-COUNT
+               DELIMITED BY SIZE INTO WS-LINEA-RESULTADO.
+           WRITE RESULT-REC FROM WS-LINEA-RESULTADO.
+           CLOSE RESULT-FILE.
+           DISPLAY "RESULTADOS ESCRITOS EN RESULTADOS_DIA2.DAT".
 
-
-       
        END PROGRAM LaboratorioDia2.
\ No newline at end of file
