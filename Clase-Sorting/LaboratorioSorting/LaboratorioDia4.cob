@@ -5,12 +5,18 @@
 
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY "DECIMAL-CONFIG.CBL".
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-ENTRADA ASSIGN TO "LABORATORY.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARCHIVO-ORDENADO ASSIGN TO "ORDENADOS.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARCHIVO-TRABAJO ASSIGN TO "TRABAJO.TMP".
 
        DATA DIVISION.
@@ -18,9 +24,10 @@
        FD ARCHIVO-ENTRADA.
        01 R-REGISTRO-ESTUDIANTE.
           88 END-OF-FILE VALUE HIGH-VALUES.
-          02 R-NUMERO-MATRICULA       PIC 9(7).
-          02 R-APELLIDO               PIC X(10).
-          02 R-NOMBRE                 PIC X(10).
+          COPY "STUDENT-RECORD.CBL"
+              REPLACING ==SR-ID==    BY ==R-NUMERO-MATRICULA==
+                        ==SR-LNAME== BY ==R-APELLIDO==
+                        ==SR-FNAME== BY ==R-NOMBRE==.
           02 R-CARRERA                PIC X(3).
           02 R-GENERO                 PIC X(1).
           02 R-NOTA                   PIC 9(2)V9(2).
@@ -28,12 +35,16 @@
        FD ARCHIVO-ORDENADO.
        01 R-ORDENADO PIC X(80).
 
+       FD LEADERBOARD-FILE.
+       01 R-LEADERBOARD PIC X(80).
+
 
        SD ARCHIVO-TRABAJO.
        01 REGISTRO-TRABAJO.
-          02 NUMERO-MATRICULA       PIC 9(7).
-          02 APELLIDO               PIC X(10).
-          02 NOMBRE                 PIC X(10).
+          COPY "STUDENT-RECORD.CBL"
+              REPLACING ==SR-ID==    BY ==NUMERO-MATRICULA==
+                        ==SR-LNAME== BY ==APELLIDO==
+                        ==SR-FNAME== BY ==NOMBRE==.
           02 CARRERA                PIC X(3).
           02 GENERO                 PIC X(1).
           02 NOTA                   PIC 9(2)V9(2).
@@ -45,10 +56,12 @@
        01 TOTAL-NOTA-BUS             PIC 9(7)V9(2) VALUE ZERO.
        01 TOTAL-NOTA-SCI             PIC 9(7)V9(2) VALUE ZERO.
        01 TOTAL-NOTA-CPS             PIC 9(7)V9(2) VALUE ZERO.
+       01 TOTAL-NOTA-OTHER           PIC 9(7)V9(2) VALUE ZERO.
        01 CONTADOR-ENG               PIC 9(5) VALUE ZERO.
        01 CONTADOR-BUS               PIC 9(5) VALUE ZERO.
        01 CONTADOR-SCI               PIC 9(5) VALUE ZERO.
        01 CONTADOR-CPS               PIC 9(5) VALUE ZERO.
+       01 CONTADOR-OTHER             PIC 9(5) VALUE ZERO.
        
        01 W-REGISTRO-BONITO.
           05 O-MATRICULA       PIC 9(7).
@@ -61,7 +74,7 @@
           05 S4                PIC X(3) VALUE " | ".
           05 O-GENERO          PIC X(1).
           05 S5                PIC X(3) VALUE " | ".
-          05 O-NOTA            PIC ZZ9.99.
+          05 O-NOTA            PIC ZZ9,99.
 
        01 W-HEADER-1.
           05 FILLER PIC X(80) VALUE 
@@ -73,25 +86,93 @@
        01 W-EOF-SORT                 PIC X(1) VALUE "N".
           88 NO-HAY-MAS-SORT VALUE "S".
 
+       01 AVG-NOTA-ENG               PIC 9(3)V9(2) VALUE ZERO.
+       01 AVG-NOTA-BUS               PIC 9(3)V9(2) VALUE ZERO.
+       01 AVG-NOTA-SCI               PIC 9(3)V9(2) VALUE ZERO.
+       01 AVG-NOTA-CPS               PIC 9(3)V9(2) VALUE ZERO.
+       01 AVG-NOTA-OTHER             PIC 9(3)V9(2) VALUE ZERO.
+
+       01 WS-NOTAS-INVALIDAS         PIC 9(5) VALUE ZERO.
+
+       01 TOTAL-NOTA-GENERAL         PIC 9(7)V9(2) VALUE ZERO.
+       01 AVG-NOTA-GENERAL           PIC 9(3)V9(2) VALUE ZERO.
+
+       01 W-REGISTRO-LEADERBOARD.
+          05 O-RANK             PIC ZZ9.
+          05 S6                 PIC X(3) VALUE " | ".
+          05 O-L-MATRICULA      PIC 9(7).
+          05 S7                 PIC X(3) VALUE " | ".
+          05 O-L-APELLIDO       PIC X(10).
+          05 S8                 PIC X(1) VALUE " ".
+          05 O-L-NOMBRE         PIC X(10).
+          05 S9                 PIC X(3) VALUE " | ".
+          05 O-L-CARRERA        PIC X(3).
+          05 S10                PIC X(3) VALUE " | ".
+          05 O-L-NOTA           PIC ZZ9,99.
+
+       01 W-LEADERBOARD-HEADER-1.
+          05 FILLER PIC X(80) VALUE
+          "RANK | MATRICUL | APELLIDO   NOMBRE     | CAR |  NOTA ".
+       01 W-LEADERBOARD-HEADER-2.
+          05 FILLER PIC X(80) VALUE
+          "-----|----------|-----------------------|-----|-------".
+
+       01 WS-RANK                    PIC 9(5) VALUE ZERO.
+
+       01 WS-PROGRESS-INTERVAL       PIC 9(5) VALUE 100.
+       01 WS-PROGRESS-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-REGISTROS-ESCRITOS      PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
-      
+
        PRINCIPAL.
            DISPLAY "INICIANDO PROCESO DE ORDENAMIENTO...".
-           
+
            OPEN OUTPUT ARCHIVO-ORDENADO.
-           
+
            WRITE R-ORDENADO FROM W-HEADER-1.
            WRITE R-ORDENADO FROM W-HEADER-2.
 
-           SORT ARCHIVO-TRABAJO 
+           SORT ARCHIVO-TRABAJO
              ON ASCENDING KEY CARRERA, NOTA, APELLIDO
-             USING ARCHIVO-ENTRADA
+             INPUT PROCEDURE IS 150-VALIDAR-ENTRADA
              OUTPUT PROCEDURE IS 200-GENERAR-SALIDA.
 
            CLOSE ARCHIVO-ORDENADO.
+           PERFORM 300-IMPRIMIR-TOTALES.
+           MOVE ZERO TO WS-NOTAS-INVALIDAS.
+           PERFORM 400-GENERAR-LEADERBOARD.
            DISPLAY "PROCESO TERMINADO CON EXITO.".
            STOP RUN.
 
+      * R-NOTA es PIC 9(2)V9(2), sin signo, por lo que nunca puede ser
+      * negativa; solo el limite superior (20.00) es una condicion real.
+      * Los registros fuera de rango se reportan y se omiten del SORT
+      * en vez de entrar al acumulado de TOTAL-NOTA-xxx.
+       150-VALIDAR-ENTRADA.
+           OPEN INPUT ARCHIVO-ENTRADA.
+           PERFORM UNTIL END-OF-FILE
+               READ ARCHIVO-ENTRADA
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-FILE
+                   IF R-NOTA > 20,00
+                       ADD 1 TO WS-NOTAS-INVALIDAS
+                       DISPLAY "NOTA FUERA DE RANGO, REGISTRO OMITIDO: "
+                           R-NUMERO-MATRICULA " NOTA=" R-NOTA
+                   ELSE
+                       MOVE R-NUMERO-MATRICULA TO NUMERO-MATRICULA
+                       MOVE R-APELLIDO         TO APELLIDO
+                       MOVE R-NOMBRE           TO NOMBRE
+                       MOVE R-CARRERA          TO CARRERA
+                       MOVE R-GENERO           TO GENERO
+                       MOVE R-NOTA             TO NOTA
+                       RELEASE REGISTRO-TRABAJO
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-ENTRADA.
+
        200-GENERAR-SALIDA.
            RETURN ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO TRUE.
            PERFORM UNTIL NO-HAY-MAS-SORT
@@ -109,9 +190,114 @@
               
               CALL 'PROCESAR-ESTUDIANTE' USING REGISTRO-TRABAJO
                  TOTAL-NOTA-ENG TOTAL-NOTA-BUS TOTAL-NOTA-SCI
-                 TOTAL-NOTA-CPS CONTADOR-ENG CONTADOR-BUS
-                 CONTADOR-SCI CONTADOR-CPS
-                 
+                 TOTAL-NOTA-CPS TOTAL-NOTA-OTHER CONTADOR-ENG
+                 CONTADOR-BUS CONTADOR-SCI CONTADOR-CPS
+                 CONTADOR-OTHER
+
+              ADD 1 TO WS-REGISTROS-ESCRITOS
+              ADD 1 TO WS-PROGRESS-COUNT
+              IF WS-PROGRESS-COUNT = WS-PROGRESS-INTERVAL
+                  DISPLAY "PROGRESO: " WS-REGISTROS-ESCRITOS
+                      " REGISTROS ESCRITOS."
+                  MOVE ZERO TO WS-PROGRESS-COUNT
+              END-IF
+
+              RETURN ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO TRUE
+           END-PERFORM.
+
+       300-IMPRIMIR-TOTALES.
+           IF CONTADOR-ENG > ZERO
+               COMPUTE AVG-NOTA-ENG = TOTAL-NOTA-ENG / CONTADOR-ENG
+           END-IF.
+           IF CONTADOR-BUS > ZERO
+               COMPUTE AVG-NOTA-BUS = TOTAL-NOTA-BUS / CONTADOR-BUS
+           END-IF.
+           IF CONTADOR-SCI > ZERO
+               COMPUTE AVG-NOTA-SCI = TOTAL-NOTA-SCI / CONTADOR-SCI
+           END-IF.
+           IF CONTADOR-CPS > ZERO
+               COMPUTE AVG-NOTA-CPS = TOTAL-NOTA-CPS / CONTADOR-CPS
+           END-IF.
+           IF CONTADOR-OTHER > ZERO
+               COMPUTE AVG-NOTA-OTHER =
+                   TOTAL-NOTA-OTHER / CONTADOR-OTHER
+           END-IF.
+
+           COMPUTE TOTAL-ESTUDIANTES = CONTADOR-ENG + CONTADOR-BUS
+               + CONTADOR-SCI + CONTADOR-CPS + CONTADOR-OTHER.
+           COMPUTE TOTAL-NOTA-GENERAL = TOTAL-NOTA-ENG + TOTAL-NOTA-BUS
+               + TOTAL-NOTA-SCI + TOTAL-NOTA-CPS + TOTAL-NOTA-OTHER.
+           IF TOTAL-ESTUDIANTES > ZERO
+               COMPUTE AVG-NOTA-GENERAL =
+                   TOTAL-NOTA-GENERAL / TOTAL-ESTUDIANTES
+           END-IF.
+
+           DISPLAY "=====================================".
+           DISPLAY "TOTALES POR CARRERA".
+           DISPLAY "-------------------------------------".
+           DISPLAY "ENG - CANT: " CONTADOR-ENG
+               " SUMA: " TOTAL-NOTA-ENG " PROMEDIO: " AVG-NOTA-ENG.
+           DISPLAY "BUS - CANT: " CONTADOR-BUS
+               " SUMA: " TOTAL-NOTA-BUS " PROMEDIO: " AVG-NOTA-BUS.
+           DISPLAY "SCI - CANT: " CONTADOR-SCI
+               " SUMA: " TOTAL-NOTA-SCI " PROMEDIO: " AVG-NOTA-SCI.
+           DISPLAY "CPS - CANT: " CONTADOR-CPS
+               " SUMA: " TOTAL-NOTA-CPS " PROMEDIO: " AVG-NOTA-CPS.
+           DISPLAY "OTHER - CANT: " CONTADOR-OTHER
+               " SUMA: " TOTAL-NOTA-OTHER " PROMEDIO: " AVG-NOTA-OTHER.
+           DISPLAY "NOTAS INVALIDAS OMITIDAS: " WS-NOTAS-INVALIDAS.
+           DISPLAY "=====================================".
+           DISPLAY "RESUMEN FINAL".
+           DISPLAY "-------------------------------------".
+           DISPLAY "TOTAL DE ESTUDIANTES PROCESADOS: "
+               TOTAL-ESTUDIANTES.
+           DISPLAY "SUMA GENERAL DE NOTAS: " TOTAL-NOTA-GENERAL.
+           DISPLAY "PROMEDIO GENERAL: " AVG-NOTA-GENERAL.
+           DISPLAY "=====================================".
+
+      * Tabla de posiciones por NOTA descendente, sobre los mismos
+      * registros validados por 150-VALIDAR-ENTRADA. Reutiliza ese
+      * mismo input procedure con un segundo SORT en vez de duplicar
+      * la logica de validacion.
+       400-GENERAR-LEADERBOARD.
+           MOVE "N" TO W-EOF-SORT.
+           MOVE ZERO TO WS-RANK.
+           MOVE ZERO TO WS-PROGRESS-COUNT.
+           OPEN OUTPUT LEADERBOARD-FILE.
+           WRITE R-LEADERBOARD FROM W-LEADERBOARD-HEADER-1.
+           WRITE R-LEADERBOARD FROM W-LEADERBOARD-HEADER-2.
+
+           SORT ARCHIVO-TRABAJO
+             ON DESCENDING KEY NOTA
+             INPUT PROCEDURE IS 150-VALIDAR-ENTRADA
+             OUTPUT PROCEDURE IS 410-ESCRIBIR-LEADERBOARD.
+
+           CLOSE LEADERBOARD-FILE.
+           DISPLAY "TABLA DE POSICIONES ESCRITA EN LEADERBOARD.DAT".
+
+       410-ESCRIBIR-LEADERBOARD.
+           RETURN ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO TRUE.
+           PERFORM UNTIL NO-HAY-MAS-SORT
+              ADD 1 TO WS-RANK
+              MOVE WS-RANK           TO O-RANK
+              MOVE NUMERO-MATRICULA  TO O-L-MATRICULA
+              MOVE APELLIDO          TO O-L-APELLIDO
+              MOVE NOMBRE            TO O-L-NOMBRE
+              MOVE CARRERA           TO O-L-CARRERA
+              MOVE NOTA              TO O-L-NOTA
+
+              MOVE " | " TO S6 S7 S9 S10
+              MOVE " "   TO S8
+
+              WRITE R-LEADERBOARD FROM W-REGISTRO-LEADERBOARD
+
+              ADD 1 TO WS-PROGRESS-COUNT
+              IF WS-PROGRESS-COUNT = WS-PROGRESS-INTERVAL
+                  DISPLAY "PROGRESO: " WS-RANK
+                      " REGISTROS ESCRITOS EN LEADERBOARD."
+                  MOVE ZERO TO WS-PROGRESS-COUNT
+              END-IF
+
               RETURN ARCHIVO-TRABAJO AT END SET NO-HAY-MAS-SORT TO TRUE
            END-PERFORM.
 
