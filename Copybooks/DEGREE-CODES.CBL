@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared table of the suite's valid degree/class codes
+      * (ENG/BUS/SCI/IST). COPY REPLACING the three generic names below
+      * so each program can keep its own data-name style while reading
+      * the set of valid codes from one place.
+      *****************************************************************
+       01  WS-DEGREE-CODES-LIST.
+           05  FILLER              PIC X(3)  VALUE "ENG".
+           05  FILLER              PIC X(3)  VALUE "BUS".
+           05  FILLER              PIC X(3)  VALUE "SCI".
+           05  FILLER              PIC X(3)  VALUE "IST".
+       01  WS-DEGREE-CODES-TABLE REDEFINES WS-DEGREE-CODES-LIST.
+           05  WS-DEGREE-CODE      PIC X(3)  OCCURS 4 TIMES.
