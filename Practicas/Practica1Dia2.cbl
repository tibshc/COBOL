@@ -11,11 +11,12 @@
            01 WS-STUDENT occurs 99 times.
                02 WS-GRADES            pic 9(3) VALUE 0.
                    88 WS-APROBADO      values are 60 thru 100.
-                   88 WS-REPROBADO     values are 0 THRU 100.
+                   88 WS-REPROBADO     values are 0 THRU 59.
 
            01 WS-RESULT.
                03 WS-PASS-COUNT        PIC 9(2).
                03 WS-FAIL-COUNT        PIC 9(2).
+               03 WS-REPROBADO-COUNT   PIC 9(2).
                03 WS-ALTO-COUNT        PIC 9(2).
                03 WS-BAJO-COUNT        pic 9(2).
                03 WS-EXCELLENT-COUNT   pic 9(3).
@@ -83,6 +84,10 @@
                display "ESTADO: REPROBADO"
            end-if.
 
+           if WS-REPROBADO(WS-INDEX)
+               add 1 TO WS-REPROBADO-COUNT
+           end-if.
+
        EVALUATE-GRADE.
 
            evaluate true
@@ -111,6 +116,8 @@
            display "--------------------------------------"
            display "CALIFICACIONES APROBATORIAS: " WS-PASS-COUNT.
            display "CALIFICACIONES REPROBATORIAS: " WS-FAIL-COUNT.
+           display "CALIFICACIONES REPROBADAS (0-59): "
+               WS-REPROBADO-COUNT.
            display "--------------------------------------"
            display "CALIFICACIONES EXCELENTES: " WS-EXCELLENT-COUNT.
            display "CALIFICACIONES BUENAS: " WS-GOOD-COUNT.
