@@ -5,24 +5,43 @@
        ENVIRONMENT DIVISION.
        input-output section.
        file-control.
-           select INPUT-FILE assign to "STUDENTS_1.DAT"
-               organization is line sequential
-               file status is FILE-CHECK-KEY.
-           
+           COPY "ARCHIVOS-FISICOS.CBL"
+               REPLACING ==FIS-FILE== BY ==INPUT-FILE==
+                         ==FIS-DAT==  BY =="STUDENTS_1.DAT"==.
+
            select M-FILE assign to "STUDENTS_MG.DAT"
                organization is line sequential.
 
-           select W-FILE assign to "STUDENTS_FG_DAT"
+           select W-FILE assign to "STUDENTS_FG.DAT"
                organization  is line sequential.
 
+           select O-FILE assign to "STUDENTS_OG.DAT"
+               organization  is line sequential.
+
+      * Checkpoint de reinicio: guarda la ultima matricula procesada
+      * para que un rerun despues de un abend pueda saltarse las
+      * matriculas que ya quedaron escritas, en vez de duplicarlas.
+           select CKP-FILE assign to "ACTIVIDADDIA3.CKP"
+               organization is line sequential
+               file status is WS-CKP-STATUS.
+
+      * Bitacora de auditoria: una linea por corrida con fecha, hora y
+      * el resultado de la conciliacion, para poder reconstruir el
+      * historial de corridas sin tener que revisar la salida de
+      * consola de cada una.
+           select LOG-FILE assign to "ACTIVIDADDIA3.LOG"
+               organization is line sequential
+               file status is WS-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        fd  INPUT-FILE.
        01 STUDENT-INFO.
            88 EOF                      value high-value.
-           02 ID-STUDENT               pic 9(7).
-           02 APELL-STUDENT            pic X(10).
-           02 NOMBRE-STUDENT           pic X(10).
+           COPY "STUDENT-RECORD.CBL"
+               REPLACING ==SR-ID==    BY ==ID-STUDENT==
+                         ==SR-LNAME== BY ==APELL-STUDENT==
+                         ==SR-FNAME== BY ==NOMBRE-STUDENT==.
            02 CODGR-STUDENT            pic X(9).
            02 GRAD-STUDENT             pic X(3).
            02 GEN-STUDENT              pic X.
@@ -33,19 +52,58 @@
        fd  W-FILE.
        01  W-REC                       pic X(64).
 
+       fd  O-FILE.
+       01  O-REC                       pic X(64).
+
+       fd  CKP-FILE.
+       01  CKP-REC.
+           05  CKP-ID                  pic 9(7).
+           05  CKP-INPUT-COUNT         pic 9(5).
+           05  CKP-M-COUNT             pic 9(5).
+           05  CKP-F-COUNT             pic 9(5).
+           05  CKP-O-COUNT             pic 9(5).
+           05  CKP-DEGCOD-MISMATCH-CNT pic 9(5).
+
+       fd  LOG-FILE.
+       01  LOG-REC                     pic X(80).
+
 
        WORKING-STORAGE SECTION.
-       
+
        01  WS-WORK-AREAS.
            05 FILE-CHECK-KEY           pic X(2).
+           05 WS-M-COUNT               pic 9(5)    value zero.
+           05 WS-F-COUNT               pic 9(5)    value zero.
+           05 WS-O-COUNT               pic 9(5)    value zero.
+           05 WS-INPUT-COUNT           pic 9(5)    value zero.
+           05 WS-OUTPUT-COUNT          pic 9(5)    value zero.
+           05 WS-DEGCOD-MISMATCH-CNT   pic 9(5)    value zero.
+           05 WS-LINES-PER-PAGE        pic 9(3)    value 20.
+           05 WS-M-PAGE-CT             pic 9(3)    value zero.
+           05 WS-F-PAGE-CT             pic 9(3)    value zero.
+           05 WS-O-PAGE-CT             pic 9(3)    value zero.
+           05 WS-CKP-STATUS            pic X(2).
+           05 WS-LAST-ID-PROCESADO     pic 9(7)    value zero.
+           05 WS-CKP-EOF               pic X       value "N".
+               88 CKP-EOF              value "Y".
+           05 WS-LOG-STATUS            pic X(2).
        01  WS-STUDENT.
            05 WS-REC                   pic X(40).
 
+       01  WS-RUN-DATE                 pic 9(8).
+       01  WS-RUN-TIME                 pic 9(8).
+       01  WS-LOG-LINE.
+           05  LL-DATE                 pic 9(8).
+           05  FILLER                  pic X       value SPACES.
+           05  LL-TIME                 pic 9(8).
+           05  FILLER                  pic X       value SPACES.
+           05  LL-TEXT                 pic X(62).
+
        01  WS-REPORT.
            05  RP-TITLE.
                10  FILLER          PIC X(23).
                10  FILLER          PIC X(17)   VALUE "REPORTE ".
-              
+
                10  RP-GEN          PIC X(3).
                10  FILLER          PIC X(24).
 
@@ -88,10 +146,16 @@
                10  DET-GRAD         PIC X(6).
                10  FILLER          PIC X(2)    VALUE SPACES.
                10  DET-GEN         PIC X.
-           
+
            05 RP-DIV               pic X(64)   value all "-".
 
-       
+           05  RP-RESUME.
+               10  RS1.
+                   15  FILLER      PIC X(22)   VALUE "CANTIDAD "-
+                                       "ESTUDIANTES: ".
+                   15  RS-COUNT    PIC 99999.
+
+
        PROCEDURE DIVISION.
 
            perform 0100-INICIO.
@@ -103,20 +167,74 @@
            IF FILE-CHECK-KEY NOT = '00'
                   DISPLAY "ERROR AL ABRIR ARCHIVO"
                   DISPLAY "CODIGO: " FILE-CHECK-KEY
+                  MOVE 16 TO RETURN-CODE
                   STOP RUN
-           END-IF. 
-       
-           OPEN output M-FILE.
-           open output W-FILE.
+           END-IF.
+
+           OPEN INPUT CKP-FILE.
+           IF WS-CKP-STATUS = "00"
+               PERFORM UNTIL CKP-EOF
+                   READ CKP-FILE
+                       AT END
+                           SET CKP-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKP-ID          TO WS-LAST-ID-PROCESADO
+                           MOVE CKP-INPUT-COUNT TO WS-INPUT-COUNT
+                           MOVE CKP-M-COUNT     TO WS-M-COUNT
+                           MOVE CKP-F-COUNT     TO WS-F-COUNT
+                           MOVE CKP-O-COUNT     TO WS-O-COUNT
+                           MOVE CKP-DEGCOD-MISMATCH-CNT TO
+                               WS-DEGCOD-MISMATCH-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE CKP-FILE
+               IF WS-LAST-ID-PROCESADO NOT = ZERO
+                   DISPLAY "REINICIO: OMITIENDO MATRICULAS YA "
+                       "PROCESADAS HASTA " WS-LAST-ID-PROCESADO
+               END-IF
+               OPEN EXTEND CKP-FILE
+           ELSE
+               OPEN OUTPUT CKP-FILE
+           END-IF.
+
+      * Si hay reinicio, los archivos de clase ya traen encabezado y
+      * detalle de la corrida anterior escritos hasta el checkpoint;
+      * abrirlos en modo OUTPUT los truncaria y perderia esos
+      * registros, asi que se abren EXTEND y se sigue escribiendo
+      * donde quedo. WS-M/F/O-COUNT y WS-INPUT-COUNT ya se restauraron
+      * arriba desde el checkpoint para que el resumen final sume los
+      * totales de todas las corridas, no solo la actual.
+           IF WS-LAST-ID-PROCESADO = ZERO
+               OPEN OUTPUT M-FILE
+               OPEN OUTPUT W-FILE
+               OPEN OUTPUT O-FILE
+           ELSE
+               OPEN EXTEND M-FILE
+               OPEN EXTEND W-FILE
+               OPEN EXTEND O-FILE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           MOVE WS-RUN-DATE TO LL-DATE.
+           MOVE WS-RUN-TIME TO LL-TIME.
+           MOVE "INICIO DE CORRIDA" TO LL-TEXT.
+           WRITE LOG-REC FROM WS-LOG-LINE.
 
        0200-PROCESO.
            perform 0210-READ-INPUT-RECORD.
            if EOF
                display "ARCHIVO SIN REGISTROS"
                perform 0300-FIN.
-           perform 0220-WRITE-HEADERS.
+           IF WS-LAST-ID-PROCESADO = ZERO
+               perform 0220-WRITE-HEADERS
+           END-IF.
            perform 0230-CLASF-RECORDS until EOF.
-       
+
 
        0210-READ-INPUT-RECORD.
            READ INPUT-FILE
@@ -127,40 +245,151 @@
            MOVE "M" TO RP-GEN.
            WRITE M-REC FROM RP-TITLE.
            WRITE M-REC FROM RP-HEADER1
-           WRITE M-REC FROM RP-LINE.    
+           WRITE M-REC FROM RP-LINE.
 
            MOVE "W" to RP-GEN.
            write W-REC from RP-TITLE.
            write W-REC from RP-HEADER1.
            write W-REC from RP-LINE.
 
+           MOVE "OG" to RP-GEN.
+           write O-REC from RP-TITLE.
+           write O-REC from RP-HEADER1.
+           write O-REC from RP-LINE.
+
        0230-CLASF-RECORDS.
-           
-           move ID-STUDENT TO DET-ID.
-           move APELL-STUDENT TO DET-APELL.
-           move NOMBRE-STUDENT TO DET-NOMBRE.
-           move CODGR-STUDENT TO DET-COD.
-           move GRAD-STUDENT TO DET-GRAD.
-           MOVE GEN-STUDENT TO DET-GEN.
-
-           evaluate GEN-STUDENT
-               when "M"
-                   write M-REC from REP-DET
-               when "F"
-                   write W-REC from REP-DET
-               when other
-               display "REGISTRO FUERA DE CATEGORIA: " NOMBRE-STUDENT
-               APELL-STUDENT
-               GEN-STUDENT
-           end-evaluate.
+
+           IF ID-STUDENT > WS-LAST-ID-PROCESADO
+               add 1 to WS-INPUT-COUNT
+               move ID-STUDENT TO DET-ID
+               move APELL-STUDENT TO DET-APELL
+               move NOMBRE-STUDENT TO DET-NOMBRE
+               move CODGR-STUDENT TO DET-COD
+               move GRAD-STUDENT TO DET-GRAD
+               MOVE GEN-STUDENT TO DET-GEN
+
+               perform 0231-VALIDAR-DEGCOD
+
+               evaluate GEN-STUDENT
+                   when "M"
+                       add 1 to WS-M-PAGE-CT
+                       if WS-M-PAGE-CT > WS-LINES-PER-PAGE
+                           MOVE "M" TO RP-GEN
+                           write M-REC from RP-TITLE
+                           write M-REC from RP-HEADER1
+                           write M-REC from RP-LINE
+                           move 1 to WS-M-PAGE-CT
+                       end-if
+                       write M-REC from REP-DET
+                       add 1 to WS-M-COUNT
+                   when "F"
+                       add 1 to WS-F-PAGE-CT
+                       if WS-F-PAGE-CT > WS-LINES-PER-PAGE
+                           MOVE "W" TO RP-GEN
+                           write W-REC from RP-TITLE
+                           write W-REC from RP-HEADER1
+                           write W-REC from RP-LINE
+                           move 1 to WS-F-PAGE-CT
+                       end-if
+                       write W-REC from REP-DET
+                       add 1 to WS-F-COUNT
+                   when other
+                       add 1 to WS-O-PAGE-CT
+                       if WS-O-PAGE-CT > WS-LINES-PER-PAGE
+                           MOVE "OG" TO RP-GEN
+                           write O-REC from RP-TITLE
+                           write O-REC from RP-HEADER1
+                           write O-REC from RP-LINE
+                           move 1 to WS-O-PAGE-CT
+                       end-if
+                       write O-REC from REP-DET
+                       add 1 to WS-O-COUNT
+                       display "REGISTRO FUERA DE CATEGORIA: "
+                           NOMBRE-STUDENT APELL-STUDENT GEN-STUDENT
+               end-evaluate
+
+               MOVE ID-STUDENT     TO CKP-ID
+               MOVE WS-INPUT-COUNT TO CKP-INPUT-COUNT
+               MOVE WS-M-COUNT     TO CKP-M-COUNT
+               MOVE WS-F-COUNT     TO CKP-F-COUNT
+               MOVE WS-O-COUNT     TO CKP-O-COUNT
+               MOVE WS-DEGCOD-MISMATCH-CNT TO CKP-DEGCOD-MISMATCH-CNT
+               WRITE CKP-REC
+           END-IF.
 
            perform 0210-READ-INPUT-RECORD.
 
+      * El codigo de curso (CODGR-STUDENT) trae la carrera codificada
+      * en sus tres primeras posiciones (p.ej. "ENG1010"), asi que
+      * debe coincidir con la abreviatura de tres letras que trae
+      * GRAD-STUDENT por separado. Ninguna corrida anterior lo
+      * verificaba, asi que un dato capturado mal en uno de los dos
+      * campos pasaba desapercibido.
+       0231-VALIDAR-DEGCOD.
+           IF CODGR-STUDENT(1:3) NOT = GRAD-STUDENT
+               ADD 1 TO WS-DEGCOD-MISMATCH-CNT
+               DISPLAY "ADVERTENCIA: CODIGO/CARRERA INCONSISTENTE. "
+                   "MATRICULA: " ID-STUDENT
+                   " CODIGO: " CODGR-STUDENT
+                   " CARRERA: " GRAD-STUDENT
+           END-IF.
+
        0300-FIN.
+           MOVE WS-M-COUNT TO RS-COUNT.
+           WRITE M-REC FROM RP-DIV.
+           WRITE M-REC FROM RS1.
+
+           MOVE WS-F-COUNT TO RS-COUNT.
+           WRITE W-REC FROM RP-DIV.
+           WRITE W-REC FROM RS1.
+
+           MOVE WS-O-COUNT TO RS-COUNT.
+           WRITE O-REC FROM RP-DIV.
+           WRITE O-REC FROM RS1.
+
+           COMPUTE WS-OUTPUT-COUNT = WS-M-COUNT + WS-F-COUNT
+               + WS-O-COUNT.
+           IF WS-OUTPUT-COUNT NOT = WS-INPUT-COUNT
+               DISPLAY "ADVERTENCIA: DISCREPANCIA DE REGISTROS. "
+                   "LEIDOS: " WS-INPUT-COUNT
+                   " ESCRITOS: " WS-OUTPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE "DISCREPANCIA. LEIDOS/ESCRITOS NO COINCIDEN"
+                   TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           ELSE
+               DISPLAY "CONCILIACION OK. REGISTROS: " WS-INPUT-COUNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               MOVE "CONCILIACION OK"  TO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+
+           IF WS-DEGCOD-MISMATCH-CNT > ZERO
+               DISPLAY "REGISTROS CON CODIGO/CARRERA INCONSISTENTE: "
+                   WS-DEGCOD-MISMATCH-CNT
+               MOVE WS-RUN-DATE TO LL-DATE
+               MOVE WS-RUN-TIME TO LL-TIME
+               STRING "CODIGO/CARRERA INCONSISTENTE EN "
+                   WS-DEGCOD-MISMATCH-CNT " REGISTRO(S)"
+                   DELIMITED BY SIZE INTO LL-TEXT
+               WRITE LOG-REC FROM WS-LOG-LINE
+           END-IF.
+           CLOSE LOG-FILE.
+
            close INPUT-FILE.
            close M-FILE.
            close W-FILE.
+           close O-FILE.
+
+      * Corrida completa: se vacia el checkpoint para que la proxima
+      * corrida completa no se salte nada.
+           CLOSE CKP-FILE.
+           OPEN OUTPUT CKP-FILE.
+           CLOSE CKP-FILE.
+
            stop run.
 
-               
-       END PROGRAM ActividadDia3.
\ No newline at end of file
+
+       END PROGRAM ActividadDia3.
