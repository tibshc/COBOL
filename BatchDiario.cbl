@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDiario.
+       AUTHOR.     EHIDALGO.
+
+      * Corre ActividadDia3, LaboratorioDia3 y LaboratorioDia4 en
+      * secuencia contra el extracto STUDENTS del dia, y deja en
+      * BATCH_DIARIO.LOG la hora de inicio/fin y el return code de
+      * cada paso, para no tener que correrlos uno por uno a mano y
+      * adivinar cual fallo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "BATCH_DIARIO.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-LN                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-START-STAMP          PIC X(21).
+           05  WS-END-STAMP            PIC X(21).
+           05  WS-STEP-RC              PIC S9(4).
+           05  WS-RC-EDIT              PIC ----9.
+           05  WS-FALLO                PIC X(1) VALUE "N".
+               88  HUBO-FALLO          VALUE "Y".
+           05  WS-STEP-NOMBRE          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0100-INICIO.
+           OPEN OUTPUT LOG-FILE.
+           MOVE "INICIO BATCH DIARIO" TO LOG-LN.
+           WRITE LOG-LN.
+
+           PERFORM 0200-PASO-1-ACTIVIDADDIA3.
+           PERFORM 0300-PASO-2-LABORATORIODIA3.
+           PERFORM 0400-PASO-3-LABORATORIODIA4.
+
+           MOVE "FIN BATCH DIARIO" TO LOG-LN.
+           WRITE LOG-LN.
+           CLOSE LOG-FILE.
+
+           IF HUBO-FALLO
+               DISPLAY "BATCH DIARIO TERMINO CON ERRORES, VER "
+                       "BATCH_DIARIO.LOG"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "BATCH DIARIO TERMINO CON EXITO"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0200-PASO-1-ACTIVIDADDIA3.
+           PERFORM 0500-REGISTRAR-INICIO.
+           CALL "SYSTEM" USING
+               "Clase-Archivos/ACT-DIA3/ActivididadDia3".
+           PERFORM 0600-REGISTRAR-FIN.
+           MOVE "PASO 1 - ActividadDia3" TO WS-STEP-NOMBRE.
+           PERFORM 0700-ESCRIBIR-LOG-PASO.
+
+       0300-PASO-2-LABORATORIODIA3.
+           PERFORM 0500-REGISTRAR-INICIO.
+           CALL "SYSTEM" USING
+               "Clase-Archivos/LaboratorioDia3".
+           PERFORM 0600-REGISTRAR-FIN.
+           MOVE "PASO 2 - LaboratorioDia3" TO WS-STEP-NOMBRE.
+           PERFORM 0700-ESCRIBIR-LOG-PASO.
+
+       0400-PASO-3-LABORATORIODIA4.
+           PERFORM 0500-REGISTRAR-INICIO.
+           CALL "SYSTEM" USING
+               "Clase-Sorting/LaboratorioSorting/LaboratorioDia4".
+           PERFORM 0600-REGISTRAR-FIN.
+           MOVE "PASO 3 - LaboratorioDia4" TO WS-STEP-NOMBRE.
+           PERFORM 0700-ESCRIBIR-LOG-PASO.
+
+       0500-REGISTRAR-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP.
+
+       0600-REGISTRAR-FIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP.
+      * CALL "SYSTEM" deja en RETURN-CODE el status word crudo de
+      * wait() (el exit code del hijo desplazado 8 bits), no el exit
+      * code en si -- hay que dividir entre 256 para recuperarlo.
+           COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+           IF WS-STEP-RC NOT = ZERO
+               SET HUBO-FALLO TO TRUE
+           END-IF.
+
+       0700-ESCRIBIR-LOG-PASO.
+           MOVE WS-STEP-RC TO WS-RC-EDIT.
+           MOVE SPACES TO LOG-LN.
+           STRING
+               WS-STEP-NOMBRE
+               " INICIO: " WS-START-STAMP
+               " FIN: " WS-END-STAMP
+               " RC: " WS-RC-EDIT
+               DELIMITED BY SIZE
+               INTO LOG-LN
+           END-STRING.
+           WRITE LOG-LN.
+
+       END PROGRAM BatchDiario.
