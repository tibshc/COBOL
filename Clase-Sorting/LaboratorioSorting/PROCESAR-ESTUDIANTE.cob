@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PROCESAR-ESTUDIANTE.
+       AUTHOR.      EHIDALGO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 REGISTRO-TRABAJO.
+          02 NUMERO-MATRICULA       PIC 9(7).
+          02 APELLIDO               PIC X(10).
+          02 NOMBRE                 PIC X(10).
+          02 CARRERA                PIC X(3).
+          02 GENERO                 PIC X(1).
+          02 NOTA                   PIC 9(2)V9(2).
+
+       01 TOTAL-NOTA-ENG             PIC 9(7)V9(2).
+       01 TOTAL-NOTA-BUS             PIC 9(7)V9(2).
+       01 TOTAL-NOTA-SCI             PIC 9(7)V9(2).
+       01 TOTAL-NOTA-CPS             PIC 9(7)V9(2).
+       01 TOTAL-NOTA-OTHER           PIC 9(7)V9(2).
+       01 CONTADOR-ENG               PIC 9(5).
+       01 CONTADOR-BUS               PIC 9(5).
+       01 CONTADOR-SCI               PIC 9(5).
+       01 CONTADOR-CPS               PIC 9(5).
+       01 CONTADOR-OTHER             PIC 9(5).
+
+       PROCEDURE DIVISION USING REGISTRO-TRABAJO
+               TOTAL-NOTA-ENG TOTAL-NOTA-BUS TOTAL-NOTA-SCI
+               TOTAL-NOTA-CPS TOTAL-NOTA-OTHER CONTADOR-ENG
+               CONTADOR-BUS CONTADOR-SCI CONTADOR-CPS
+               CONTADOR-OTHER.
+
+       0100-ACUMULAR.
+           EVALUATE CARRERA
+               WHEN "ENG"
+                   ADD NOTA TO TOTAL-NOTA-ENG
+                   ADD 1 TO CONTADOR-ENG
+               WHEN "BUS"
+                   ADD NOTA TO TOTAL-NOTA-BUS
+                   ADD 1 TO CONTADOR-BUS
+               WHEN "SCI"
+                   ADD NOTA TO TOTAL-NOTA-SCI
+                   ADD 1 TO CONTADOR-SCI
+               WHEN "CPS"
+                   ADD NOTA TO TOTAL-NOTA-CPS
+                   ADD 1 TO CONTADOR-CPS
+               WHEN OTHER
+                   ADD NOTA TO TOTAL-NOTA-OTHER
+                   ADD 1 TO CONTADOR-OTHER
+           END-EVALUATE.
+
+       END PROGRAM PROCESAR-ESTUDIANTE.
